@@ -2,80 +2,398 @@
        PROGRAM-ID. PAINTING.
        AUTHOR. JANIS.
 
+      *Canonical regression fixture: regressiontest/
+      *GradesRegressionInput.dat, with the byte-exact GradesReport
+      *output it should produce alongside it, req 047.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT F01-GRADES-FILE ASSIGN TO 'CodingAsst.dat'
+      *File names are working-storage fields, defaulted below and
+      *overridable at runtime via environment variables (req 045).
+      *CodingAsst.dat was split into a master file of one row per
+      *student and a transaction file of one row per course/grade
+      *entry, req 048; F01-GRADES-FILE is no longer read directly -
+      *it is now the merged work file 102-BUILD-MERGED-FILE
+      *assembles from the two of them.
+           SELECT F04-STUDENT-MASTER-FILE ASSIGN TO WS-MASTER-FILENAME
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F05-STUDENT-TRANS-FILE  ASSIGN TO WS-TRANS-FILENAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-TRANS-FILE-STATUS.
+           SELECT F01-GRADES-FILE ASSIGN TO 'gradesmerged.tmp'
                                    ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT F02-PRINT-FILE   ASSIGN TO 'UniReport.dat'
+           SELECT F02-PRINT-FILE   ASSIGN TO WS-PRINT-FILENAME
                                    ORGANIZATION IS LINE SEQUENTIAL.
 
+      *Shared end-of-day operations log, appended to by every batch
+      *program in the suite, req 046.
+           SELECT F03-OPS-LOG-FILE ASSIGN TO WS-OPSLOG-FILENAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-OPSLOG-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+      *Master file: one record per student, req 048.
+       FD  F04-STUDENT-MASTER-FILE
+           RECORD CONTAINS 5 CHARACTERS
+           DATA RECORD IS F04-MASTER-RECORD.
+       01  F04-MASTER-RECORD.
+           05  F04-STUDENT-ID      PIC X(5).
+
+      *Transaction file: one record per course/grade entry, matched
+      *back to F04-MASTER-RECORD by F05-STUDENT-ID, req 048. Loaded
+      *into memory in full (101-LOAD-TRANSACTIONS) and matched by
+      *table scan, so rows need not be grouped or sorted by student.
+       FD  F05-STUDENT-TRANS-FILE
+           RECORD CONTAINS 13 CHARACTERS
+           DATA RECORD IS F05-TRANS-RECORD.
+       01  F05-TRANS-RECORD.
+           05  F05-STUDENT-ID      PIC X(5).
+           05  F05-COURSE          PIC X(7).
+           05  F05-GRADE           PIC X.
+
       * This is the definition of the input file.
+      *Populated at the start of every run by 102-BUILD-MERGED-FILE
+      *from F04-STUDENT-MASTER-FILE and F05-STUDENT-TRANS-FILE
+      *rather than read directly from disk, req 048.
        FD  F01-GRADES-FILE
            RECORD CONTAINS 53 CHARACTERS
            DATA RECORD IS F01-GRADES-RECORD.
       * All these numbers have to add up to the number of
       * characters written above (53)
        01 F01-GRADES-RECORD.
-         05 F01-STUDENT-ID PIC (5).
-         05 F01-COURSE-1 PIC X(7).
-         05 F01-GRADE-1 PIC X.
-         05 F01-COURSE-2 PIC X(7).
-         05 F01-GRADE-2 PIC X.
-         05 F01-COURSE-3 PIC X(7).
-         05 F01-GRADE-3 PIC X.
-         05 F01-COURSE-4 PIC X(7).
-         05 F01-GRADE-4 PIC X.
-         05 F01-COURSE-5 PIC X(7).
-         05 F01-GRADE-5 PIC X.
-         05 F01-COURSE-6 PIC X(7).
-         05 F01-GRADE-6 PIC X.
+         05 F01-STUDENT-ID PIC X(5).
+      *Reorganized the six course/grade pairs into an OCCURS table
+      *(same layout, just addressable by subscript) so GPA
+      *computation and blank-slot skipping can loop over them
+      *instead of repeating six times, matching the qualifying-major
+      *table pattern in the SENIOR honor-roll program.
+         05 F01-COURSE-GRADE OCCURS 6 TIMES.
+           10 F01-COURSE PIC X(7).
+           10 F01-GRADE  PIC X.
 
       * This is the definition of the output file.
        FD  F02-PRINT-FILE
-           RECORD CONTAINS 59 CHARACTERS
+           RECORD CONTAINS 80 CHARACTERS
            DATA RECORD IS F02-PRINT-LINE-RECORD.
-       01 F02-PRINT-LINE-RECORD PIC X(59).
+       01 F02-PRINT-LINE-RECORD PIC X(80).
+
+      *One line is appended here at the end of every run, across
+      *every program in the suite, req 046.
+       FD  F03-OPS-LOG-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS F03-OPS-LOG-RECORD.
+       01  F03-OPS-LOG-RECORD PIC X(132).
 
        WORKING-STORAGE SECTION.
        01 W01-DATA-REMAINS-SWITCH PIC X(2) VALUE SPACES.
 
+       01  WS-COURSE-SUBSCRIPT     PIC 9     VALUE 0.
+       01  WS-COURSE-COUNT         PIC 9     VALUE 0.
+       01  WS-QUALITY-POINTS       PIC 9(2)  VALUE 0.
+       01  WS-GPA                  PIC 9V99  VALUE 0.
+
+      *Standard 4.0-scale academic-standing cutoffs.
+       01  WS-DEANS-LIST-GPA       PIC 9V99  VALUE 3.50.
+       01  WS-PROBATION-GPA        PIC 9V99  VALUE 2.00.
+
+      *Scratch field for 098-SET-FILENAMES. GnuCOBOL's ACCEPT FROM
+      *ENVIRONMENT overwrites the receiving field with SPACES when
+      *the variable is not set, rather than leaving it unchanged, so
+      *each override is accepted here first and only MOVEd over the
+      *default when it actually came back non-blank, req 045.
+       01  WS-ENV-SCRATCH          PIC X(40) VALUE SPACES.
+
+      *Run-date heading, same pattern used by the art inventory,
+      *SENIOR, and VALCAR reports.
+       01  WS-TODAYS-DATE.
+           05  WS-TODAYS-CCYY          PIC 9(4).
+           05  WS-TODAYS-MM            PIC 9(2).
+           05  WS-TODAYS-DD            PIC 9(2).
+
+       01 W04-RUN-DATE-LINE.
+         05 FILLER PIC X(2)  VALUE SPACES.
+         05 FILLER PIC X(10) VALUE 'RUN DATE: '.
+         05 W04-RUN-MM       PIC 99.
+         05 FILLER PIC X     VALUE '/'.
+         05 W04-RUN-DD       PIC 99.
+         05 FILLER PIC X     VALUE '/'.
+         05 W04-RUN-CCYY     PIC 9999.
+         05 FILLER PIC X(58) VALUE SPACES.
+
+      *File names, defaulted to the program's traditional literals
+      *and overridable at runtime via environment variables, req 045.
+      *CodingAsst.dat itself was split into a master file and a
+      *transaction file, req 048; WS-GRADES-FILENAME no longer names
+      *a real input file - see WS-MASTER-FILENAME/WS-TRANS-FILENAME.
+       01  WS-MASTER-FILENAME   PIC X(40) VALUE 'studentmaster.dat'.
+       01  WS-TRANS-FILENAME    PIC X(40) VALUE 'studenttrans.dat'.
+       01  WS-TRANS-FILE-STATUS PIC XX    VALUE SPACES.
+       01  WS-MASTER-EOF-SWITCH PIC X     VALUE 'N'.
+           88  WS-MASTER-EOF              VALUE 'Y'.
+
+      *Every course/grade transaction is loaded into memory before
+      *any master record is merged, and matched by a full table
+      *scan per student rather than assumed to be aligned record-
+      *for-record with the master file - an orphan transaction (no
+      *matching student) or a gap in the grouping no longer
+      *desynchronizes the rest of the run.
+       01  MAX-TRANS-ENTRIES    PIC 9(5) VALUE 3000.
+       01  TRANS-TABLE-AREA.
+           05  W-TRANS-COUNT     PIC 9(5) VALUE 0.
+           05  TRANS-ENTRY OCCURS 0 TO 3000 TIMES
+                   DEPENDING ON W-TRANS-COUNT
+                   INDEXED BY TRN-IDX.
+               10  TRN-STUDENT-ID   PIC X(5).
+               10  TRN-COURSE       PIC X(7).
+               10  TRN-GRADE        PIC X.
+       01  WS-PRINT-FILENAME    PIC X(40) VALUE 'UniReport.dat'.
+       01  WS-OPSLOG-FILENAME   PIC X(40) VALUE 'opslog.dat'.
+       01  WS-OPSLOG-FILE-STATUS PIC XX   VALUE SPACES.
+
+      *Prior-day report output is renamed with a date suffix before
+      *this run's OPEN OUTPUT overwrites it, req 044.
+       01  WS-ARCHIVE-DATE.
+           05  WS-ARCHIVE-CCYY      PIC 9(4).
+           05  WS-ARCHIVE-MM        PIC 9(2).
+           05  WS-ARCHIVE-DD        PIC 9(2).
+       01  WS-ARCHIVE-SUFFIX        PIC X(8).
+       01  WS-ARCHIVE-OLD-NAME      PIC X(40).
+       01  WS-ARCHIVE-NEW-NAME      PIC X(40).
+
+      *Start/end timestamps, record count, and detail line for the
+      *shared end-of-day operations log, req 046.
+       01  WS-STUDENT-COUNT         PIC 9(5)  VALUE 0.
+       01  WS-RUN-DATE.
+           05  WS-RUN-CCYY          PIC 9999.
+           05  WS-RUN-MM            PIC 99.
+           05  WS-RUN-DD            PIC 99.
+       01  WS-RUN-START-TIME.
+           05  WS-START-HH          PIC 99.
+           05  WS-START-MM          PIC 99.
+           05  WS-START-SS          PIC 99.
+           05  WS-START-HS          PIC 99.
+       01  WS-RUN-END-TIME.
+           05  WS-END-HH            PIC 99.
+           05  WS-END-MM            PIC 99.
+           05  WS-END-SS            PIC 99.
+           05  WS-END-HS            PIC 99.
+       01  OPS-LOG-LINE.
+           05  FILLER              PIC X(9)  VALUE 'PROGRAM: '.
+           05  OPL-PROGRAM-ID      PIC X(8)  VALUE 'GRADES'.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+           05  OPL-RUN-MM          PIC 99.
+           05  FILLER              PIC X     VALUE '/'.
+           05  OPL-RUN-DD          PIC 99.
+           05  FILLER              PIC X     VALUE '/'.
+           05  OPL-RUN-CCYY        PIC 9999.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(7)  VALUE 'START: '.
+           05  OPL-START-HH        PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-START-MM        PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-START-SS        PIC 99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(5)  VALUE 'END: '.
+           05  OPL-END-HH          PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-END-MM          PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-END-SS          PIC 99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(9)  VALUE 'RECORDS: '.
+           05  OPL-RECORD-COUNT    PIC ZZZZZZ9.
+           05  FILLER              PIC X(39) VALUE SPACES.
+
        01 W02-HEADING-LINE.
-         05 PIC X(4) VALUE 'NAME'.
-         05 PIC X(23) VALUE SPACES.
-         05 PIC X(4) VALUE 'YEAR'.
+         05 FILLER PIC X(2)  VALUE SPACES.
+         05 FILLER PIC X(10) VALUE 'STUDENT ID'.
+         05 FILLER PIC X(3)  VALUE SPACES.
+         05 FILLER PIC X(7)  VALUE 'COURSES'.
+         05 FILLER PIC X(3)  VALUE SPACES.
+         05 FILLER PIC X(4)  VALUE 'GPA'.
+         05 FILLER PIC X(3)  VALUE SPACES.
+         05 FILLER PIC X(11) VALUE 'STATUS'.
+         05 FILLER PIC X(37) VALUE SPACES.
 
        01 W03-DETAIL-LINE.
-         05 W03-PRINT-NAME PIC X(25).
-         05 PIC X(2) VALUE SPACES.
-         05 W03-PRINT-YEAR PIC 9(4).
+         05 FILLER PIC X(2)  VALUE SPACES.
+         05 W03-PRINT-ID          PIC X(10).
+         05 FILLER PIC X(3)  VALUE SPACES.
+         05 W03-PRINT-COURSE-COUNT PIC 9.
+         05 FILLER PIC X(6)  VALUE SPACES.
+         05 FILLER PIC X(3)  VALUE SPACES.
+         05 W03-PRINT-GPA          PIC 9.99.
+         05 FILLER PIC X(3)  VALUE SPACES.
+         05 W03-PRINT-STATUS       PIC X(11).
+         05 FILLER PIC X(37) VALUE SPACES.
 
        PROCEDURE DIVISION.
+           PERFORM 097-CAPTURE-START-TIME
+           PERFORM 098-SET-FILENAMES
+           PERFORM 099-ARCHIVE-PRIOR-OUTPUT
+           PERFORM 102-BUILD-MERGED-FILE
            OPEN INPUT F01-GRADES-FILE
            OPEN OUTPUT F02-PRINT-FILE
            READ F01-GRADES-FILE
                AT END
                    MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
            END-READ
+           PERFORM 105-GET-TODAYS-DATE
            PERFORM 100-WRITE-HEADING-LINE
            PERFORM 200-PROCESS-RECORDS
              UNTIL W01-DATA-REMAINS-SWITCH = 'NO'
            CLOSE F01-GRADES-FILE
              F02-PRINT-FILE
+           PERFORM 900-WRITE-OPERATIONS-LOG
            STOP RUN.
 
+      *Captures the run date and start time before any file is
+      *opened, so the end-of-day operations log entry (req 046)
+      *reflects this run's true start.
+       097-CAPTURE-START-TIME.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME
+           .
+
+      *Overlays each file name default above with an environment
+      *variable, if one is set (req 045). ACCEPT FROM ENVIRONMENT
+      *blanks the receiving field when the variable is not present,
+      *so each value is staged through WS-ENV-SCRATCH and only
+      *MOVEd over the default when it came back non-blank.
+       098-SET-FILENAMES.
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT 'GRADES_MASTER_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-MASTER-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT 'GRADES_TRANS_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-TRANS-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT 'GRADES_PRINT_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-PRINT-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT 'GRADES_OPSLOG_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-OPSLOG-FILENAME
+           END-IF
+           .
+
+      *Loads every course/grade transaction into memory, same
+      *field-by-field bound-checked load VALCAR uses for
+      *vehiclemaster.dat, req 048 (fixed up to scan by table lookup
+      *rather than assume record-for-record file alignment, which
+      *desynchronized permanently on an orphan transaction).
+       101-LOAD-TRANSACTIONS.
+           OPEN INPUT F05-STUDENT-TRANS-FILE
+           IF WS-TRANS-FILE-STATUS = '00'
+               PERFORM UNTIL WS-TRANS-FILE-STATUS NOT = '00'
+                   READ F05-STUDENT-TRANS-FILE
+                       AT END
+                           MOVE '10' TO WS-TRANS-FILE-STATUS
+                       NOT AT END
+                           IF W-TRANS-COUNT < MAX-TRANS-ENTRIES
+                               ADD 1 TO W-TRANS-COUNT
+                               MOVE F05-STUDENT-ID
+                                   TO TRN-STUDENT-ID(W-TRANS-COUNT)
+                               MOVE F05-COURSE
+                                   TO TRN-COURSE(W-TRANS-COUNT)
+                               MOVE F05-GRADE
+                                   TO TRN-GRADE(W-TRANS-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE F05-STUDENT-TRANS-FILE
+           END-IF
+           .
+
+      *Matches the student master file against the in-memory
+      *transaction table (a full scan per student rather than a
+      *single SEARCH, since a student can have up to six matching
+      *entries) and writes one merged F01-GRADES-RECORD per student,
+      *same 53-byte layout this program has always used, req 048.
+       102-BUILD-MERGED-FILE.
+           PERFORM 101-LOAD-TRANSACTIONS
+           OPEN INPUT F04-STUDENT-MASTER-FILE
+           OPEN OUTPUT F01-GRADES-FILE
+           READ F04-STUDENT-MASTER-FILE
+               AT END
+                   SET WS-MASTER-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-MASTER-EOF
+               MOVE F04-STUDENT-ID TO F01-STUDENT-ID
+               MOVE SPACES TO F01-COURSE-GRADE(1) F01-COURSE-GRADE(2)
+                   F01-COURSE-GRADE(3) F01-COURSE-GRADE(4)
+                   F01-COURSE-GRADE(5) F01-COURSE-GRADE(6)
+               MOVE 0 TO WS-COURSE-SUBSCRIPT
+               PERFORM VARYING TRN-IDX FROM 1 BY 1
+                   UNTIL TRN-IDX > W-TRANS-COUNT
+                   IF TRN-STUDENT-ID(TRN-IDX) = F04-STUDENT-ID
+                       ADD 1 TO WS-COURSE-SUBSCRIPT
+                       IF WS-COURSE-SUBSCRIPT <= 6
+                           MOVE TRN-COURSE(TRN-IDX)
+                               TO F01-COURSE(WS-COURSE-SUBSCRIPT)
+                           MOVE TRN-GRADE(TRN-IDX)
+                               TO F01-GRADE(WS-COURSE-SUBSCRIPT)
+                       END-IF
+                   END-IF
+               END-PERFORM
+               WRITE F01-GRADES-RECORD
+               READ F04-STUDENT-MASTER-FILE
+                   AT END
+                       SET WS-MASTER-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE F04-STUDENT-MASTER-FILE
+                 F01-GRADES-FILE
+           .
+
+      *Renames today's report output, if a copy is already on disk
+      *from a prior run, to <name>.<CCYYMMDD> before this run's
+      *OPEN OUTPUT overwrites it. CBL_RENAME_FILE is a no-op
+      *(ignored here) when the old name does not exist yet.
+       099-ARCHIVE-PRIOR-OUTPUT.
+           ACCEPT WS-ARCHIVE-DATE FROM DATE YYYYMMDD
+           STRING WS-ARCHIVE-CCYY WS-ARCHIVE-MM WS-ARCHIVE-DD
+               DELIMITED BY SIZE INTO WS-ARCHIVE-SUFFIX
+           MOVE WS-PRINT-FILENAME TO WS-ARCHIVE-OLD-NAME
+           STRING FUNCTION TRIM(WS-PRINT-FILENAME) '.'
+               WS-ARCHIVE-SUFFIX DELIMITED BY SIZE
+               INTO WS-ARCHIVE-NEW-NAME
+           CALL 'CBL_RENAME_FILE' USING WS-ARCHIVE-OLD-NAME
+               WS-ARCHIVE-NEW-NAME
+           .
+
+       105-GET-TODAYS-DATE.
+           ACCEPT WS-TODAYS-DATE FROM DATE YYYYMMDD
+           MOVE WS-TODAYS-MM   TO W04-RUN-MM
+           MOVE WS-TODAYS-DD   TO W04-RUN-DD
+           MOVE WS-TODAYS-CCYY TO W04-RUN-CCYY.
+
       *Start of WRITE-HEADING-LINE paragraph
        100-WRITE-HEADING-LINE.
+           MOVE W04-RUN-DATE-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
            MOVE W02-HEADING-LINE TO F02-PRINT-LINE-RECORD
            WRITE F02-PRINT-LINE-RECORD.
       *End of WRITE-HEADING-LINE paragraph
 
       *Start of PROCESS-RECORDS paragraph
        200-PROCESS-RECORDS.
-           MOVE F01-NAME TO W03-PRINT-NAME
-           MOVE F01-YEAR TO W03-PRINT-YEAR
+           ADD 1 TO WS-STUDENT-COUNT
+           PERFORM 210-COMPUTE-GPA
+           PERFORM 230-CHECK-ACADEMIC-STANDING
+           MOVE F01-STUDENT-ID TO W03-PRINT-ID
+           MOVE WS-COURSE-COUNT TO W03-PRINT-COURSE-COUNT
+           MOVE WS-GPA TO W03-PRINT-GPA
            MOVE W03-DETAIL-LINE TO F02-PRINT-LINE-RECORD
            WRITE F02-PRINT-LINE-RECORD
 
@@ -84,3 +402,76 @@
                    MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
            END-READ.
       *End of PROCESS-RECORDS paragraph
+
+      *Computes the term GPA from whichever of the six course/grade
+      *slots are actually filled in; a blank course name marks an
+      *unused slot and is skipped rather than counted as an F.
+       210-COMPUTE-GPA.
+           MOVE 0 TO WS-COURSE-COUNT
+           MOVE 0 TO WS-QUALITY-POINTS
+           PERFORM VARYING WS-COURSE-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-COURSE-SUBSCRIPT > 6
+               IF F01-COURSE(WS-COURSE-SUBSCRIPT) NOT = SPACES
+                   ADD 1 TO WS-COURSE-COUNT
+                   PERFORM 220-ADD-GRADE-POINTS
+               END-IF
+           END-PERFORM
+           IF WS-COURSE-COUNT > 0
+               COMPUTE WS-GPA ROUNDED =
+                   WS-QUALITY-POINTS / WS-COURSE-COUNT
+           ELSE
+               MOVE 0 TO WS-GPA
+           END-IF.
+
+      *Standard 4.0-scale letter-grade points.
+       220-ADD-GRADE-POINTS.
+           EVALUATE F01-GRADE(WS-COURSE-SUBSCRIPT)
+               WHEN 'A'
+                   ADD 4 TO WS-QUALITY-POINTS
+               WHEN 'B'
+                   ADD 3 TO WS-QUALITY-POINTS
+               WHEN 'C'
+                   ADD 2 TO WS-QUALITY-POINTS
+               WHEN 'D'
+                   ADD 1 TO WS-QUALITY-POINTS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       230-CHECK-ACADEMIC-STANDING.
+           IF WS-GPA >= WS-DEANS-LIST-GPA
+               MOVE "DEAN'S LIST" TO W03-PRINT-STATUS
+           ELSE
+               IF WS-GPA < WS-PROBATION-GPA
+                   MOVE 'PROBATION' TO W03-PRINT-STATUS
+               ELSE
+                   MOVE SPACES TO W03-PRINT-STATUS
+               END-IF
+           END-IF.
+
+      *Appends one line to the shared end-of-day operations log
+      *recording this run's start/end time and records processed,
+      *req 046. OPEN EXTEND adds to the file instead of overwriting
+      *it, so every program's runs accumulate in the same log.
+       900-WRITE-OPERATIONS-LOG.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           MOVE WS-RUN-MM       TO OPL-RUN-MM
+           MOVE WS-RUN-DD       TO OPL-RUN-DD
+           MOVE WS-RUN-CCYY     TO OPL-RUN-CCYY
+           MOVE WS-START-HH     TO OPL-START-HH
+           MOVE WS-START-MM     TO OPL-START-MM
+           MOVE WS-START-SS     TO OPL-START-SS
+           MOVE WS-END-HH       TO OPL-END-HH
+           MOVE WS-END-MM       TO OPL-END-MM
+           MOVE WS-END-SS       TO OPL-END-SS
+           MOVE WS-STUDENT-COUNT TO OPL-RECORD-COUNT
+           OPEN EXTEND F03-OPS-LOG-FILE
+           IF WS-OPSLOG-FILE-STATUS = '35'
+               OPEN OUTPUT F03-OPS-LOG-FILE
+               CLOSE F03-OPS-LOG-FILE
+               OPEN EXTEND F03-OPS-LOG-FILE
+           END-IF
+           MOVE OPS-LOG-LINE TO F03-OPS-LOG-RECORD
+           WRITE F03-OPS-LOG-RECORD
+           CLOSE F03-OPS-LOG-FILE
+           .
