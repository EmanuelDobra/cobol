@@ -5,73 +5,663 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT F01-PAINTING-FILE ASSIGN TO 'art.dat'
+      *File names are working-storage fields, defaulted below and
+      *overridable at runtime via environment variables (req 045).
+      *art.dat was split into a master file of the descriptive
+      *attributes that rarely change (artist/medium/year) and a
+      *transaction file of each appraisal cycle's name/value/date,
+      *req 048; F01-PAINTING-FILE is no longer read directly - it is
+      *now the merged work file 102-BUILD-MERGED-FILE assembles from
+      *the two of them for the SORT below to read.
+           SELECT F04-MASTER-FILE  ASSIGN TO WS-MASTER-FILENAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-MASTER-FILE-STATUS.
+           SELECT F05-TRANS-FILE   ASSIGN TO WS-TRANS-FILENAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-TRANS-FILE-STATUS.
+           SELECT F01-PAINTING-FILE ASSIGN TO 'artmerged.tmp'
                                    ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT F02-PRINT-FILE   ASSIGN TO 'artreport.dat'
+           SELECT F02-PRINT-FILE   ASSIGN TO WS-PRINT-FILENAME
                                    ORGANIZATION IS LINE SEQUENTIAL.
 
+      *Work file backing the SORT below, so the report can be
+      *produced in descending-value order regardless of the order
+      *paintings were entered in the merged work file.
+           SELECT SD-SORT-FILE     ASSIGN TO 'artsort.tmp'.
+
+      *Shared end-of-day operations log, appended to by every batch
+      *program in the suite, req 046.
+           SELECT F03-OPS-LOG-FILE ASSIGN TO WS-OPSLOG-FILENAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-OPSLOG-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+      *Master file: one record per painting, the descriptive
+      *attributes that don't change between appraisal cycles,
+      *req 048.
+       FD  F04-MASTER-FILE
+           RECORD CONTAINS 61 CHARACTERS
+           DATA RECORD IS F04-MASTER-RECORD.
+       01  F04-MASTER-RECORD.
+           05  F04-NAME            PIC X(25).
+           05  F04-ARTIST          PIC X(20).
+           05  F04-MEDIUM          PIC X(12).
+           05  F04-YEAR            PIC 9999.
+
+      *Transaction file: one record per painting per appraisal
+      *cycle, keyed by F05-NAME back to F04-MASTER-RECORD, req 048.
+       FD  F05-TRANS-FILE
+           RECORD CONTAINS 38 CHARACTERS
+           DATA RECORD IS F05-TRANS-RECORD.
+       01  F05-TRANS-RECORD.
+           05  F05-NAME            PIC X(25).
+           05  F05-VALUE           PIC 9(7).
+           05  F05-LAST-APPRAISED-DATE.
+               10  F05-APPRAISED-YEAR  PIC 9(2).
+               10  F05-APPRAISED-MONTH PIC 9(2).
+               10  F05-APPRAISED-DAY   PIC 9(2).
+
       * This is the definition of the input file.
+      *Widened from 36 to 74 characters to carry the artist, medium,
+      *and last-appraised-date fields. Populated at the start of
+      *every run by 102-BUILD-MERGED-FILE from F04-MASTER-FILE and
+      *F05-TRANS-FILE rather than read directly from disk, req 048.
        FD  F01-PAINTING-FILE
-           RECORD CONTAINS 36 CHARACTERS
+           RECORD CONTAINS 74 CHARACTERS
            DATA RECORD IS F01-PAINTING-RECORD.
       * All these numbers have to add up to the number of
-      * characters written above (36)
+      * characters written above (74)
        01  F01-PAINTING-RECORD.
            05  F01-NAME            PIC X(25).
            05  F01-VALUE           PIC 9(7).
            05  F01-YEAR            PIC 9999.
-       
+           05  F01-ARTIST          PIC X(20).
+           05  F01-MEDIUM          PIC X(12).
+      *2-digit year/month/day, assumed 20xx, matching the date
+      *fields already used elsewhere (RENTALS contract dates,
+      *AgingReport's F01-DATE-RECEIVED).
+           05  F01-LAST-APPRAISED-DATE.
+               10  F01-APPRAISED-YEAR  PIC 9(2).
+               10  F01-APPRAISED-MONTH PIC 9(2).
+               10  F01-APPRAISED-DAY   PIC 9(2).
+
       * This is the definition of the output file.
        FD  F02-PRINT-FILE
-           RECORD CONTAINS 31 CHARACTERS
+           RECORD CONTAINS 79 CHARACTERS
            DATA RECORD IS F02-PRINT-LINE-RECORD.
-       01  F02-PRINT-LINE-RECORD   PIC X(31).
+       01  F02-PRINT-LINE-RECORD   PIC X(79).
+
+      *SORT record, same layout as F01-PAINTING-RECORD so the sort
+      *can read art.dat directly with USING.
+       SD  SD-SORT-FILE.
+       01  SD-SORT-RECORD.
+           05  SD-NAME             PIC X(25).
+           05  SD-VALUE            PIC 9(7).
+           05  SD-YEAR             PIC 9999.
+           05  SD-ARTIST           PIC X(20).
+           05  SD-MEDIUM           PIC X(12).
+           05  SD-LAST-APPRAISED-DATE.
+               10  SD-APPRAISED-YEAR  PIC 9(2).
+               10  SD-APPRAISED-MONTH PIC 9(2).
+               10  SD-APPRAISED-DAY   PIC 9(2).
+
+      *One line is appended here at the end of every run, across
+      *every program in the suite, req 046.
+       FD  F03-OPS-LOG-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS F03-OPS-LOG-RECORD.
+       01  F03-OPS-LOG-RECORD      PIC X(132).
 
        WORKING-STORAGE SECTION.
-       01  W01-DATA-REMAINS-SWITCH PIC X(2)      VALUE SPACES.
-       
+       01  W01-SORT-EOF-SWITCH     PIC X         VALUE 'N'.
+           88  W01-SORT-EOF                      VALUE 'Y'.
+
+      *Value-band subtotal tracking. Bands are checked in descending
+      *order since the sort itself is descending by value, so once a
+      *record drops below a band's floor we won't see that band's
+      *higher members again.
+       01  W-CURRENT-BAND          PIC X(20)     VALUE SPACES.
+       01  W-PRIOR-BAND            PIC X(20)     VALUE SPACES.
+       01  W-BAND-SUBTOTAL         PIC 9(9)      VALUE ZERO.
+       01  W-BAND-COUNT            PIC 9(5)      VALUE ZERO.
+
+      *Run-date heading, same pattern SENIOR and VALCAR now print as
+      *the first line of their reports.
+       01  W07-RUN-DATE-LINE.
+           05                      PIC X(4)      VALUE SPACES.
+           05                      PIC X(10)
+                                   VALUE 'RUN DATE: '.
+           05  W07-RUN-MM          PIC 99.
+           05                      PIC X         VALUE '/'.
+           05  W07-RUN-DD          PIC 99.
+           05                      PIC X         VALUE '/'.
+           05  W07-RUN-CCYY        PIC 9999.
+           05                      PIC X(55)     VALUE SPACES.
+
        01  W02-HEADING-LINE.
            05                      PIC X(4)      VALUE 'NAME'.
            05                      PIC X(23)     VALUE SPACES.
+           05                      PIC X(6)      VALUE 'ARTIST'.
+           05                      PIC X(16)     VALUE SPACES.
+           05                      PIC X(6)      VALUE 'MEDIUM'.
+           05                      PIC X(7)      VALUE SPACES.
            05                      PIC X(4)      VALUE 'YEAR'.
-       
+           05                      PIC X(2)      VALUE SPACES.
+           05                      PIC X(11)     VALUE 'STATUS'.
+
        01  W03-DETAIL-LINE.
            05  W03-PRINT-NAME      PIC X(25).
            05                      PIC X(2)      VALUE SPACES.
+           05  W03-PRINT-ARTIST    PIC X(20).
+           05                      PIC X(2)      VALUE SPACES.
+           05  W03-PRINT-MEDIUM    PIC X(12).
+           05                      PIC X(1)      VALUE SPACES.
            05  W03-PRINT-YEAR      PIC 9(4).
+           05                      PIC X(2)      VALUE SPACES.
+      *Set to REAPPRAISE when the piece hasn't been appraised in
+      *the last 3 years, for insurance renewal purposes.
+           05  W03-PRINT-FLAG      PIC X(11).
+
+      *Today's date and the 3-year staleness cutoff, computed once
+      *at startup.
+       01  W-TODAYS-DATE.
+           05  W-TODAYS-CCYY       PIC 9(4).
+           05  W-TODAYS-MM         PIC 9(2).
+           05  W-TODAYS-DD         PIC 9(2).
+       01  W-TODAYS-DATE-8         PIC 9(8).
+       01  W-APPRAISED-DATE-8      PIC 9(8).
+       01  W-YEARS-SINCE-APPRAISED PIC S9(7).
+
+       01  W04-BAND-HEADING-LINE.
+           05                      PIC X(4)      VALUE SPACES.
+           05  W04-BAND-TEXT       PIC X(30).
+           05                      PIC X(32)     VALUE SPACES.
+
+       01  W05-BAND-SUBTOTAL-LINE.
+           05                      PIC X(4)      VALUE SPACES.
+           05                      PIC X(9)      VALUE 'SUBTOTAL:'.
+           05  W05-BAND-COUNT      PIC ZZZZ9.
+           05                      PIC X(9)      VALUE ' PIECES, '.
+           05  W05-BAND-SUBTOTAL   PIC $$$,$$$,$$9.
+           05                      PIC X(24)     VALUE SPACES.
+
+      *Running total of every F01-VALUE processed, printed as a
+      *trailer once the last detail record is written.
+       01  W-GRAND-TOTAL-VALUE     PIC 9(9)      VALUE ZERO.
+       01  W-GRAND-TOTAL-COUNT     PIC 9(5)      VALUE ZERO.
+
+      *File names, defaulted to the program's traditional literals
+      *and overridable at runtime via environment variables, req 045.
+      *art.dat itself was split into a master file and a transaction
+      *file, req 048; WS-PAINTING-FILENAME no longer names a real
+      *input file - see WS-MASTER-FILENAME/WS-TRANS-FILENAME below.
+       01  WS-MASTER-FILENAME      PIC X(40) VALUE 'artmaster.dat'.
+       01  WS-TRANS-FILENAME       PIC X(40) VALUE 'arttrans.dat'.
+       01  WS-MASTER-FILE-STATUS   PIC XX    VALUE SPACES.
+       01  WS-TRANS-FILE-STATUS    PIC XX    VALUE SPACES.
+       01  WS-PRINT-FILENAME       PIC X(40) VALUE 'artreport.dat'.
+       01  WS-OPSLOG-FILENAME      PIC X(40) VALUE 'opslog.dat'.
+       01  WS-OPSLOG-FILE-STATUS   PIC XX    VALUE SPACES.
+
+      *Scratch field for 098-SET-FILENAMES. GnuCOBOL's ACCEPT FROM
+      *ENVIRONMENT overwrites the receiving field with SPACES when
+      *the variable is not set, rather than leaving it unchanged, so
+      *each override is accepted here first and only MOVEd over the
+      *default when it actually came back non-blank, req 045.
+       01  WS-ENV-SCRATCH           PIC X(40) VALUE SPACES.
+
+       01  MAX-MASTER-PAINTINGS    PIC 9(4)  VALUE 500.
+       01  W-MASTER-FOUND-SWITCH   PIC X     VALUE 'N'.
+           88  W-MASTER-FOUND                VALUE 'Y'.
+           88  W-MASTER-NOT-FOUND             VALUE 'N'.
+       01  W-LATEST-FOUND-SWITCH   PIC X     VALUE 'N'.
+           88  W-LATEST-FOUND                 VALUE 'Y'.
+           88  W-LATEST-NOT-FOUND             VALUE 'N'.
+
+      *Descriptive attributes for each painting, loaded from
+      *artmaster.dat at startup so 103-MERGE-ONE-TRANSACTION can
+      *look them up by name for each appraisal-cycle transaction,
+      *req 048.
+       01  MASTER-TABLE-AREA.
+           05  W-MASTER-COUNT       PIC 9(4) VALUE 0.
+           05  MASTER-ENTRY OCCURS 0 TO 500 TIMES
+                   DEPENDING ON W-MASTER-COUNT
+                   INDEXED BY MST-IDX.
+               10  MST-NAME         PIC X(25).
+               10  MST-ARTIST       PIC X(20).
+               10  MST-MEDIUM       PIC X(12).
+               10  MST-YEAR         PIC 9999.
+
+      *arttrans.dat carries one row per painting per appraisal
+      *cycle (accumulated appraisal history, req 048), so a painting
+      *appraised more than once has more than one transaction row.
+      *This table keeps only the most-recent appraisal seen for each
+      *painting name, so 102-BUILD-MERGED-FILE writes exactly one
+      *merged record per painting instead of one per historical row,
+      *which would otherwise double-count that painting in the
+      *value-band SORT (req 019) and the grand total (req 021).
+       01  LATEST-APPRAISAL-AREA.
+           05  W-LATEST-COUNT       PIC 9(4) VALUE 0.
+           05  LATEST-ENTRY OCCURS 0 TO 500 TIMES
+                   DEPENDING ON W-LATEST-COUNT
+                   INDEXED BY LTA-IDX.
+               10  LTA-NAME             PIC X(25).
+               10  LTA-VALUE            PIC 9(7).
+               10  LTA-APPRAISED-YEAR   PIC 9(2).
+               10  LTA-APPRAISED-MONTH  PIC 9(2).
+               10  LTA-APPRAISED-DAY    PIC 9(2).
+
+      *Prior-day report output is renamed with a date suffix before
+      *this run's OPEN OUTPUT overwrites it, req 044.
+       01  WS-ARCHIVE-DATE.
+           05  WS-ARCHIVE-CCYY          PIC 9(4).
+           05  WS-ARCHIVE-MM            PIC 9(2).
+           05  WS-ARCHIVE-DD            PIC 9(2).
+       01  WS-ARCHIVE-SUFFIX            PIC X(8).
+       01  WS-ARCHIVE-OLD-NAME          PIC X(40).
+       01  WS-ARCHIVE-NEW-NAME          PIC X(40).
+
+      *Start/end timestamps and detail line for the shared
+      *end-of-day operations log, req 046.
+       01  WS-RUN-DATE.
+           05  WS-RUN-CCYY              PIC 9999.
+           05  WS-RUN-MM                PIC 99.
+           05  WS-RUN-DD                PIC 99.
+       01  WS-RUN-START-TIME.
+           05  WS-START-HH              PIC 99.
+           05  WS-START-MM              PIC 99.
+           05  WS-START-SS              PIC 99.
+           05  WS-START-HS              PIC 99.
+       01  WS-RUN-END-TIME.
+           05  WS-END-HH                PIC 99.
+           05  WS-END-MM                PIC 99.
+           05  WS-END-SS                PIC 99.
+           05  WS-END-HS                PIC 99.
+       01  OPS-LOG-LINE.
+           05  FILLER              PIC X(9)  VALUE 'PROGRAM: '.
+           05  OPL-PROGRAM-ID      PIC X(8)  VALUE 'ARTINV'.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+           05  OPL-RUN-MM          PIC 99.
+           05  FILLER              PIC X     VALUE '/'.
+           05  OPL-RUN-DD          PIC 99.
+           05  FILLER              PIC X     VALUE '/'.
+           05  OPL-RUN-CCYY        PIC 9999.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(7)  VALUE 'START: '.
+           05  OPL-START-HH        PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-START-MM        PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-START-SS        PIC 99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(5)  VALUE 'END: '.
+           05  OPL-END-HH          PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-END-MM          PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-END-SS          PIC 99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(9)  VALUE 'RECORDS: '.
+           05  OPL-RECORD-COUNT    PIC ZZZZZZ9.
+           05  FILLER              PIC X(39) VALUE SPACES.
+
+       01  W06-GRAND-TOTAL-LINE.
+           05                      PIC X(4)      VALUE SPACES.
+           05                      PIC X(23)
+                                   VALUE 'TOTAL COLLECTION VALUE:'.
+           05  W06-GRAND-TOTAL     PIC $$,$$$,$$9.
+           05                      PIC X(3)      VALUE SPACES.
+           05                      PIC X(1)      VALUE '('.
+           05  W06-GRAND-COUNT     PIC ZZZZ9.
+           05                      PIC X(9)      VALUE ' PIECES)'.
+           05                      PIC X(24)     VALUE SPACES.
 
        PROCEDURE DIVISION.
-           OPEN INPUT  F01-PAINTING-FILE
+           PERFORM 097-CAPTURE-START-TIME
+           PERFORM 098-SET-FILENAMES
+           PERFORM 099-ARCHIVE-PRIOR-OUTPUT
+           PERFORM 101-LOAD-MASTER-PAINTINGS
+           PERFORM 102-BUILD-MERGED-FILE
            OPEN OUTPUT F02-PRINT-FILE
-           READ F01-PAINTING-FILE
-               AT END MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
-           END-READ
+           PERFORM 105-GET-TODAYS-DATE
            PERFORM 100-WRITE-HEADING-LINE
-           PERFORM 200-PROCESS-RECORDS
-               UNTIL W01-DATA-REMAINS-SWITCH = 'NO'
-           CLOSE F01-PAINTING-FILE
-                 F02-PRINT-FILE
+           SORT SD-SORT-FILE
+               ON DESCENDING KEY SD-VALUE
+               USING F01-PAINTING-FILE
+               OUTPUT PROCEDURE IS 200-PROCESS-RECORDS
+           CLOSE F02-PRINT-FILE
+           PERFORM 900-WRITE-OPERATIONS-LOG
            STOP RUN
            .
 
+      *Captures the run date and start time before any file is
+      *opened, so the end-of-day operations log entry (req 046)
+      *reflects this run's true start.
+       097-CAPTURE-START-TIME.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME
+           .
+
+      *Overlays each file name default above with an environment
+      *variable, if one is set (req 045). ACCEPT FROM ENVIRONMENT
+      *blanks the receiving field when the variable is not present,
+      *so each value is staged through WS-ENV-SCRATCH and only
+      *MOVEd over the default when it came back non-blank.
+       098-SET-FILENAMES.
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT 'PAINTING_MASTER_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-MASTER-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT 'PAINTING_TRANS_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-TRANS-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT 'PAINTING_PRINT_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-PRINT-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT 'PAINTING_OPSLOG_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-OPSLOG-FILENAME
+           END-IF
+           .
+
+      *Loads every painting's descriptive attributes into memory,
+      *same field-by-field bound-checked load VALCAR uses for
+      *vehiclemaster.dat, req 048. If the file is missing,
+      *W-MASTER-COUNT stays 0 and no transaction will find a match.
+       101-LOAD-MASTER-PAINTINGS.
+           OPEN INPUT F04-MASTER-FILE
+           IF WS-MASTER-FILE-STATUS = '00'
+               PERFORM UNTIL WS-MASTER-FILE-STATUS NOT = '00'
+                   READ F04-MASTER-FILE
+                       AT END
+                           MOVE '10' TO WS-MASTER-FILE-STATUS
+                       NOT AT END
+                           IF W-MASTER-COUNT < MAX-MASTER-PAINTINGS
+                               ADD 1 TO W-MASTER-COUNT
+                               MOVE F04-NAME
+                                   TO MST-NAME(W-MASTER-COUNT)
+                               MOVE F04-ARTIST
+                                   TO MST-ARTIST(W-MASTER-COUNT)
+                               MOVE F04-MEDIUM
+                                   TO MST-MEDIUM(W-MASTER-COUNT)
+                               MOVE F04-YEAR
+                                   TO MST-YEAR(W-MASTER-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE F04-MASTER-FILE
+           END-IF
+           .
+
+      *Reads every appraisal-cycle transaction, keeping only the most
+      *recent appraisal per painting name in LATEST-APPRAISAL-AREA
+      *(103-MERGE-ONE-TRANSACTION), then writes one merged 74-byte
+      *record per painting to F01-PAINTING-FILE for the SORT below
+      *to read - the same record layout and downstream processing
+      *this program has always used, req 048.
+       102-BUILD-MERGED-FILE.
+           OPEN INPUT F05-TRANS-FILE
+           OPEN OUTPUT F01-PAINTING-FILE
+           IF WS-TRANS-FILE-STATUS = '00'
+               PERFORM UNTIL WS-TRANS-FILE-STATUS NOT = '00'
+                   READ F05-TRANS-FILE
+                       AT END
+                           MOVE '10' TO WS-TRANS-FILE-STATUS
+                       NOT AT END
+                           PERFORM 103-MERGE-ONE-TRANSACTION
+                   END-READ
+               END-PERFORM
+               CLOSE F05-TRANS-FILE
+               PERFORM 104-WRITE-MERGED-RECORDS
+                   VARYING LTA-IDX FROM 1 BY 1
+                   UNTIL LTA-IDX > W-LATEST-COUNT
+           END-IF
+           CLOSE F01-PAINTING-FILE
+           .
+
+      *Finds this transaction's painting name in LATEST-APPRAISAL-AREA
+      *and keeps whichever appraisal - the one already on file or
+      *this transaction - is dated later; adds a new entry the first
+      *time a painting name is seen.
+       103-MERGE-ONE-TRANSACTION.
+           SET W-LATEST-NOT-FOUND TO TRUE
+           IF W-LATEST-COUNT > 0
+               SET LTA-IDX TO 1
+               SEARCH LATEST-ENTRY
+                   AT END
+                       SET W-LATEST-NOT-FOUND TO TRUE
+                   WHEN LTA-NAME(LTA-IDX) = F05-NAME
+                       SET W-LATEST-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+           IF W-LATEST-FOUND
+               IF F05-APPRAISED-YEAR > LTA-APPRAISED-YEAR(LTA-IDX)
+                  OR (F05-APPRAISED-YEAR = LTA-APPRAISED-YEAR(LTA-IDX)
+                      AND F05-APPRAISED-MONTH >
+                          LTA-APPRAISED-MONTH(LTA-IDX))
+                  OR (F05-APPRAISED-YEAR = LTA-APPRAISED-YEAR(LTA-IDX)
+                      AND F05-APPRAISED-MONTH =
+                          LTA-APPRAISED-MONTH(LTA-IDX)
+                      AND F05-APPRAISED-DAY >
+                          LTA-APPRAISED-DAY(LTA-IDX))
+                   PERFORM 103-SAVE-LATEST-APPRAISAL
+               END-IF
+           ELSE
+               IF W-LATEST-COUNT < MAX-MASTER-PAINTINGS
+                   ADD 1 TO W-LATEST-COUNT
+                   SET LTA-IDX TO W-LATEST-COUNT
+                   MOVE F05-NAME TO LTA-NAME(LTA-IDX)
+                   PERFORM 103-SAVE-LATEST-APPRAISAL
+               END-IF
+           END-IF
+           .
+
+       103-SAVE-LATEST-APPRAISAL.
+           MOVE F05-VALUE           TO LTA-VALUE(LTA-IDX)
+           MOVE F05-APPRAISED-YEAR  TO LTA-APPRAISED-YEAR(LTA-IDX)
+           MOVE F05-APPRAISED-MONTH TO LTA-APPRAISED-MONTH(LTA-IDX)
+           MOVE F05-APPRAISED-DAY   TO LTA-APPRAISED-DAY(LTA-IDX)
+           .
+
+      *Looks up one painting's descriptive attributes in the master
+      *table and, on a match, assembles and writes the merged
+      *F01-PAINTING-RECORD from its single kept (most-recent)
+      *appraisal. Paintings with no matching master record are
+      *skipped.
+       104-WRITE-MERGED-RECORDS.
+           SET W-MASTER-NOT-FOUND TO TRUE
+           IF W-MASTER-COUNT > 0
+               SET MST-IDX TO 1
+               SEARCH MASTER-ENTRY
+                   AT END
+                       SET W-MASTER-NOT-FOUND TO TRUE
+                   WHEN MST-NAME(MST-IDX) = LTA-NAME(LTA-IDX)
+                       SET W-MASTER-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+           IF W-MASTER-FOUND
+               MOVE LTA-NAME(LTA-IDX)            TO F01-NAME
+               MOVE MST-ARTIST(MST-IDX)          TO F01-ARTIST
+               MOVE MST-MEDIUM(MST-IDX)          TO F01-MEDIUM
+               MOVE MST-YEAR(MST-IDX)            TO F01-YEAR
+               MOVE LTA-VALUE(LTA-IDX)           TO F01-VALUE
+               MOVE LTA-APPRAISED-YEAR(LTA-IDX)  TO F01-APPRAISED-YEAR
+               MOVE LTA-APPRAISED-MONTH(LTA-IDX) TO F01-APPRAISED-MONTH
+               MOVE LTA-APPRAISED-DAY(LTA-IDX)   TO F01-APPRAISED-DAY
+               WRITE F01-PAINTING-RECORD
+           END-IF
+           .
+
+      *Renames today's report output, if a copy is already on disk
+      *from a prior run, to <name>.<CCYYMMDD> before this run's
+      *OPEN OUTPUT overwrites it. CBL_RENAME_FILE is a no-op
+      *(ignored here) when the old name does not exist yet.
+       099-ARCHIVE-PRIOR-OUTPUT.
+           ACCEPT WS-ARCHIVE-DATE FROM DATE YYYYMMDD
+           STRING WS-ARCHIVE-CCYY WS-ARCHIVE-MM WS-ARCHIVE-DD
+               DELIMITED BY SIZE INTO WS-ARCHIVE-SUFFIX
+           MOVE WS-PRINT-FILENAME TO WS-ARCHIVE-OLD-NAME
+           STRING FUNCTION TRIM(WS-PRINT-FILENAME) '.'
+               WS-ARCHIVE-SUFFIX DELIMITED BY SIZE
+               INTO WS-ARCHIVE-NEW-NAME
+           CALL 'CBL_RENAME_FILE' USING WS-ARCHIVE-OLD-NAME
+               WS-ARCHIVE-NEW-NAME
+           .
+
+       105-GET-TODAYS-DATE.
+           ACCEPT W-TODAYS-DATE FROM DATE YYYYMMDD
+           MOVE W-TODAYS-DATE TO W-TODAYS-DATE-8
+           MOVE W-TODAYS-MM   TO W07-RUN-MM
+           MOVE W-TODAYS-DD   TO W07-RUN-DD
+           MOVE W-TODAYS-CCYY TO W07-RUN-CCYY
+           .
+
       *Start of WRITE-HEADING-LINE paragraph
        100-WRITE-HEADING-LINE.
+           MOVE W07-RUN-DATE-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
            MOVE W02-HEADING-LINE TO F02-PRINT-LINE-RECORD
            WRITE F02-PRINT-LINE-RECORD
        .
       *End of WRITE-HEADING-LINE paragraph
 
       *Start of PROCESS-RECORDS paragraph
+      *Output procedure for the SORT: returns each painting in
+      *descending value order and writes a subtotal line whenever
+      *the value band changes.
        200-PROCESS-RECORDS.
-           MOVE F01-NAME TO W03-PRINT-NAME
-           MOVE F01-YEAR TO W03-PRINT-YEAR
+           PERFORM 210-RETURN-SORTED-RECORD
+           PERFORM UNTIL W01-SORT-EOF
+               PERFORM 220-WRITE-DETAIL-LINE
+               PERFORM 210-RETURN-SORTED-RECORD
+           END-PERFORM
+           IF W-PRIOR-BAND NOT = SPACES
+               PERFORM 230-WRITE-BAND-SUBTOTAL
+           END-IF
+           PERFORM 240-WRITE-GRAND-TOTAL
+           .
+      *End of PROCESS-RECORDS paragraph
+
+       210-RETURN-SORTED-RECORD.
+           RETURN SD-SORT-FILE
+               AT END SET W01-SORT-EOF TO TRUE
+           END-RETURN
+           .
+
+       220-WRITE-DETAIL-LINE.
+           PERFORM 221-DETERMINE-VALUE-BAND
+           IF W-CURRENT-BAND NOT = W-PRIOR-BAND
+               IF W-PRIOR-BAND NOT = SPACES
+                   PERFORM 230-WRITE-BAND-SUBTOTAL
+               END-IF
+               PERFORM 225-WRITE-BAND-HEADING
+           END-IF
+
+           MOVE SPACES TO W03-DETAIL-LINE
+           MOVE SD-NAME TO W03-PRINT-NAME
+           MOVE SD-ARTIST TO W03-PRINT-ARTIST
+           MOVE SD-MEDIUM TO W03-PRINT-MEDIUM
+           MOVE SD-YEAR TO W03-PRINT-YEAR
+           PERFORM 226-CHECK-APPRAISAL-STALENESS
            MOVE W03-DETAIL-LINE TO F02-PRINT-LINE-RECORD
            WRITE F02-PRINT-LINE-RECORD
-        
-           READ F01-PAINTING-FILE
-               AT END MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
-           END-READ
+
+           ADD SD-VALUE TO W-BAND-SUBTOTAL
+           ADD 1 TO W-BAND-COUNT
+           MOVE W-CURRENT-BAND TO W-PRIOR-BAND
+
+           ADD SD-VALUE TO W-GRAND-TOTAL-VALUE
+           ADD 1 TO W-GRAND-TOTAL-COUNT
+           .
+
+      *Flags any piece not appraised within the last 3 years, for
+      *insurance renewal follow-up. Assumes 20xx for the 2-digit
+      *appraisal year, same assumption AgingReport makes; fine
+      *until the year 2100.
+       226-CHECK-APPRAISAL-STALENESS.
+           MOVE 20 TO W-APPRAISED-DATE-8(1:2)
+           MOVE SD-APPRAISED-YEAR TO W-APPRAISED-DATE-8(3:2)
+           MOVE SD-APPRAISED-MONTH TO W-APPRAISED-DATE-8(5:2)
+           MOVE SD-APPRAISED-DAY TO W-APPRAISED-DATE-8(7:2)
+
+           COMPUTE W-YEARS-SINCE-APPRAISED =
+               (FUNCTION INTEGER-OF-DATE(W-TODAYS-DATE-8) -
+                FUNCTION INTEGER-OF-DATE(W-APPRAISED-DATE-8)) / 365
+
+           IF W-YEARS-SINCE-APPRAISED >= 3
+               MOVE 'REAPPRAISE' TO W03-PRINT-FLAG
+           END-IF
+           .
+
+      *Value bands: under $10,000 / $10,000-$100,000 / over $100,000.
+       221-DETERMINE-VALUE-BAND.
+           EVALUATE TRUE
+               WHEN SD-VALUE > 100000
+                   MOVE 'OVER $100,000' TO W-CURRENT-BAND
+               WHEN SD-VALUE >= 10000
+                   MOVE '$10,000 - $100,000' TO W-CURRENT-BAND
+               WHEN OTHER
+                   MOVE 'UNDER $10,000' TO W-CURRENT-BAND
+           END-EVALUATE
+           .
+
+       225-WRITE-BAND-HEADING.
+           MOVE SPACES TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           MOVE W-CURRENT-BAND TO W04-BAND-TEXT
+           MOVE W04-BAND-HEADING-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           MOVE 0 TO W-BAND-SUBTOTAL
+           MOVE 0 TO W-BAND-COUNT
+           .
+
+       230-WRITE-BAND-SUBTOTAL.
+           MOVE W-BAND-COUNT TO W05-BAND-COUNT
+           MOVE W-BAND-SUBTOTAL TO W05-BAND-SUBTOTAL
+           MOVE W05-BAND-SUBTOTAL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           .
+
+       240-WRITE-GRAND-TOTAL.
+           MOVE SPACES TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           MOVE W-GRAND-TOTAL-VALUE TO W06-GRAND-TOTAL
+           MOVE W-GRAND-TOTAL-COUNT TO W06-GRAND-COUNT
+           MOVE W06-GRAND-TOTAL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           .
+
+      *Appends one line to the shared end-of-day operations log
+      *recording this run's start/end time and records processed,
+      *req 046. OPEN EXTEND adds to the file instead of overwriting
+      *it, so every program's runs accumulate in the same log.
+       900-WRITE-OPERATIONS-LOG.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           MOVE WS-RUN-MM       TO OPL-RUN-MM
+           MOVE WS-RUN-DD       TO OPL-RUN-DD
+           MOVE WS-RUN-CCYY     TO OPL-RUN-CCYY
+           MOVE WS-START-HH     TO OPL-START-HH
+           MOVE WS-START-MM     TO OPL-START-MM
+           MOVE WS-START-SS     TO OPL-START-SS
+           MOVE WS-END-HH       TO OPL-END-HH
+           MOVE WS-END-MM       TO OPL-END-MM
+           MOVE WS-END-SS       TO OPL-END-SS
+           MOVE W-GRAND-TOTAL-COUNT TO OPL-RECORD-COUNT
+           OPEN EXTEND F03-OPS-LOG-FILE
+           IF WS-OPSLOG-FILE-STATUS = '35'
+               OPEN OUTPUT F03-OPS-LOG-FILE
+               CLOSE F03-OPS-LOG-FILE
+               OPEN EXTEND F03-OPS-LOG-FILE
+           END-IF
+           MOVE OPS-LOG-LINE TO F03-OPS-LOG-RECORD
+           WRITE F03-OPS-LOG-RECORD
+           CLOSE F03-OPS-LOG-FILE
            .
-      *End of PROCESS-RECORDS paragraph
