@@ -6,35 +6,77 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT RENTAL-FILE   ASSIGN TO 'rentals.dat'
+      *File names are working-storage fields, defaulted below and
+      *overridable at runtime via environment variables (req 045),
+      *so none of these ASSIGN TO targets are hardcoded literals.
+           SELECT RENTAL-FILE   ASSIGN TO WS-RENTAL-FILENAME
                                 ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT VALID-RENTAL-FILE  ASSIGN TO 'validrentals.dat'
+           SELECT VALID-RENTAL-FILE  ASSIGN TO WS-VALID-RENTAL-FILENAME
                                 ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ERROR-FILE
-                                ASSIGN TO 'badrentals.dat'
+                                ASSIGN TO WS-ERROR-FILENAME
                                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REVENUE-FILE
+                                ASSIGN TO WS-REVENUE-FILENAME
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LATE-RETURN-FILE
+                                ASSIGN TO WS-LATE-RETURN-FILENAME
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INSURANCE-DECLINED-FILE
+                                ASSIGN TO WS-INSURANCE-DECLINED-FILENAME
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+                                ASSIGN TO WS-CHECKPOINT-FILENAME
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARAMETER-FILE
+                                ASSIGN TO WS-PARAMETER-FILENAME
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-PARAM-FILE-STATUS.
+           SELECT FLEET-FILE
+                                ASSIGN TO WS-FLEET-FILENAME
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FLEET-FILE-STATUS.
+           SELECT CUSTOMER-FILE
+                                ASSIGN TO WS-CUSTOMER-FILENAME
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+      *Shared end-of-day operations log, appended to by every batch
+      *program in the suite, req 046.
+           SELECT OPS-LOG-FILE  ASSIGN TO WS-OPSLOG-FILENAME
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-OPSLOG-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  RENTAL-FILE
-           RECORD CONTAINS 56 CHARACTERS
+           RECORD CONTAINS 68 CHARACTERS
            DATA RECORD IS RENTAL-RECORD.
        01  RENTAL-RECORD.
            05  REN-CONTRACT-NO           PIC 9(6).
+      *Links this contract to an entry in the customer master file
+      *(CUSTOMER-FILE) so repeat renters can be tracked across
+      *contracts instead of relying on free-text name matching.
+           05  REN-CUSTOMER-ID           PIC 9(6).
            05  REN-NAME.
                10  REN-LAST-NAME         PIC X(15).
                10  REN-FIRST-NAME        PIC X(10).
                10  REN-INITIAL           PIC X.
            05  REN-RETURNED-DATE.
                10  REN-RETURNED-YEAR     PIC 9(2).
-      *You want to use february in the procedure section instead of = 2 
+      *You want to use february in the procedure section instead of = 2
                10  REN-RETURNED-MONTH    PIC 9(2).
                    88  VALID-MONTHS          VALUES 1 THRU 12.
                    88  FEBRUARY              VALUE 2.
                    88  30-DAY-MONTH          VALUES 4 6 9 11.
                    88  31-DAY-MONTH          VALUES 1 3 5 7 8 10 12.
                10  REN-RETURNED-DAY      PIC 9(2).
+      *Original pickup date, added so elapsed rental days can be
+      *checked against REN-DAYS-RENTED (same layout as returned date).
+           05  REN-PICKUP-DATE.
+               10  REN-PICKUP-YEAR       PIC 9(2).
+               10  REN-PICKUP-MONTH      PIC 9(2).
+               10  REN-PICKUP-DAY        PIC 9(2).
            05  REN-CAR-TYPE              PIC X.
                88  VALID-CAR-TYPES           VALUES 'E' 'C' 'M' 'F' 'L'.
            05  REN-DAYS-RENTED           PIC 99.
@@ -48,62 +90,408 @@
            05  REN-INSURANCE             PIC X.
                88  VALID-INSURANCE           VALUES 'Y' 'N'.
                                                       
-       FD  VALID-RENTAL-FILE                       
-           RECORD CONTAINS 56 CHARACTERS
-           DATA RECORD IS VALID-RENTAL-RECORD.          
-           01  VALID-RENTAL-RECORD           PIC X(56).
+       FD  VALID-RENTAL-FILE
+           RECORD CONTAINS 68 CHARACTERS
+           DATA RECORD IS VALID-RENTAL-RECORD.
+           01  VALID-RENTAL-RECORD           PIC X(68).
 
        FD  ERROR-FILE
            RECORD CONTAINS 132 CHARACTERS
            DATA RECORD IS ERROR-RECORD.
        01  ERROR-RECORD                  PIC X(132).
 
+       FD  REVENUE-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REVENUE-RECORD.
+       01  REVENUE-RECORD                PIC X(80).
+
+       FD  LATE-RETURN-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS LATE-RETURN-RECORD.
+       01  LATE-RETURN-RECORD            PIC X(80).
+
+       FD  INSURANCE-DECLINED-FILE
+           RECORD CONTAINS 50 CHARACTERS
+           DATA RECORD IS INSURANCE-DECLINED-RECORD.
+       01  INSURANCE-DECLINED-RECORD     PIC X(50).
+
+      *Restart checkpoint file. Written every CHECKPOINT-INTERVAL
+      *records so a rerun after an abend can resume past the last
+      *contract number checkpointed instead of from record one.
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 20 CHARACTERS
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD.
+           05  CKP-RECORD-COUNT          PIC 9(7).
+           05  FILLER                    PIC X     VALUE SPACES.
+           05  CKP-CONTRACT-NO           PIC 9(6).
+           05  FILLER                    PIC X(6)  VALUE SPACES.
+
+      *Rate-card parameter record, read once at startup so the
+      *maximum rental length and mileage rate cap can change each
+      *season without a recompile. Falls back to the prior hardcoded
+      *values if rentalparams.dat is missing or empty.
+       FD  PARAMETER-FILE
+           RECORD CONTAINS 20 CHARACTERS
+           DATA RECORD IS PARAMETER-RECORD.
+       01  PARAMETER-RECORD.
+           05  PARM-MIN-DAYS-RENTED      PIC 99.
+           05  PARM-MAX-DAYS-RENTED      PIC 99.
+           05  PARM-MIN-MILEAGE-RATE     PIC 99.
+           05  PARM-MAX-MILEAGE-RATE     PIC 99.
+           05  PARM-MILES-PER-DAY-FACTOR PIC 99.
+      *Rejection-rate alert threshold (percent), req 043.
+           05  PARM-REJECTION-THRESHOLD  PIC 9(3)V99.
+           05  FILLER                    PIC X(5)  VALUE SPACES.
+
+      *Fleet inventory, keyed by car type, so a structurally valid
+      *REN-CAR-TYPE can still be rejected if the shop no longer
+      *carries that class of car this month.
+       FD  FLEET-FILE
+           RECORD CONTAINS 1 CHARACTERS
+           DATA RECORD IS FLEET-RECORD.
+       01  FLEET-RECORD                  PIC X.
+
+      *Customer master, one 6-digit customer ID per line, used to
+      *confirm REN-CUSTOMER-ID refers to a real customer.
+       FD  CUSTOMER-FILE
+           RECORD CONTAINS 6 CHARACTERS
+           DATA RECORD IS CUSTOMER-RECORD.
+       01  CUSTOMER-RECORD               PIC 9(6).
+
+      *One line is appended here at the end of every run, across
+      *every program in the suite, req 046.
+       FD  OPS-LOG-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS OPS-LOG-RECORD.
+       01  OPS-LOG-RECORD                PIC X(132).
+
        WORKING-STORAGE SECTION.
       *Switch from bad to good files
+       01  WS-PARAM-FILE-STATUS          PIC XX VALUE SPACES.
+       01  WS-FLEET-FILE-STATUS          PIC XX VALUE SPACES.
+       01  WS-CUSTOMER-FILE-STATUS       PIC XX VALUE SPACES.
+
+      *Fleet-inventory table, loaded at startup. If fleetinventory.dat
+      *is missing, every structurally valid car type is accepted
+      *(same behavior as before this table existed).
+       01  FLEET-TABLE.
+           05  FLEET-COUNT               PIC 9 VALUE 5.
+           05  FLEET-ENTRY OCCURS 0 TO 5 TIMES
+                   DEPENDING ON FLEET-COUNT
+                   INDEXED BY FLEET-IDX.
+               10  FLEET-CAR-TYPE        PIC X VALUE SPACES.
+       01  W-IN-FLEET-SWITCH             PIC X VALUE 'Y'.
+           88  W-IN-FLEET                    VALUE 'Y'.
+           88  W-NOT-IN-FLEET                VALUE 'N'.
+
        01  PROGRAM-SWITCHES.
            05 W01-DATA-REMAINS-SWITCH PIC X(3) VALUE 'YES'.
            05 W01-VALID-DATA-SWITCH PIC X(3)   VALUE SPACES.
 
+      *Restart checkpoint counters
+       01  CHECKPOINT-INTERVAL              PIC 9(5) VALUE 100.
+       01  W-RECORDS-READ                   PIC 9(7) VALUE 0.
+
+      *Rejection trailer for badrentals.dat
+       01  W-REJECTED-COUNT                 PIC 9(7) VALUE 0.
+       01  W-REJECTION-PERCENT              PIC 9(3)V99 VALUE 0.
+       01  ERROR-TRAILER-LINE.
+           05  FILLER                    PIC X(18)
+                  VALUE 'TOTAL RECORDS READ'.
+           05  FILLER                    PIC XXX   VALUE SPACES.
+           05  TRL-RECORDS-READ          PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(5)  VALUE SPACES.
+           05  FILLER                    PIC X(15)
+                  VALUE 'TOTAL REJECTED'.
+           05  FILLER                    PIC XXX   VALUE SPACES.
+           05  TRL-REJECTED-COUNT        PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(5)  VALUE SPACES.
+           05  FILLER                    PIC X(16)
+                  VALUE 'REJECTION RATE %'.
+           05  FILLER                    PIC XXX   VALUE SPACES.
+           05  TRL-REJECTION-PERCENT     PIC ZZ9.99.
+
+      *Flagged on ERROR-FILE when W-REJECTION-PERCENT exceeds
+      *WS-REJECTION-THRESHOLD, req 043.
+       01  REJECTION-ALERT-LINE.
+           05  FILLER                    PIC X(4)  VALUE SPACES.
+           05  FILLER                    PIC X(40)
+                  VALUE '*** REJECTION RATE EXCEEDS THRESHOLD ***'.
+
+      *File names, defaulted to the program's traditional literals
+      *and overridable at runtime via environment variables, req 045.
+       01  WS-RENTAL-FILENAME               PIC X(40)
+                 VALUE 'rentals.dat'.
+       01  WS-VALID-RENTAL-FILENAME         PIC X(40)
+                 VALUE 'validrentals.dat'.
+       01  WS-ERROR-FILENAME                PIC X(40)
+                 VALUE 'badrentals.dat'.
+       01  WS-REVENUE-FILENAME              PIC X(40)
+                 VALUE 'mileagerevenue.dat'.
+       01  WS-LATE-RETURN-FILENAME          PIC X(40)
+                 VALUE 'latereturns.dat'.
+       01  WS-INSURANCE-DECLINED-FILENAME   PIC X(40)
+                 VALUE 'insurance-declined.dat'.
+       01  WS-CHECKPOINT-FILENAME           PIC X(40)
+                 VALUE 'rentals.ckp'.
+       01  WS-PARAMETER-FILENAME            PIC X(40)
+                 VALUE 'rentalparams.dat'.
+       01  WS-FLEET-FILENAME                PIC X(40)
+                 VALUE 'fleetinventory.dat'.
+       01  WS-CUSTOMER-FILENAME             PIC X(40)
+                 VALUE 'customers.dat'.
+       01  WS-OPSLOG-FILENAME               PIC X(40)
+                 VALUE 'opslog.dat'.
+       01  WS-OPSLOG-FILE-STATUS             PIC XX    VALUE SPACES.
+
+      *Scratch field for 098-SET-FILENAMES. GnuCOBOL's ACCEPT FROM
+      *ENVIRONMENT overwrites the receiving field with SPACES when
+      *the variable is not set, rather than leaving it unchanged, so
+      *each override is accepted here first and only MOVEd over the
+      *default when it actually came back non-blank, req 045.
+       01  WS-ENV-SCRATCH                    PIC X(40) VALUE SPACES.
+
+      *Prior-day report outputs are renamed with a date suffix
+      *before this run's OPEN OUTPUT overwrites them, req 044.
+       01  WS-ARCHIVE-DATE.
+           05  WS-ARCHIVE-CCYY               PIC 9(4).
+           05  WS-ARCHIVE-MM                 PIC 9(2).
+           05  WS-ARCHIVE-DD                 PIC 9(2).
+       01  WS-ARCHIVE-SUFFIX                 PIC X(8).
+       01  WS-ARCHIVE-OLD-NAME               PIC X(40).
+       01  WS-ARCHIVE-NEW-NAME               PIC X(40).
+
+      *Start/end timestamps and detail line for the shared
+      *end-of-day operations log, req 046.
+       01  WS-RUN-DATE.
+           05  WS-RUN-CCYY                   PIC 9999.
+           05  WS-RUN-MM                     PIC 99.
+           05  WS-RUN-DD                     PIC 99.
+       01  WS-RUN-START-TIME.
+           05  WS-START-HH                   PIC 99.
+           05  WS-START-MM                   PIC 99.
+           05  WS-START-SS                   PIC 99.
+           05  WS-START-HS                   PIC 99.
+       01  WS-RUN-END-TIME.
+           05  WS-END-HH                     PIC 99.
+           05  WS-END-MM                     PIC 99.
+           05  WS-END-SS                     PIC 99.
+           05  WS-END-HS                     PIC 99.
+       01  OPS-LOG-LINE.
+           05  FILLER              PIC X(9)  VALUE 'PROGRAM: '.
+           05  OPL-PROGRAM-ID      PIC X(8)  VALUE 'RENTALS'.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+           05  OPL-RUN-MM          PIC 99.
+           05  FILLER              PIC X     VALUE '/'.
+           05  OPL-RUN-DD          PIC 99.
+           05  FILLER              PIC X     VALUE '/'.
+           05  OPL-RUN-CCYY        PIC 9999.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(7)  VALUE 'START: '.
+           05  OPL-START-HH        PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-START-MM        PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-START-SS        PIC 99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(5)  VALUE 'END: '.
+           05  OPL-END-HH          PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-END-MM          PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-END-SS          PIC 99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(9)  VALUE 'RECORDS: '.
+           05  OPL-RECORD-COUNT    PIC ZZZZZZ9.
+           05  FILLER              PIC X(39) VALUE SPACES.
+
+      *Running table of contract numbers seen this run, used to catch
+      *duplicate contract numbers within the same day's batch.
+       01  MAX-SEEN-CONTRACTS               PIC 9(5) VALUE 10000.
+       01  W-DUP-SWITCH                     PIC X    VALUE 'N'.
+           88  W-DUPLICATE-FOUND                 VALUE 'Y'.
+           88  W-DUPLICATE-NOT-FOUND             VALUE 'N'.
+       01  SEEN-CONTRACTS-AREA.
+           05  W-SEEN-COUNT                 PIC 9(5) VALUE 0.
+           05  SEEN-CONTRACT-ENTRY OCCURS 1 TO 10000 TIMES
+                   DEPENDING ON W-SEEN-COUNT
+                   INDEXED BY SEEN-IDX.
+               10  SEEN-CONTRACT-NO         PIC 9(6).
+
+      *Customer master loaded into memory at startup so each contract
+      *can be checked against a real customer ID.
+       01  MAX-CUSTOMERS                    PIC 9(5) VALUE 10000.
+       01  W-CUST-FOUND-SWITCH              PIC X    VALUE 'N'.
+           88  W-CUSTOMER-FOUND                 VALUE 'Y'.
+           88  W-CUSTOMER-NOT-FOUND             VALUE 'N'.
+       01  CUSTOMER-TABLE-AREA.
+           05  W-CUSTOMER-COUNT             PIC 9(5) VALUE 0.
+           05  CUSTOMER-ENTRY OCCURS 0 TO 10000 TIMES
+                   DEPENDING ON W-CUSTOMER-COUNT
+                   INDEXED BY CUST-IDX.
+               10  CUSTOMER-ID              PIC 9(6).
+
        01  VALIDATION-CONSTANTS-AND-CALCS.
+      *Defaulted here, overlaid by 105-READ-PARAMETERS if
+      *rentalparams.dat supplies this run's rate-card limits.
            05  MILES-PER-DAY-FACTOR      PIC 99  VALUE 10.
+           05  WS-MIN-DAYS-RENTED        PIC 99  VALUE 1.
+           05  WS-MAX-DAYS-RENTED        PIC 99  VALUE 35.
+           05  WS-MIN-MILEAGE-RATE       PIC 99  VALUE 0.
+           05  WS-MAX-MILEAGE-RATE       PIC 99  VALUE 50.
+      *Default rejection-rate alert threshold, overlaid by
+      *105-READ-PARAMETERS when rentalparams.dat supplies one.
+           05  WS-REJECTION-THRESHOLD    PIC 9(3)V99 VALUE 10.
            05  EXPECTED-MILES            PIC 9(6).
            05  ACTUAL-MILES              PIC 9(6).
-     
+
+      *Elapsed-days calc for the late-returns check. Re-declares the
+      *FEBRUARY/30-DAY-MONTH/31-DAY-MONTH 88-levels from the returned
+      *date so both the pickup and the returned month can be tested.
+       01  LATE-RETURN-CALCS.
+           05  ELAPSED-DAYS              PIC S9(5).
+           05  DC-MONTH                  PIC 99.
+               88  DC-FEBRUARY               VALUE 2.
+               88  DC-30-DAY-MONTH            VALUES 4 6 9 11.
+               88  DC-31-DAY-MONTH            VALUES 1 3 5 7 8 10 12.
+           05  DC-DAY-OF-YEAR            PIC 9(3).
+           05  DC-PICKUP-DOY             PIC 9(3).
+           05  DC-RETURN-DOY             PIC 9(3).
+
+      *Leap-year test, run against whichever year is currently staged
+      *in WS-LEAP-CHECK-YEAR (the pickup year or the returned year,
+      *depending on which date is being tested). Only the 2-digit
+      *year is stored on the record, so the century/400 exception
+      *cannot be evaluated; a divisible-by-4 test is used for this
+      *2-digit range.
+       01  LEAP-YEAR-CALC.
+           05  WS-LEAP-CHECK-YEAR        PIC 99.
+           05  LEAP-YEAR-QUOTIENT        PIC 99.
+           05  LEAP-YEAR-REMAINDER       PIC 9.
+               88  LEAP-YEAR                 VALUE 0.
+
+       01  LATE-RETURN-HEADING.
+           05  FILLER                    PIC X(10) VALUE 'CONTRACT #'.
+           05  FILLER                    PIC X(5)  VALUE SPACES.
+           05  FILLER                    PIC X(9)  VALUE 'LAST NAME'.
+           05  FILLER                    PIC X(6)  VALUE SPACES.
+           05  FILLER                    PIC X(11) VALUE 'DAYS RENTED'.
+           05  FILLER                    PIC X(4)  VALUE SPACES.
+           05  FILLER                    PIC X(12) VALUE 'ELAPSED DAYS'.
+       01  INSURANCE-DECLINED-LINE.
+           05  DEC-CONTRACT-NO           PIC 9(6).
+           05  FILLER                    PIC X(4)  VALUE SPACES.
+           05  DEC-LAST-NAME             PIC X(15).
+           05  FILLER                    PIC X(2)  VALUE SPACES.
+           05  DEC-FIRST-NAME            PIC X(10).
+           05  FILLER                    PIC X(2)  VALUE SPACES.
+           05  DEC-INITIAL               PIC X.
+           05  FILLER                    PIC X(9)  VALUE SPACES.
+
+       01  LATE-RETURN-LINE.
+           05  LATE-CONTRACT-NO          PIC 9(6).
+           05  FILLER                    PIC X(4)  VALUE SPACES.
+           05  LATE-LAST-NAME            PIC X(15).
+           05  FILLER                    PIC X(2)  VALUE SPACES.
+           05  LATE-DAYS-RENTED          PIC Z9.
+           05  FILLER                    PIC X(13) VALUE SPACES.
+           05  LATE-ELAPSED-DAYS         PIC ZZ9.
+
+      *Revenue-by-car-type accumulators for the mileage-rate report
+       01  REVENUE-BY-CAR-TYPE.
+           05  REVENUE-TOTALS OCCURS 5 TIMES INDEXED BY REV-IDX.
+               10  REV-CAR-TYPE          PIC X        VALUE SPACES.
+               10  REV-DAYS-RENTED       PIC 9(7)     VALUE ZERO.
+               10  REV-MILEAGE-CHARGE    PIC 9(9)     VALUE ZERO.
+       01  REVENUE-WORK.
+           05  REV-MILES-DRIVEN          PIC 9(6).
+           05  REV-THIS-CHARGE           PIC 9(9).
+
+       01  REVENUE-HEADING-ONE.
+           05                            PIC X(24) VALUE SPACES.
+           05                            PIC X(32)
+                  VALUE 'MILEAGE-RATE REVENUE BY CAR TYPE'.
+           05                            PIC X(24) VALUE SPACES.
+       01  REVENUE-HEADING-TWO.
+           05  FILLER                    PIC X(10) VALUE 'CAR TYPE'.
+           05  FILLER                    PIC X(15) VALUE 'DAYS RENTED'.
+           05  FILLER                    PIC X(20)
+                  VALUE 'MILEAGE REVENUE'.
+       01  REVENUE-DETAIL-LINE.
+           05  FILLER                    PIC XXX   VALUE SPACES.
+           05  REVD-CAR-TYPE             PIC X.
+           05  FILLER                    PIC X(10) VALUE SPACES.
+           05  REVD-DAYS-RENTED          PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(8)  VALUE SPACES.
+           05  REVD-MILEAGE-CHARGE       PIC $$$,$$$,$$9.
+
+      *req042: each *-CODE is the short error code tied to the
+      *matching *-MSG, moved to ERR-ERROR-CODE alongside ERR-MESSAGE
+      *at every 599-WRITE-ERROR-LINE call site.
        01  ERROR-REASONS.
+           05  NON-NUMERIC-CONTRACT-CODE PIC 9(3) VALUE 010.
            05  NON-NUMERIC-CONTRACT-MSG  PIC X(40)
                  VALUE 'NON-NUMERIC CONTRACT NUMBER'.
+           05  DUPLICATE-CONTRACT-CODE   PIC 9(3) VALUE 020.
+           05  DUPLICATE-CONTRACT-MSG    PIC X(40)
+                 VALUE 'DUPLICATE CONTRACT NUMBER'.
+           05  LAST-NAME-CODE            PIC 9(3) VALUE 030.
            05  LAST-NAME-MSG             PIC X(40)
                  VALUE 'MISSING LAST NAME'.
+           05  FIRST-NAME-CODE           PIC 9(3) VALUE 040.
            05  FIRST-NAME-MSG            PIC X(40)
                  VALUE 'MISSING FIRST NAME'.
+           05  INITIAL-CODE              PIC 9(3) VALUE 050.
            05  INITIAL-MSG               PIC X(40)
                  VALUE 'NON ALPHABETIC INITIAL'.
+           05  CAR-TYPE-CODE             PIC 9(3) VALUE 060.
            05  CAR-TYPE-MSG              PIC X(40)
-                 VALUE 'CAR TYPE MUST BE:  E, C, M, F, OR L'.     
+                 VALUE 'CAR TYPE MUST BE:  E, C, M, F, OR L'.
+           05  NOT-IN-FLEET-CODE         PIC 9(3) VALUE 070.
+           05  NOT-IN-FLEET-MSG          PIC X(40)
+                 VALUE 'CAR TYPE NOT IN CURRENT FLEET INVENTORY'.
+           05  UNKNOWN-CUSTOMER-CODE     PIC 9(3) VALUE 080.
+           05  UNKNOWN-CUSTOMER-MSG      PIC X(40)
+                 VALUE 'CUSTOMER ID NOT ON FILE'.
+           05  MONTH-CODE                PIC 9(3) VALUE 090.
            05  MONTH-MSG                 PIC X(40)
                  VALUE 'MONTH MUST BE BETWEEN 1 AND 12'.
+           05  DAY-CODE                  PIC 9(3) VALUE 100.
            05  DAY-MSG                   PIC X(40)
-                 VALUE 'INVALID DAY'.      
+                 VALUE 'INVALID DAY'.
+           05  FUTURE-DATE-CODE          PIC 9(3) VALUE 110.
            05  FUTURE-DATE-MSG           PIC X(40)
                  VALUE 'DATE HAS NOT YET OCCURRED'.
+           05  NON-NUM-DAYS-RENTED-CODE  PIC 9(3) VALUE 120.
            05  NON-NUM-DAYS-RENTED-MSG   PIC X(40)
                  VALUE 'DAYS RENTED MUST BE NUMERIC'.
+           05  ZERO-DAYS-CODE            PIC 9(3) VALUE 130.
            05  ZERO-DAYS-MSG             PIC X(40)
                  VALUE 'DAYS RENTED MUST BE > ZERO'.
-           05 LEASING-MSG PIC X(40) 
+           05  LEASING-CODE PIC 9(3) VALUE 140.
+           05 LEASING-MSG PIC X(40)
                  VALUE 'DAYS RENTED MUST BE 1 THROUGH 35'.
+           05  NON-NUM-MILES-IN-CODE     PIC 9(3) VALUE 150.
            05  NON-NUM-MILES-IN-MSG      PIC X(40)
                  VALUE 'NON-NUMERIC MILES IN'.
+           05  NON-NUM-MILES-OUT-CODE    PIC 9(3) VALUE 160.
            05  NON-NUM-MILES-OUT-MSG     PIC X(40)
                  VALUE 'NON-NUMERIC MILES OUT'.
+           05  LESS-THAN-MILES-CODE      PIC 9(3) VALUE 170.
            05  LESS-THAN-MILES-MSG       PIC X(40)
                  VALUE 'MILEAGE IN LESS THAN MILEAGE OUT' .
+           05  INVALID-MILES-CODE        PIC 9(3) VALUE 180.
            05  INVALID-MILES-MSG         PIC X(40)
-                 VALUE 'ACTUAL MILES IS LESS THAN EXPECTED MILES'.  
+                 VALUE 'ACTUAL MILES IS LESS THAN EXPECTED MILES'.
+           05  NON-NUM-RATE-CODE         PIC 9(3) VALUE 190.
            05  NON-NUM-RATE-MSG          PIC X(40)
                  VALUE 'NON-NUMERIC MILEAGE RATE'.
+           05  MILEAGE-RATE-CODE         PIC 9(3) VALUE 200.
            05  MILEAGE-RATE-MSG          PIC X(40)
                  VALUE 'MILEAGE RATE OUT OF RANGE'.
+           05  INSURANCE-CODE            PIC 9(3) VALUE 210.
            05  INSURANCE-MSG             PIC X(40)
                  VALUE 'INSURANCE CODE MUST BE Y OR N'.
       *Client wants hyphen and dashes in date, this is only to get data
@@ -136,7 +524,10 @@
            05  FILLER                    PIC X(8)  VALUE 'CONTENTS'.
            05  FILLER                    PIC X(46) VALUE SPACES.
 
-      *Detail line for bad file
+      *Detail line for bad file. ERR-SOURCE-PROGRAM/ERR-ERROR-CODE
+      *are the req042 header block so a downstream reject-review
+      *report can tell which program a reject came from and
+      *classify it by code.
        01  ERROR-LINE.
            05  FILLER                    PIC XX    VALUE SPACES.
            05  ERR-CONTRACT-NO           PIC 9(6).
@@ -146,7 +537,11 @@
            05  ERR-MESSAGE               PIC X(40).
            05  FILLER                    PIC XX    VALUE SPACES.
            05  ERR-CONTENTS              PIC X(23).
-           05  FILLER                    PIC X(38)  VALUE SPACES.
+           05  FILLER                    PIC X     VALUE SPACES.
+           05  ERR-SOURCE-PROGRAM        PIC X(7)  VALUE 'RENTALS'.
+           05  FILLER                    PIC X     VALUE SPACES.
+           05  ERR-ERROR-CODE            PIC 9(3).
+           05  FILLER                    PIC X(26) VALUE SPACES.
  
       *This is for one specific error
        01  ERROR-DETAILS.
@@ -174,20 +569,169 @@
       
       * *****
        PROCEDURE DIVISION.
+           PERFORM 097-CAPTURE-START-TIME
+           PERFORM 098-SET-FILENAMES
+           PERFORM 099-ARCHIVE-PRIOR-OUTPUT
            OPEN INPUT  RENTAL-FILE
                 OUTPUT VALID-RENTAL-FILE
                 OUTPUT ERROR-FILE
+                OUTPUT REVENUE-FILE
+                OUTPUT LATE-RETURN-FILE
+                OUTPUT INSURANCE-DECLINED-FILE
+                OUTPUT CHECKPOINT-FILE
            PERFORM 100-GET-TODAYS-DATE
+           PERFORM 105-READ-PARAMETERS
+           PERFORM 106-READ-FLEET-INVENTORY
+           PERFORM 107-READ-CUSTOMER-MASTER
+           PERFORM 150-INIT-REVENUE-TOTALS
            PERFORM 200-WRITE-ERROR-HEADINGS
+           MOVE LATE-RETURN-HEADING TO LATE-RETURN-RECORD
+           WRITE LATE-RETURN-RECORD
            PERFORM 300-READ-RENTAL-RECORD
            PERFORM 400-PROCESS-RENTAL-RECORDS
                UNTIL W01-DATA-REMAINS-SWITCH = 'NO'
+           PERFORM 700-WRITE-REVENUE-REPORT
+           PERFORM 800-WRITE-ERROR-TRAILER
            CLOSE RENTAL-FILE
                  VALID-RENTAL-FILE
                  ERROR-FILE
+                 REVENUE-FILE
+                 LATE-RETURN-FILE
+                 INSURANCE-DECLINED-FILE
+                 CHECKPOINT-FILE
+           PERFORM 900-WRITE-OPERATIONS-LOG
            STOP RUN
        .
 
+      *Captures the run date and start time before any file is
+      *opened, so the end-of-day operations log entry (req 046)
+      *reflects this run's true start regardless of how long
+      *parameter/fleet/customer setup below takes.
+       097-CAPTURE-START-TIME.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME
+           .
+
+      *Overlays each file name default above with an environment
+      *variable, if one is set, so file locations can be changed
+      *without a recompile (req 045). GnuCOBOL's ACCEPT FROM
+      *ENVIRONMENT blanks the receiving field when the variable is
+      *not present, so each value is staged through WS-ENV-SCRATCH
+      *and only MOVEd over the default when it came back non-blank.
+       098-SET-FILENAMES.
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'RENTALS_RENTAL_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-RENTAL-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'RENTALS_VALID_RENTAL_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-VALID-RENTAL-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'RENTALS_ERROR_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-ERROR-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'RENTALS_REVENUE_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-REVENUE-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'RENTALS_LATE_RETURN_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-LATE-RETURN-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'RENTALS_INSURANCE_DECLINED_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-INSURANCE-DECLINED-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'RENTALS_CHECKPOINT_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-CHECKPOINT-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'RENTALS_PARAMETER_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-PARAMETER-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'RENTALS_FLEET_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-FLEET-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'RENTALS_CUSTOMER_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-CUSTOMER-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'RENTALS_OPSLOG_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-OPSLOG-FILENAME
+           END-IF
+           .
+
+      *Renames each of today's report outputs, if a copy is already
+      *on disk from a prior run, to <name>.<CCYYMMDD> before this
+      *run's OPEN OUTPUT overwrites it. CBL_RENAME_FILE is a no-op
+      *(ignored here) when the old name does not exist yet.
+       099-ARCHIVE-PRIOR-OUTPUT.
+           ACCEPT WS-ARCHIVE-DATE FROM DATE YYYYMMDD
+           STRING WS-ARCHIVE-CCYY WS-ARCHIVE-MM WS-ARCHIVE-DD
+               DELIMITED BY SIZE INTO WS-ARCHIVE-SUFFIX
+
+           MOVE WS-VALID-RENTAL-FILENAME TO WS-ARCHIVE-OLD-NAME
+           STRING FUNCTION TRIM(WS-VALID-RENTAL-FILENAME) '.'
+               WS-ARCHIVE-SUFFIX DELIMITED BY SIZE
+               INTO WS-ARCHIVE-NEW-NAME
+           CALL 'CBL_RENAME_FILE' USING WS-ARCHIVE-OLD-NAME
+               WS-ARCHIVE-NEW-NAME
+
+           MOVE WS-ERROR-FILENAME TO WS-ARCHIVE-OLD-NAME
+           STRING FUNCTION TRIM(WS-ERROR-FILENAME) '.'
+               WS-ARCHIVE-SUFFIX DELIMITED BY SIZE
+               INTO WS-ARCHIVE-NEW-NAME
+           CALL 'CBL_RENAME_FILE' USING WS-ARCHIVE-OLD-NAME
+               WS-ARCHIVE-NEW-NAME
+
+           MOVE WS-REVENUE-FILENAME TO WS-ARCHIVE-OLD-NAME
+           STRING FUNCTION TRIM(WS-REVENUE-FILENAME) '.'
+               WS-ARCHIVE-SUFFIX DELIMITED BY SIZE
+               INTO WS-ARCHIVE-NEW-NAME
+           CALL 'CBL_RENAME_FILE' USING WS-ARCHIVE-OLD-NAME
+               WS-ARCHIVE-NEW-NAME
+
+           MOVE WS-LATE-RETURN-FILENAME TO WS-ARCHIVE-OLD-NAME
+           STRING FUNCTION TRIM(WS-LATE-RETURN-FILENAME) '.'
+               WS-ARCHIVE-SUFFIX DELIMITED BY SIZE
+               INTO WS-ARCHIVE-NEW-NAME
+           CALL 'CBL_RENAME_FILE' USING WS-ARCHIVE-OLD-NAME
+               WS-ARCHIVE-NEW-NAME
+
+           MOVE WS-INSURANCE-DECLINED-FILENAME TO WS-ARCHIVE-OLD-NAME
+           STRING FUNCTION TRIM(WS-INSURANCE-DECLINED-FILENAME) '.'
+               WS-ARCHIVE-SUFFIX DELIMITED BY SIZE
+               INTO WS-ARCHIVE-NEW-NAME
+           CALL 'CBL_RENAME_FILE' USING WS-ARCHIVE-OLD-NAME
+               WS-ARCHIVE-NEW-NAME
+           .
+
        100-GET-TODAYS-DATE.
       * Retrieve the system date and store it in TODAYS-DATE.
            ACCEPT TODAYS-DATE FROM DATE
@@ -196,6 +740,92 @@
            MOVE TODAYS-YEAR TO HDG-YEAR
        .
 
+      *Read this run's rate-card limits from rentalparams.dat. The
+      *built-in defaults above are kept if the file does not exist
+      *or is empty.
+       105-READ-PARAMETERS.
+           OPEN INPUT PARAMETER-FILE
+           IF WS-PARAM-FILE-STATUS = '00'
+               READ PARAMETER-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE PARM-MIN-DAYS-RENTED TO WS-MIN-DAYS-RENTED
+                       MOVE PARM-MAX-DAYS-RENTED TO WS-MAX-DAYS-RENTED
+                       MOVE PARM-MIN-MILEAGE-RATE
+                           TO WS-MIN-MILEAGE-RATE
+                       MOVE PARM-MAX-MILEAGE-RATE
+                           TO WS-MAX-MILEAGE-RATE
+                       MOVE PARM-MILES-PER-DAY-FACTOR
+                           TO MILES-PER-DAY-FACTOR
+                       MOVE PARM-REJECTION-THRESHOLD
+                           TO WS-REJECTION-THRESHOLD
+               END-READ
+               CLOSE PARAMETER-FILE
+           END-IF
+       .
+
+      *Load this month's fleet inventory by car type. If
+      *fleetinventory.dat does not exist, FLEET-COUNT stays at its
+      *default of 5 and 530-VALIDATE-CAR-TYPE imposes no additional
+      *restriction beyond the usual E/C/M/F/L check.
+       106-READ-FLEET-INVENTORY.
+           MOVE 5 TO FLEET-COUNT
+           MOVE 'E' TO FLEET-CAR-TYPE(1)
+           MOVE 'C' TO FLEET-CAR-TYPE(2)
+           MOVE 'M' TO FLEET-CAR-TYPE(3)
+           MOVE 'F' TO FLEET-CAR-TYPE(4)
+           MOVE 'L' TO FLEET-CAR-TYPE(5)
+           OPEN INPUT FLEET-FILE
+           IF WS-FLEET-FILE-STATUS = '00'
+               MOVE 0 TO FLEET-COUNT
+               PERFORM UNTIL WS-FLEET-FILE-STATUS NOT = '00'
+                   READ FLEET-FILE
+                       AT END
+                           MOVE '10' TO WS-FLEET-FILE-STATUS
+                       NOT AT END
+                           IF FLEET-COUNT < 5
+                               ADD 1 TO FLEET-COUNT
+                               MOVE FLEET-RECORD
+                                   TO FLEET-CAR-TYPE(FLEET-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FLEET-FILE
+           END-IF
+       .
+
+      *Load the customer master into memory once at startup. If
+      *customers.dat does not exist, W-CUSTOMER-COUNT stays 0 and
+      *every contract fails the customer-ID check below -- there is
+      *no safe default to fall back to the way there is for fleet
+      *car types.
+       107-READ-CUSTOMER-MASTER.
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUSTOMER-FILE-STATUS = '00'
+               PERFORM UNTIL WS-CUSTOMER-FILE-STATUS NOT = '00'
+                   READ CUSTOMER-FILE
+                       AT END
+                           MOVE '10' TO WS-CUSTOMER-FILE-STATUS
+                       NOT AT END
+                           IF W-CUSTOMER-COUNT < MAX-CUSTOMERS
+                               ADD 1 TO W-CUSTOMER-COUNT
+                               MOVE CUSTOMER-RECORD
+                                   TO CUSTOMER-ID(W-CUSTOMER-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTOMER-FILE
+           END-IF
+       .
+
+       150-INIT-REVENUE-TOTALS.
+           MOVE 'E' TO REV-CAR-TYPE(1)
+           MOVE 'C' TO REV-CAR-TYPE(2)
+           MOVE 'M' TO REV-CAR-TYPE(3)
+           MOVE 'F' TO REV-CAR-TYPE(4)
+           MOVE 'L' TO REV-CAR-TYPE(5)
+       .
+
        200-WRITE-ERROR-HEADINGS.
            MOVE HEADING-ERROR-LINE-ONE TO ERROR-RECORD
            WRITE ERROR-RECORD
@@ -208,19 +838,36 @@
        300-READ-RENTAL-RECORD.
             READ RENTAL-FILE
                AT END MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
+               NOT AT END PERFORM 305-UPDATE-CHECKPOINT
             END-READ
        .
+
+      *Every CHECKPOINT-INTERVAL records, record the contract number
+      *just read so a rerun after an abend can restart from here.
+       305-UPDATE-CHECKPOINT.
+           ADD 1 TO W-RECORDS-READ
+           IF FUNCTION MOD(W-RECORDS-READ, CHECKPOINT-INTERVAL) = 0
+               MOVE W-RECORDS-READ TO CKP-RECORD-COUNT
+               MOVE REN-CONTRACT-NO TO CKP-CONTRACT-NO
+               WRITE CHECKPOINT-RECORD
+           END-IF
+       .
        400-PROCESS-RENTAL-RECORDS.
       * Incoming records are assumed to be valid.
       * Needs to be reset for every record.
            MOVE 'YES' TO W01-VALID-DATA-SWITCH
            PERFORM 500-VALIDATE-RENTAL-RECORD
+           IF W01-VALID-DATA-SWITCH = 'NO'
+               ADD 1 TO W-REJECTED-COUNT
+           END-IF
            PERFORM 600-WRITE-VALID-RECORD
+           PERFORM 610-ACCUMULATE-REVENUE
            PERFORM 300-READ-RENTAL-RECORD
-       . 
+       .
 
        500-VALIDATE-RENTAL-RECORD.                           
            PERFORM 510-VALIDATE-CONTRACT-NO
+           PERFORM 517-VALIDATE-CUSTOMER-ID
            PERFORM 520-VALIDATE-NAME
            PERFORM 530-VALIDATE-CAR-TYPE
            PERFORM 540-VALIDATE-DATE-RETURNED
@@ -233,58 +880,327 @@
        510-VALIDATE-CONTRACT-NO.
            IF REN-CONTRACT-NO NOT NUMERIC
               MOVE NON-NUMERIC-CONTRACT-MSG TO ERR-MESSAGE
+              MOVE NON-NUMERIC-CONTRACT-CODE TO ERR-ERROR-CODE
               MOVE REN-CONTRACT-NO TO ERR-CONTENTS
               PERFORM 599-WRITE-ERROR-LINE
+           ELSE
+              PERFORM 515-VALIDATE-DUPLICATE-CONTRACT
+           END-IF
+       .
+
+      *Keep a running table of contract numbers already seen this run
+      *so a repeat in the same day's batch is flagged as a duplicate.
+       515-VALIDATE-DUPLICATE-CONTRACT.
+           SET SEEN-IDX TO 1
+           MOVE 'N' TO W-DUP-SWITCH
+           SEARCH SEEN-CONTRACT-ENTRY
+               AT END CONTINUE
+               WHEN SEEN-CONTRACT-NO(SEEN-IDX) = REN-CONTRACT-NO
+                   MOVE 'Y' TO W-DUP-SWITCH
+           END-SEARCH
+           IF W-DUPLICATE-FOUND
+               MOVE DUPLICATE-CONTRACT-MSG TO ERR-MESSAGE
+               MOVE DUPLICATE-CONTRACT-CODE TO ERR-ERROR-CODE
+               MOVE REN-CONTRACT-NO TO ERR-CONTENTS
+               PERFORM 599-WRITE-ERROR-LINE
+           ELSE
+               IF W-SEEN-COUNT < MAX-SEEN-CONTRACTS
+                   ADD 1 TO W-SEEN-COUNT
+                   MOVE REN-CONTRACT-NO
+                       TO SEEN-CONTRACT-NO(W-SEEN-COUNT)
+               END-IF
+           END-IF
+       .
+
+      *Confirm REN-CUSTOMER-ID refers to a real customer loaded from
+      *the customer master at startup.
+       517-VALIDATE-CUSTOMER-ID.
+           SET CUST-IDX TO 1
+           MOVE 'N' TO W-CUST-FOUND-SWITCH
+           SEARCH CUSTOMER-ENTRY
+               AT END CONTINUE
+               WHEN CUSTOMER-ID(CUST-IDX) = REN-CUSTOMER-ID
+                   MOVE 'Y' TO W-CUST-FOUND-SWITCH
+           END-SEARCH
+           IF W-CUSTOMER-NOT-FOUND
+               MOVE UNKNOWN-CUSTOMER-MSG TO ERR-MESSAGE
+               MOVE UNKNOWN-CUSTOMER-CODE TO ERR-ERROR-CODE
+               MOVE REN-CUSTOMER-ID TO ERR-CONTENTS
+               PERFORM 599-WRITE-ERROR-LINE
            END-IF
        .
 
        520-VALIDATE-NAME.
            IF REN-LAST-NAME = SPACES
                MOVE LAST-NAME-MSG TO ERR-MESSAGE
+               MOVE LAST-NAME-CODE TO ERR-ERROR-CODE
       *        MOVE SPACES TO ERR-CONTENTS
                PERFORM 599-WRITE-ERROR-LINE
            END-IF
-      * Do a presence check on first name 
-       
-       
+      * Do a presence check on first name
+           IF REN-FIRST-NAME = SPACES
+               MOVE FIRST-NAME-MSG TO ERR-MESSAGE
+               MOVE FIRST-NAME-CODE TO ERR-ERROR-CODE
+               PERFORM 599-WRITE-ERROR-LINE
+           END-IF
        .
 
        530-VALIDATE-CAR-TYPE.
-      * Code this paragraph  
+           IF NOT VALID-CAR-TYPES
+               MOVE CAR-TYPE-MSG TO ERR-MESSAGE
+               MOVE CAR-TYPE-CODE TO ERR-ERROR-CODE
+               MOVE REN-CAR-TYPE TO ERR-CONTENTS
+               PERFORM 599-WRITE-ERROR-LINE
+           ELSE
+               PERFORM 535-VALIDATE-FLEET-INVENTORY
+           END-IF
+       .
+
+      *Structurally valid car type, but is it still in this month's
+      *fleet?
+       535-VALIDATE-FLEET-INVENTORY.
+           MOVE 'N' TO W-IN-FLEET-SWITCH
+           SET FLEET-IDX TO 1
+           SEARCH FLEET-ENTRY
+               AT END
+                   CONTINUE
+               WHEN FLEET-CAR-TYPE(FLEET-IDX) = REN-CAR-TYPE
+                   MOVE 'Y' TO W-IN-FLEET-SWITCH
+           END-SEARCH
+           IF W-NOT-IN-FLEET
+               MOVE NOT-IN-FLEET-MSG TO ERR-MESSAGE
+               MOVE NOT-IN-FLEET-CODE TO ERR-ERROR-CODE
+               MOVE REN-CAR-TYPE TO ERR-CONTENTS
+               PERFORM 599-WRITE-ERROR-LINE
+           END-IF
        .
 
        540-VALIDATE-DATE-RETURNED.
       * Validate the month
-      * Validate the day of the month. For February, validate to be <= 29. You do not have to account for leap years.
+           IF NOT VALID-MONTHS
+               MOVE MONTH-MSG TO ERR-MESSAGE
+               MOVE MONTH-CODE TO ERR-ERROR-CODE
+               MOVE REN-RETURNED-MONTH TO ERR-RETURNED-MONTH
+               MOVE REN-RETURNED-DAY TO ERR-RETURNED-DAY
+               MOVE REN-RETURNED-YEAR TO ERR-RETURNED-YEAR
+               MOVE ERR-RETURNED-DATE TO ERR-CONTENTS
+               PERFORM 599-WRITE-ERROR-LINE
+           ELSE
+      * Validate the day of the month. REN-RETURNED-YEAR is checked
+      * against the leap-year rule first so February caps at 29 only
+      * in a true leap year, and at 28 otherwise.
+               IF FEBRUARY
+                   MOVE REN-RETURNED-YEAR TO WS-LEAP-CHECK-YEAR
+                   PERFORM 546-CHECK-LEAP-YEAR
+                   IF LEAP-YEAR
+                       IF REN-RETURNED-DAY NOT NUMERIC
+                          OR REN-RETURNED-DAY < 1
+                          OR REN-RETURNED-DAY > 29
+                           PERFORM 548-WRITE-DAY-ERROR
+                       END-IF
+                   ELSE
+                       IF REN-RETURNED-DAY NOT NUMERIC
+                          OR REN-RETURNED-DAY < 1
+                          OR REN-RETURNED-DAY > 28
+                           PERFORM 548-WRITE-DAY-ERROR
+                       END-IF
+                   END-IF
+               ELSE IF 30-DAY-MONTH
+                   IF REN-RETURNED-DAY NOT NUMERIC
+                      OR REN-RETURNED-DAY < 1
+                      OR REN-RETURNED-DAY > 30
+                       PERFORM 548-WRITE-DAY-ERROR
+                   END-IF
+               ELSE IF 31-DAY-MONTH
+                   IF REN-RETURNED-DAY NOT NUMERIC
+                      OR REN-RETURNED-DAY < 1
+                      OR REN-RETURNED-DAY > 31
+                       PERFORM 548-WRITE-DAY-ERROR
+                   END-IF
+               END-IF
+               END-IF
+               END-IF
       * Validate returned date. It cannot be after today
-           
+               IF REN-RETURNED-YEAR > TODAYS-YEAR
+                  OR (REN-RETURNED-YEAR = TODAYS-YEAR AND
+                      REN-RETURNED-MONTH > TODAYS-MONTH)
+                  OR (REN-RETURNED-YEAR = TODAYS-YEAR AND
+                      REN-RETURNED-MONTH = TODAYS-MONTH AND
+                      REN-RETURNED-DAY > TODAYS-DAY)
+                   MOVE FUTURE-DATE-MSG TO ERR-MESSAGE
+                   MOVE FUTURE-DATE-CODE TO ERR-ERROR-CODE
+                   MOVE REN-RETURNED-MONTH TO ERR-RETURNED-MONTH
+                   MOVE REN-RETURNED-DAY TO ERR-RETURNED-DAY
+                   MOVE REN-RETURNED-YEAR TO ERR-RETURNED-YEAR
+                   MOVE ERR-RETURNED-DATE TO ERR-CONTENTS
+                   PERFORM 599-WRITE-ERROR-LINE
+               ELSE
+                   PERFORM 549-VALIDATE-ELAPSED-DAYS
+               END-IF
+           END-IF
+       .
+
+      *Elapsed days from pickup to return, checked against
+      *REN-DAYS-RENTED; late contracts go to latereturns.dat.
+       549-VALIDATE-ELAPSED-DAYS.
+           PERFORM 549-DAY-OF-YEAR-PICKUP
+           PERFORM 549-DAY-OF-YEAR-RETURN
+           IF REN-RETURNED-YEAR = REN-PICKUP-YEAR
+               COMPUTE ELAPSED-DAYS = DC-RETURN-DOY - DC-PICKUP-DOY
+           ELSE
+               COMPUTE ELAPSED-DAYS =
+                   DC-RETURN-DOY + 365 - DC-PICKUP-DOY
+           END-IF
+           IF ELAPSED-DAYS > REN-DAYS-RENTED
+               MOVE REN-CONTRACT-NO TO LATE-CONTRACT-NO
+               MOVE REN-LAST-NAME TO LATE-LAST-NAME
+               MOVE REN-DAYS-RENTED TO LATE-DAYS-RENTED
+               MOVE ELAPSED-DAYS TO LATE-ELAPSED-DAYS
+               MOVE LATE-RETURN-LINE TO LATE-RETURN-RECORD
+               WRITE LATE-RETURN-RECORD
+           END-IF
+       .
+
+       549-DAY-OF-YEAR-PICKUP.
+           MOVE REN-PICKUP-YEAR TO WS-LEAP-CHECK-YEAR
+           PERFORM 546-CHECK-LEAP-YEAR
+           MOVE 0 TO DC-DAY-OF-YEAR
+           PERFORM VARYING DC-MONTH FROM 1 BY 1
+               UNTIL DC-MONTH >= REN-PICKUP-MONTH
+               PERFORM 549-ADD-MONTH-DAYS
+           END-PERFORM
+           ADD REN-PICKUP-DAY TO DC-DAY-OF-YEAR
+           MOVE DC-DAY-OF-YEAR TO DC-PICKUP-DOY
+       .
+
+       549-DAY-OF-YEAR-RETURN.
+           MOVE REN-RETURNED-YEAR TO WS-LEAP-CHECK-YEAR
+           PERFORM 546-CHECK-LEAP-YEAR
+           MOVE 0 TO DC-DAY-OF-YEAR
+           PERFORM VARYING DC-MONTH FROM 1 BY 1
+               UNTIL DC-MONTH >= REN-RETURNED-MONTH
+               PERFORM 549-ADD-MONTH-DAYS
+           END-PERFORM
+           ADD REN-RETURNED-DAY TO DC-DAY-OF-YEAR
+           MOVE DC-DAY-OF-YEAR TO DC-RETURN-DOY
+       .
+
+      *DC-FEBRUARY's day count depends on the leap-year status of
+      *whichever date's year was last staged into WS-LEAP-CHECK-YEAR
+      *by the caller (549-DAY-OF-YEAR-PICKUP/-RETURN), not a flat 29.
+       549-ADD-MONTH-DAYS.
+           IF DC-FEBRUARY
+               IF LEAP-YEAR
+                   ADD 29 TO DC-DAY-OF-YEAR
+               ELSE
+                   ADD 28 TO DC-DAY-OF-YEAR
+               END-IF
+           ELSE IF DC-30-DAY-MONTH
+               ADD 30 TO DC-DAY-OF-YEAR
+           ELSE IF DC-31-DAY-MONTH
+               ADD 31 TO DC-DAY-OF-YEAR
+           END-IF
+           END-IF
+           END-IF
+       .
+
+       546-CHECK-LEAP-YEAR.
+           DIVIDE WS-LEAP-CHECK-YEAR BY 4 GIVING LEAP-YEAR-QUOTIENT
+               REMAINDER LEAP-YEAR-REMAINDER
+       .
+
+       548-WRITE-DAY-ERROR.
+           MOVE DAY-MSG TO ERR-MESSAGE
+           MOVE DAY-CODE TO ERR-ERROR-CODE
+           MOVE REN-RETURNED-MONTH TO ERR-RETURNED-MONTH
+           MOVE REN-RETURNED-DAY TO ERR-RETURNED-DAY
+           MOVE REN-RETURNED-YEAR TO ERR-RETURNED-YEAR
+           MOVE ERR-RETURNED-DATE TO ERR-CONTENTS
+           PERFORM 599-WRITE-ERROR-LINE
        .
 
        550-VALIDATE-DAYS-RENTED.
-      * Code a numeric check on days rented
-      * Validate zero days rented and valid days rented
-            
+           IF REN-DAYS-RENTED NOT NUMERIC
+               MOVE NON-NUM-DAYS-RENTED-MSG TO ERR-MESSAGE
+               MOVE NON-NUM-DAYS-RENTED-CODE TO ERR-ERROR-CODE
+               PERFORM 599-WRITE-ERROR-LINE
+           ELSE IF ZERO-DAYS-RENTED
+               MOVE ZERO-DAYS-MSG TO ERR-MESSAGE
+               MOVE ZERO-DAYS-CODE TO ERR-ERROR-CODE
+               PERFORM 599-WRITE-ERROR-LINE
+           ELSE IF REN-DAYS-RENTED < WS-MIN-DAYS-RENTED
+                OR REN-DAYS-RENTED > WS-MAX-DAYS-RENTED
+               MOVE LEASING-MSG TO ERR-MESSAGE
+               MOVE LEASING-CODE TO ERR-ERROR-CODE
+               PERFORM 599-WRITE-ERROR-LINE
+           END-IF
        .
-                                  
+
        560-VALIDATE-MILES-DRIVEN.
-      * Code numeric checks on miles in and miles out
-      * Code validation for:
-      *      miles in must be greater than or equal to miles out
-      *      actual miles must be greater than or equal to expected miles
-      * Calculations
-      *    COMPUTE EXPECTED-MILES ROUNDED = MILES-PER-DAY-FACTOR * REN-DAYS-RENTED
-      *    COMPUTE ACTUAL-MILES ROUNDED = REN-MILES-IN - REN-MILES-OUT
-                       
+           IF REN-MILES-IN NOT NUMERIC
+               MOVE NON-NUM-MILES-IN-MSG TO ERR-MESSAGE
+               MOVE NON-NUM-MILES-IN-CODE TO ERR-ERROR-CODE
+               PERFORM 599-WRITE-ERROR-LINE
+           ELSE IF REN-MILES-OUT NOT NUMERIC
+               MOVE NON-NUM-MILES-OUT-MSG TO ERR-MESSAGE
+               MOVE NON-NUM-MILES-OUT-CODE TO ERR-ERROR-CODE
+               PERFORM 599-WRITE-ERROR-LINE
+           ELSE IF REN-MILES-IN < REN-MILES-OUT
+               MOVE LESS-THAN-MILES-MSG TO ERR-MESSAGE
+               MOVE LESS-THAN-MILES-CODE TO ERR-ERROR-CODE
+               MOVE REN-MILES-IN TO ERR-MILES-IN
+               MOVE REN-MILES-OUT TO ERR-MILES-OUT
+               MOVE ERR-MILES-IN-OUT TO ERR-CONTENTS
+               PERFORM 599-WRITE-ERROR-LINE
+           ELSE
+               COMPUTE EXPECTED-MILES ROUNDED =
+                   MILES-PER-DAY-FACTOR * REN-DAYS-RENTED
+               COMPUTE ACTUAL-MILES ROUNDED =
+                   REN-MILES-IN - REN-MILES-OUT
+               IF ACTUAL-MILES < EXPECTED-MILES
+                   MOVE INVALID-MILES-MSG TO ERR-MESSAGE
+                   MOVE INVALID-MILES-CODE TO ERR-ERROR-CODE
+                   MOVE REN-DAYS-RENTED TO ERR-DAYS-RENTED
+                   MOVE EXPECTED-MILES TO ERR-MILES
+                   MOVE ERR-EXPECTED-MILES TO ERR-CONTENTS
+                   PERFORM 599-WRITE-ERROR-LINE
+               END-IF
+           END-IF
        .
 
        570-VALIDATE-MILEAGE-RATE.
-      * Code a numeric check on mileage rate. Validate valid mileage rates.
-           
+           IF REN-MILEAGE-RATE NOT NUMERIC
+               MOVE NON-NUM-RATE-MSG TO ERR-MESSAGE
+               MOVE NON-NUM-RATE-CODE TO ERR-ERROR-CODE
+               PERFORM 599-WRITE-ERROR-LINE
+           ELSE IF REN-MILEAGE-RATE < WS-MIN-MILEAGE-RATE
+                OR REN-MILEAGE-RATE > WS-MAX-MILEAGE-RATE
+               MOVE MILEAGE-RATE-MSG TO ERR-MESSAGE
+               MOVE MILEAGE-RATE-CODE TO ERR-ERROR-CODE
+               PERFORM 599-WRITE-ERROR-LINE
+           END-IF
        .
-      
+
        580-VALIDATE-INSURANCE.
-      * Code this paragraph 
+           IF NOT VALID-INSURANCE
+               MOVE INSURANCE-MSG TO ERR-MESSAGE
+               MOVE INSURANCE-CODE TO ERR-ERROR-CODE
+               MOVE REN-INSURANCE TO ERR-CONTENTS
+               PERFORM 599-WRITE-ERROR-LINE
+           ELSE IF REN-INSURANCE = 'N'
+               PERFORM 585-WRITE-INSURANCE-DECLINED
+           END-IF
+       .
 
+      *Extract every declined-insurance rental so counter staff can
+      *follow up, regardless of whether the rest of the record is valid.
+       585-WRITE-INSURANCE-DECLINED.
+           MOVE REN-CONTRACT-NO TO DEC-CONTRACT-NO
+           MOVE REN-LAST-NAME TO DEC-LAST-NAME
+           MOVE REN-FIRST-NAME TO DEC-FIRST-NAME
+           MOVE REN-INITIAL TO DEC-INITIAL
+           MOVE INSURANCE-DECLINED-LINE TO INSURANCE-DECLINED-RECORD
+           WRITE INSURANCE-DECLINED-RECORD
        .
 
        599-WRITE-ERROR-LINE.
@@ -306,3 +1222,89 @@
                WRITE ERROR-RECORD
            END-IF
        .
+
+      *Accumulate days rented and mileage revenue by car type for
+      *every record that passed validation.
+       610-ACCUMULATE-REVENUE.
+           IF W01-VALID-DATA-SWITCH = 'YES'
+               SET REV-IDX TO 1
+               SEARCH REVENUE-TOTALS
+                   WHEN REV-CAR-TYPE(REV-IDX) = REN-CAR-TYPE
+                       COMPUTE REV-MILES-DRIVEN =
+                           REN-MILES-IN - REN-MILES-OUT
+                       COMPUTE REV-THIS-CHARGE =
+                           REV-MILES-DRIVEN * REN-MILEAGE-RATE
+                       ADD REN-DAYS-RENTED
+                           TO REV-DAYS-RENTED(REV-IDX)
+                       ADD REV-THIS-CHARGE
+                           TO REV-MILEAGE-CHARGE(REV-IDX)
+               END-SEARCH
+           END-IF
+       .
+
+      *Write a trailer to badrentals.dat with total records read,
+      *total rejected, and the rejection rate for this run.
+       800-WRITE-ERROR-TRAILER.
+           MOVE SPACES TO ERROR-RECORD
+           WRITE ERROR-RECORD
+           IF W-RECORDS-READ > 0
+               COMPUTE W-REJECTION-PERCENT ROUNDED =
+                   (W-REJECTED-COUNT / W-RECORDS-READ) * 100
+           ELSE
+               MOVE 0 TO W-REJECTION-PERCENT
+           END-IF
+           MOVE W-RECORDS-READ TO TRL-RECORDS-READ
+           MOVE W-REJECTED-COUNT TO TRL-REJECTED-COUNT
+           MOVE W-REJECTION-PERCENT TO TRL-REJECTION-PERCENT
+           MOVE ERROR-TRAILER-LINE TO ERROR-RECORD
+           WRITE ERROR-RECORD
+           IF W-REJECTION-PERCENT > WS-REJECTION-THRESHOLD
+               MOVE REJECTION-ALERT-LINE TO ERROR-RECORD
+               WRITE ERROR-RECORD
+               MOVE 4 TO RETURN-CODE
+           END-IF
+       .
+
+      *Write the mileage-rate revenue-by-car-type summary report.
+       700-WRITE-REVENUE-REPORT.
+           MOVE REVENUE-HEADING-ONE TO REVENUE-RECORD
+           WRITE REVENUE-RECORD
+           MOVE REVENUE-HEADING-TWO TO REVENUE-RECORD
+           WRITE REVENUE-RECORD
+           PERFORM VARYING REV-IDX FROM 1 BY 1
+               UNTIL REV-IDX > 5
+               MOVE REV-CAR-TYPE(REV-IDX) TO REVD-CAR-TYPE
+               MOVE REV-DAYS-RENTED(REV-IDX) TO REVD-DAYS-RENTED
+               MOVE REV-MILEAGE-CHARGE(REV-IDX)
+                   TO REVD-MILEAGE-CHARGE
+               MOVE REVENUE-DETAIL-LINE TO REVENUE-RECORD
+               WRITE REVENUE-RECORD
+           END-PERFORM
+       .
+
+      *Appends one line to the shared end-of-day operations log
+      *recording this run's start/end time and records processed,
+      *req 046. OPEN EXTEND adds to the file instead of overwriting
+      *it, so every program's runs accumulate in the same log.
+       900-WRITE-OPERATIONS-LOG.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           MOVE WS-RUN-MM       TO OPL-RUN-MM
+           MOVE WS-RUN-DD       TO OPL-RUN-DD
+           MOVE WS-RUN-CCYY     TO OPL-RUN-CCYY
+           MOVE WS-START-HH     TO OPL-START-HH
+           MOVE WS-START-MM     TO OPL-START-MM
+           MOVE WS-START-SS     TO OPL-START-SS
+           MOVE WS-END-HH       TO OPL-END-HH
+           MOVE WS-END-MM       TO OPL-END-MM
+           MOVE WS-END-SS       TO OPL-END-SS
+           MOVE W-RECORDS-READ  TO OPL-RECORD-COUNT
+           OPEN EXTEND OPS-LOG-FILE
+           IF WS-OPSLOG-FILE-STATUS = '35'
+               OPEN OUTPUT OPS-LOG-FILE
+               CLOSE OPS-LOG-FILE
+               OPEN EXTEND OPS-LOG-FILE
+           END-IF
+           MOVE OPS-LOG-LINE TO OPS-LOG-RECORD
+           WRITE OPS-LOG-RECORD
+           CLOSE OPS-LOG-FILE
+           .
