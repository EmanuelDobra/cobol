@@ -0,0 +1,308 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      RENTMAINT.
+
+      *Interactive inquiry/maintenance screen over the rental
+      *records RENTALS validates, req 049. RENTALS itself is a
+      *batch program reading a LINE SEQUENTIAL file straight
+      *through, so an operator wanting to look up or fix a single
+      *contract needs random access by contract number - this
+      *program keeps its own INDEXED copy of the rental data
+      *(rentalmaster.dat, keyed by RM-CONTRACT-NO) rather than
+      *reopening RENTAL-FILE/VALID-RENTAL-FILE, which are not
+      *randomly accessible. Same RENTAL-RECORD field layout as
+      *Program1.cbl - duplicated rather than shared since this
+      *repo has no COPY/copybook mechanism (see req 040/044/045/046
+      *for the same precedent).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *File names are working-storage fields, defaulted below and
+      *overridable at runtime via environment variables (req 045).
+           SELECT RENTAL-MASTER-FILE ASSIGN TO WS-RENTAL-MASTER-FILENAME
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS DYNAMIC
+                                   RECORD KEY IS RM-CONTRACT-NO
+                                   FILE STATUS IS WS-RM-FILE-STATUS.
+
+      *Shared end-of-day operations log, appended to by every batch
+      *program in the suite, req 046. RENTMAINT appends one line per
+      *session rather than per record, since it is interactive.
+           SELECT OPS-LOG-FILE  ASSIGN TO WS-OPSLOG-FILENAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-OPSLOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Same 68-byte layout as RENTAL-RECORD in Program1.cbl, keyed
+      *by contract number for random inquiry/maintenance access.
+       FD  RENTAL-MASTER-FILE
+           RECORD CONTAINS 68 CHARACTERS
+           DATA RECORD IS RM-RECORD.
+       01  RM-RECORD.
+           05  RM-CONTRACT-NO           PIC 9(6).
+           05  RM-CUSTOMER-ID           PIC 9(6).
+           05  RM-NAME.
+               10  RM-LAST-NAME         PIC X(15).
+               10  RM-FIRST-NAME        PIC X(10).
+               10  RM-INITIAL           PIC X.
+           05  RM-RETURNED-DATE.
+               10  RM-RETURNED-YEAR     PIC 9(2).
+               10  RM-RETURNED-MONTH    PIC 9(2).
+               10  RM-RETURNED-DAY      PIC 9(2).
+           05  RM-PICKUP-DATE.
+               10  RM-PICKUP-YEAR       PIC 9(2).
+               10  RM-PICKUP-MONTH      PIC 9(2).
+               10  RM-PICKUP-DAY        PIC 9(2).
+           05  RM-CAR-TYPE              PIC X.
+           05  RM-DAYS-RENTED           PIC 99.
+           05  RM-MILEAGE.
+               10  RM-MILES-IN          PIC 9(6).
+               10  RM-MILES-OUT         PIC 9(6).
+               10  RM-MILEAGE-RATE      PIC 99.
+           05  RM-INSURANCE             PIC X.
+
+       FD  OPS-LOG-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS OPS-LOG-RECORD.
+       01  OPS-LOG-RECORD                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RENTAL-MASTER-FILENAME PIC X(40) VALUE 'rentalmaster.dat'.
+       01  WS-OPSLOG-FILENAME        PIC X(40) VALUE 'opslog.dat'.
+       01  WS-RM-FILE-STATUS         PIC XX    VALUE SPACES.
+       01  WS-OPSLOG-FILE-STATUS     PIC XX    VALUE SPACES.
+
+      *Scratch field for 098-SET-FILENAMES. GnuCOBOL's ACCEPT FROM
+      *ENVIRONMENT overwrites the receiving field with SPACES when
+      *the variable is not set, rather than leaving it unchanged, so
+      *each override is accepted here first and only MOVEd over the
+      *default when it actually came back non-blank, req 045.
+       01  WS-ENV-SCRATCH            PIC X(40) VALUE SPACES.
+
+       01  WS-EXIT-SWITCH            PIC X     VALUE 'N'.
+           88  WS-EXIT-REQUESTED               VALUE 'Y'.
+       01  WS-SESSION-ACTION-COUNT   PIC 9(5)  VALUE 0.
+
+      *Start/end timestamps and detail line for the shared
+      *end-of-day operations log, req 046.
+       01  WS-RUN-DATE.
+           05  WS-RUN-CCYY              PIC 9999.
+           05  WS-RUN-MM                PIC 99.
+           05  WS-RUN-DD                PIC 99.
+       01  WS-RUN-START-TIME.
+           05  WS-START-HH              PIC 99.
+           05  WS-START-MM              PIC 99.
+           05  WS-START-SS              PIC 99.
+           05  WS-START-HS              PIC 99.
+       01  WS-RUN-END-TIME.
+           05  WS-END-HH                PIC 99.
+           05  WS-END-MM                PIC 99.
+           05  WS-END-SS                PIC 99.
+           05  WS-END-HS                PIC 99.
+       01  OPS-LOG-LINE.
+           05  FILLER              PIC X(9)  VALUE 'PROGRAM: '.
+           05  OPL-PROGRAM-ID      PIC X(8)  VALUE 'RENTMAIN'.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+           05  OPL-RUN-MM          PIC 99.
+           05  FILLER              PIC X     VALUE '/'.
+           05  OPL-RUN-DD          PIC 99.
+           05  FILLER              PIC X     VALUE '/'.
+           05  OPL-RUN-CCYY        PIC 9999.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(7)  VALUE 'START: '.
+           05  OPL-START-HH        PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-START-MM        PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-START-SS        PIC 99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(5)  VALUE 'END: '.
+           05  OPL-END-HH          PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-END-MM          PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-END-SS          PIC 99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(9)  VALUE 'RECORDS: '.
+           05  OPL-RECORD-COUNT    PIC ZZZZZZ9.
+           05  FILLER              PIC X(39) VALUE SPACES.
+
+      *Screen work fields, edited apart from RM-RECORD so a typo
+      *or a not-found key can be redisplayed without disturbing
+      *the last record actually read from RENTAL-MASTER-FILE.
+       01  WS-ACTION-CODE            PIC X.
+           88  WS-ACTION-INQUIRE                VALUE 'I'.
+           88  WS-ACTION-ADD                     VALUE 'A'.
+           88  WS-ACTION-UPDATE                  VALUE 'U'.
+           88  WS-ACTION-DELETE                  VALUE 'D'.
+           88  WS-ACTION-EXIT                     VALUE 'X'.
+       01  WS-MESSAGE                PIC X(40) VALUE SPACES.
+
+       SCREEN SECTION.
+       01  RENTAL-MAINT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COL 25 VALUE 'RENTAL RECORD MAINTENANCE'.
+           05  LINE 3  COL 1  VALUE 'ACTION (I/A/U/D/X):'.
+           05  LINE 3  COL 21 PIC X USING WS-ACTION-CODE.
+           05  LINE 5  COL 1  VALUE 'CONTRACT NO:'.
+           05  LINE 5  COL 15 PIC 9(6) USING RM-CONTRACT-NO.
+           05  LINE 6  COL 1  VALUE 'CUSTOMER ID:'.
+           05  LINE 6  COL 15 PIC 9(6) USING RM-CUSTOMER-ID.
+           05  LINE 7  COL 1  VALUE 'LAST NAME:'.
+           05  LINE 7  COL 15 PIC X(15) USING RM-LAST-NAME.
+           05  LINE 7  COL 32 VALUE 'FIRST NAME:'.
+           05  LINE 7  COL 44 PIC X(10) USING RM-FIRST-NAME.
+           05  LINE 7  COL 56 PIC X USING RM-INITIAL.
+           05  LINE 8  COL 1  VALUE 'PICKUP (YYMMDD):'.
+           05  LINE 8  COL 18 PIC 9(2) USING RM-PICKUP-YEAR.
+           05  LINE 8  COL 20 PIC 9(2) USING RM-PICKUP-MONTH.
+           05  LINE 8  COL 22 PIC 9(2) USING RM-PICKUP-DAY.
+           05  LINE 9  COL 1  VALUE 'RETURNED (YYMMDD):'.
+           05  LINE 9  COL 20 PIC 9(2) USING RM-RETURNED-YEAR.
+           05  LINE 9  COL 22 PIC 9(2) USING RM-RETURNED-MONTH.
+           05  LINE 9  COL 24 PIC 9(2) USING RM-RETURNED-DAY.
+           05  LINE 10 COL 1  VALUE 'CAR TYPE:'.
+           05  LINE 10 COL 11 PIC X USING RM-CAR-TYPE.
+           05  LINE 10 COL 20 VALUE 'DAYS RENTED:'.
+           05  LINE 10 COL 33 PIC 99 USING RM-DAYS-RENTED.
+           05  LINE 11 COL 1  VALUE 'MILES IN:'.
+           05  LINE 11 COL 11 PIC 9(6) USING RM-MILES-IN.
+           05  LINE 11 COL 20 VALUE 'MILES OUT:'.
+           05  LINE 11 COL 31 PIC 9(6) USING RM-MILES-OUT.
+           05  LINE 11 COL 40 VALUE 'RATE:'.
+           05  LINE 11 COL 46 PIC 99 USING RM-MILEAGE-RATE.
+           05  LINE 12 COL 1  VALUE 'INSURANCE (Y/N):'.
+           05  LINE 12 COL 18 PIC X USING RM-INSURANCE.
+           05  LINE 14 COL 1  VALUE 'MESSAGE:'.
+           05  LINE 14 COL 10 PIC X(40) FROM WS-MESSAGE.
+
+       PROCEDURE DIVISION.
+           PERFORM 097-CAPTURE-START-TIME
+           PERFORM 098-SET-FILENAMES
+           OPEN I-O RENTAL-MASTER-FILE
+           IF WS-RM-FILE-STATUS = '35'
+               OPEN OUTPUT RENTAL-MASTER-FILE
+               CLOSE RENTAL-MASTER-FILE
+               OPEN I-O RENTAL-MASTER-FILE
+           END-IF
+           PERFORM 200-MAIN-MENU-LOOP
+               UNTIL WS-EXIT-REQUESTED
+           CLOSE RENTAL-MASTER-FILE
+           PERFORM 900-WRITE-OPERATIONS-LOG
+           STOP RUN
+           .
+
+      *Captures the run date and start time before any file is
+      *opened, so the end-of-day operations log entry (req 046)
+      *reflects this session's true start.
+       097-CAPTURE-START-TIME.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME
+           .
+
+      *Overlays each file name default above with an environment
+      *variable, if one is set (req 045). ACCEPT FROM ENVIRONMENT
+      *blanks the receiving field when the variable is not present,
+      *so each value is staged through WS-ENV-SCRATCH and only
+      *MOVEd over the default when it came back non-blank.
+       098-SET-FILENAMES.
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'RENTMAINT_MASTER_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-RENTAL-MASTER-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'RENTMAINT_OPSLOG_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-OPSLOG-FILENAME
+           END-IF
+           .
+
+       200-MAIN-MENU-LOOP.
+           MOVE SPACES TO WS-MESSAGE
+           MOVE SPACES TO WS-ACTION-CODE
+           DISPLAY RENTAL-MAINT-SCREEN
+           ACCEPT RENTAL-MAINT-SCREEN
+           EVALUATE TRUE
+               WHEN WS-ACTION-INQUIRE
+                   PERFORM 300-INQUIRE-RECORD
+               WHEN WS-ACTION-ADD
+                   PERFORM 400-ADD-RECORD
+               WHEN WS-ACTION-UPDATE
+                   PERFORM 500-UPDATE-RECORD
+               WHEN WS-ACTION-DELETE
+                   PERFORM 600-DELETE-RECORD
+               WHEN WS-ACTION-EXIT
+                   SET WS-EXIT-REQUESTED TO TRUE
+               WHEN OTHER
+                   MOVE 'INVALID ACTION - USE I/A/U/D/X'
+                       TO WS-MESSAGE
+           END-EVALUATE
+           .
+
+       300-INQUIRE-RECORD.
+           READ RENTAL-MASTER-FILE
+               INVALID KEY
+                   MOVE 'CONTRACT NOT FOUND' TO WS-MESSAGE
+               NOT INVALID KEY
+                   MOVE 'RECORD FOUND' TO WS-MESSAGE
+                   ADD 1 TO WS-SESSION-ACTION-COUNT
+           END-READ
+           .
+
+       400-ADD-RECORD.
+           WRITE RM-RECORD
+               INVALID KEY
+                   MOVE 'CONTRACT ALREADY EXISTS' TO WS-MESSAGE
+               NOT INVALID KEY
+                   MOVE 'RECORD ADDED' TO WS-MESSAGE
+                   ADD 1 TO WS-SESSION-ACTION-COUNT
+           END-WRITE
+           .
+
+       500-UPDATE-RECORD.
+           REWRITE RM-RECORD
+               INVALID KEY
+                   MOVE 'CONTRACT NOT FOUND' TO WS-MESSAGE
+               NOT INVALID KEY
+                   MOVE 'RECORD UPDATED' TO WS-MESSAGE
+                   ADD 1 TO WS-SESSION-ACTION-COUNT
+           END-REWRITE
+           .
+
+       600-DELETE-RECORD.
+           DELETE RENTAL-MASTER-FILE
+               INVALID KEY
+                   MOVE 'CONTRACT NOT FOUND' TO WS-MESSAGE
+               NOT INVALID KEY
+                   MOVE 'RECORD DELETED' TO WS-MESSAGE
+                   ADD 1 TO WS-SESSION-ACTION-COUNT
+           END-DELETE
+           .
+
+       900-WRITE-OPERATIONS-LOG.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           MOVE WS-RUN-MM       TO OPL-RUN-MM
+           MOVE WS-RUN-DD       TO OPL-RUN-DD
+           MOVE WS-RUN-CCYY     TO OPL-RUN-CCYY
+           MOVE WS-START-HH     TO OPL-START-HH
+           MOVE WS-START-MM     TO OPL-START-MM
+           MOVE WS-START-SS     TO OPL-START-SS
+           MOVE WS-END-HH       TO OPL-END-HH
+           MOVE WS-END-MM       TO OPL-END-MM
+           MOVE WS-END-SS       TO OPL-END-SS
+           MOVE WS-SESSION-ACTION-COUNT TO OPL-RECORD-COUNT
+           OPEN EXTEND OPS-LOG-FILE
+           IF WS-OPSLOG-FILE-STATUS = '35'
+               OPEN OUTPUT OPS-LOG-FILE
+               CLOSE OPS-LOG-FILE
+               OPEN EXTEND OPS-LOG-FILE
+           END-IF
+           MOVE OPS-LOG-LINE TO OPS-LOG-RECORD
+           WRITE OPS-LOG-RECORD
+           CLOSE OPS-LOG-FILE
+           .
