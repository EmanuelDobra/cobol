@@ -0,0 +1,285 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.     COMMRPT.
+
+      *Follow-on report run after VALCAR has posted a day's sales.
+      *Reads the passed (non-rejected) detail lines back out of
+      *AuditRept.dat and totals F01-SELL by salesperson for
+      *commission purposes.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT F01-AUDIT-FILE
+               ASSIGN TO "AuditRept.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT F02-COMM-FILE
+               ASSIGN TO "CommissionRept.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Shared end-of-day operations log, appended to by every batch
+      *program in the suite, req 046.
+           SELECT F03-OPS-LOG-FILE
+               ASSIGN TO "opslog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPSLOG-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      *Same column layout VALCAR's W04-DETAIL line is written with,
+      *including the margin/flag columns added alongside the
+      *deep-discount check.
+       FD  F01-AUDIT-FILE
+           RECORD CONTAINS 146 CHARACTERS
+           DATA RECORD IS F01-AUDIT-RECORD.
+       01  F01-AUDIT-RECORD.
+           05                        PIC X(5).
+           05  F01-A-INVOICE         PIC Z(4)9.
+           05                        PIC X(4).
+           05  F01-A-SALEPERSON      PIC X(7).
+           05                        PIC X(7).
+           05  F01-A-YEAR            PIC XX.
+           05                        PIC X(3).
+           05  F01-A-MAKE            PIC X(11).
+           05                        PIC X(2).
+           05  F01-A-MODEL           PIC X(13).
+           05                        PIC XX.
+           05  F01-A-ASK             PIC ZZZ,ZZ9.
+           05                        PIC X(3).
+           05  F01-A-SELL            PIC ZZZ,ZZ9.
+           05                        PIC X(3).
+           05  F01-A-MARGIN          PIC ZZZ,ZZ9.
+           05                        PIC X(3).
+           05  F01-A-FLAG            PIC X(13).
+           05                        PIC X(2).
+           05  F01-A-ERRMSG          PIC X(40).
+
+       FD  F02-COMM-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS F02-COMM-RECORD.
+       01  F02-COMM-RECORD           PIC X(80).
+
+      *One line is appended here at the end of every run, across
+      *every program in the suite, req 046.
+       FD  F03-OPS-LOG-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS F03-OPS-LOG-RECORD.
+       01  F03-OPS-LOG-RECORD        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  W01-EOF-SWITCH            PIC X VALUE "N".
+           88  W01-EOF-REACHED           VALUE "Y".
+
+       01  MAX-SALESPERSONS          PIC 9(3) VALUE 200.
+       01  W-SP-FOUND-SWITCH         PIC X    VALUE 'N'.
+           88  W-SP-FOUND                VALUE 'Y'.
+           88  W-SP-NOT-FOUND             VALUE 'N'.
+       01  W-SELL-VALUE              PIC 9(7) VALUE 0.
+       01  COMMISSION-TABLE-AREA.
+           05  W-SP-COUNT            PIC 9(3) VALUE 0.
+           05  SALESPERSON-ENTRY OCCURS 0 TO 200 TIMES
+                   DEPENDING ON W-SP-COUNT
+                   INDEXED BY SP-IDX.
+               10  SP-NAME           PIC X(7).
+               10  SP-TOTAL-SELL     PIC 9(9) VALUE 0.
+
+      *Run-date heading, same ACCEPT FROM DATE/RUN DATE: pattern used
+      *by VALCAR and the other batch report programs, req 040.
+       01  WS-OPSLOG-FILE-STATUS     PIC XX   VALUE SPACES.
+       01  WS-TODAYS-DATE.
+           05  WS-TODAYS-CCYY            PIC 9(4).
+           05  WS-TODAYS-MM              PIC 9(2).
+           05  WS-TODAYS-DD              PIC 9(2).
+       01  W08-RUN-DATE-LINE.
+           05                        PIC X(25) VALUE SPACES.
+           05                        PIC X(10)
+                 VALUE 'RUN DATE: '.
+           05  W08-RUN-MM            PIC 99.
+           05                        PIC X     VALUE '/'.
+           05  W08-RUN-DD            PIC 99.
+           05                        PIC X     VALUE '/'.
+           05  W08-RUN-CCYY          PIC 9999.
+           05                        PIC X(35) VALUE SPACES.
+
+      *Start/end timestamps and detail line for the shared
+      *end-of-day operations log, req 046.
+       01  WS-RUN-START-TIME.
+           05  WS-START-HH           PIC 99.
+           05  WS-START-MM           PIC 99.
+           05  WS-START-SS           PIC 99.
+           05  WS-START-HS           PIC 99.
+       01  WS-RUN-END-TIME.
+           05  WS-END-HH             PIC 99.
+           05  WS-END-MM             PIC 99.
+           05  WS-END-SS             PIC 99.
+           05  WS-END-HS             PIC 99.
+       01  W-RECORDS-READ            PIC 9(7) VALUE 0.
+       01  OPS-LOG-LINE.
+           05  FILLER              PIC X(9)  VALUE 'PROGRAM: '.
+           05  OPL-PROGRAM-ID      PIC X(8)  VALUE 'COMMRPT'.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+           05  OPL-RUN-MM          PIC 99.
+           05  FILLER              PIC X     VALUE '/'.
+           05  OPL-RUN-DD          PIC 99.
+           05  FILLER              PIC X     VALUE '/'.
+           05  OPL-RUN-CCYY        PIC 9999.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(7)  VALUE 'START: '.
+           05  OPL-START-HH        PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-START-MM        PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-START-SS        PIC 99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(5)  VALUE 'END: '.
+           05  OPL-END-HH          PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-END-MM          PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-END-SS          PIC 99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(9)  VALUE 'RECORDS: '.
+           05  OPL-RECORD-COUNT    PIC ZZZZZZ9.
+           05  FILLER              PIC X(39) VALUE SPACES.
+
+       01  W02-TITLE.
+           05                        PIC X(25) VALUE SPACES.
+           05                        PIC X(30)
+                 VALUE "SALESPERSON COMMISSION REPORT".
+           05                        PIC X(25) VALUE SPACES.
+
+       01  W03-HEADING.
+           05                        PIC X(3) VALUE SPACES.
+           05                        PIC X(11) VALUE 'SALESPERSON'.
+           05                        PIC X(6) VALUE SPACES.
+           05                        PIC X(11) VALUE 'TOTAL SELL'.
+
+       01  W04-DETAIL-LINE.
+           05                        PIC X(3) VALUE SPACES.
+           05  W04-SALEPERSON        PIC X(7).
+           05                        PIC X(10) VALUE SPACES.
+           05  W04-TOTAL-SELL        PIC $,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 097-CAPTURE-START-TIME
+           OPEN INPUT F01-AUDIT-FILE
+           OPEN OUTPUT F02-COMM-FILE
+           PERFORM 099-GET-TODAYS-DATE
+
+           READ F01-AUDIT-FILE
+               AT END SET W01-EOF-REACHED TO TRUE
+           END-READ
+
+           PERFORM UNTIL W01-EOF-REACHED
+               PERFORM 200-PROCESS-RECORD
+               READ F01-AUDIT-FILE
+                   AT END SET W01-EOF-REACHED TO TRUE
+               END-READ
+           END-PERFORM
+
+           PERFORM 700-WRITE-COMMISSION-REPORT
+
+           CLOSE F01-AUDIT-FILE
+           CLOSE F02-COMM-FILE
+           PERFORM 900-WRITE-OPERATIONS-LOG
+           STOP RUN
+           .
+
+      *Captures the run start time before any file is opened, so the
+      *end-of-day operations log entry (req 046) reflects this run's
+      *true start.
+       097-CAPTURE-START-TIME.
+           ACCEPT WS-RUN-START-TIME FROM TIME
+           .
+
+       099-GET-TODAYS-DATE.
+           ACCEPT WS-TODAYS-DATE FROM DATE YYYYMMDD
+           MOVE WS-TODAYS-MM   TO W08-RUN-MM
+           MOVE WS-TODAYS-DD   TO W08-RUN-DD
+           MOVE WS-TODAYS-CCYY TO W08-RUN-CCYY
+           .
+
+      *Only the passed sales lines carry a real edited invoice
+      *number and a blank error message -- headings, titles, blank
+      *lines, and the audit summary line never do. F01-A-INVOICE is
+      *zero-suppressed (PIC Z(4)9), so an invoice under 10000 prints
+      *with leading spaces and is NOT NUMERIC -- testing NOT = SPACES
+      *instead catches every real invoice line regardless of value.
+       200-PROCESS-RECORD.
+           ADD 1 TO W-RECORDS-READ
+           IF F01-A-INVOICE NOT = SPACES AND F01-A-ERRMSG = SPACES
+               PERFORM 210-ACCUMULATE-COMMISSION
+           END-IF
+           .
+
+       210-ACCUMULATE-COMMISSION.
+           SET SP-IDX TO 1
+           MOVE 'N' TO W-SP-FOUND-SWITCH
+           SEARCH SALESPERSON-ENTRY
+               AT END CONTINUE
+               WHEN SP-NAME(SP-IDX) = F01-A-SALEPERSON
+                   MOVE 'Y' TO W-SP-FOUND-SWITCH
+           END-SEARCH
+           MOVE F01-A-SELL TO W-SELL-VALUE
+           IF W-SP-FOUND
+               ADD W-SELL-VALUE TO SP-TOTAL-SELL(SP-IDX)
+           ELSE
+               IF W-SP-COUNT < MAX-SALESPERSONS
+                   ADD 1 TO W-SP-COUNT
+                   MOVE F01-A-SALEPERSON TO SP-NAME(W-SP-COUNT)
+                   MOVE W-SELL-VALUE TO SP-TOTAL-SELL(W-SP-COUNT)
+               END-IF
+           END-IF
+           .
+
+       700-WRITE-COMMISSION-REPORT.
+           MOVE W08-RUN-DATE-LINE TO F02-COMM-RECORD
+           WRITE F02-COMM-RECORD
+           MOVE W02-TITLE TO F02-COMM-RECORD
+           WRITE F02-COMM-RECORD
+           WRITE F02-COMM-RECORD FROM SPACES
+           MOVE W03-HEADING TO F02-COMM-RECORD
+           WRITE F02-COMM-RECORD
+           WRITE F02-COMM-RECORD FROM SPACES
+           PERFORM VARYING SP-IDX FROM 1 BY 1
+                   UNTIL SP-IDX > W-SP-COUNT
+               MOVE SP-NAME(SP-IDX) TO W04-SALEPERSON
+               MOVE SP-TOTAL-SELL(SP-IDX) TO W04-TOTAL-SELL
+               MOVE W04-DETAIL-LINE TO F02-COMM-RECORD
+               WRITE F02-COMM-RECORD
+           END-PERFORM
+           .
+
+      *Appends one line to the shared end-of-day operations log
+      *recording this run's start/end time and records processed,
+      *req 046. OPEN EXTEND adds to the file instead of overwriting
+      *it, so every program's runs accumulate in the same log.
+       900-WRITE-OPERATIONS-LOG.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           MOVE W08-RUN-MM      TO OPL-RUN-MM
+           MOVE W08-RUN-DD      TO OPL-RUN-DD
+           MOVE W08-RUN-CCYY    TO OPL-RUN-CCYY
+           MOVE WS-START-HH     TO OPL-START-HH
+           MOVE WS-START-MM     TO OPL-START-MM
+           MOVE WS-START-SS     TO OPL-START-SS
+           MOVE WS-END-HH       TO OPL-END-HH
+           MOVE WS-END-MM       TO OPL-END-MM
+           MOVE WS-END-SS       TO OPL-END-SS
+           MOVE W-RECORDS-READ  TO OPL-RECORD-COUNT
+           OPEN EXTEND F03-OPS-LOG-FILE
+           IF WS-OPSLOG-FILE-STATUS = '35'
+               OPEN OUTPUT F03-OPS-LOG-FILE
+               CLOSE F03-OPS-LOG-FILE
+               OPEN EXTEND F03-OPS-LOG-FILE
+           END-IF
+           MOVE OPS-LOG-LINE TO F03-OPS-LOG-RECORD
+           WRITE F03-OPS-LOG-RECORD
+           CLOSE F03-OPS-LOG-FILE
+           .
