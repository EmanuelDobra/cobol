@@ -2,20 +2,62 @@
 
        PROGRAM-ID.     VALCAR.
 
+      *Canonical regression fixture: regressiontest/
+      *CarSalesRegressionInput.dat, with the AuditRept.dat and
+      *BadCarSalesReject.dat this run should produce alongside it,
+      *req 047.
+
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
 
+      *ASSIGN TO a working-storage field so 140-CHECK-REPROCESS-MODE
+      *can redirect input to carsalescorrections.dat when a
+      *corrections file for a prior day's rejects is present.
            SELECT F01-SALE-FILE
-               ASSIGN TO "BadCarSales.dat"
+               ASSIGN TO WS-INPUT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *All ASSIGN TO targets below are working-storage fields,
+      *defaulted to the program's traditional literals and
+      *overridable at runtime via environment variables (req 045).
            SELECT F02-REPT-FILE
-               ASSIGN TO "AuditRept.dat"
+               ASSIGN TO WS-REPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT F03-VEHICLE-MASTER-FILE
+               ASSIGN TO WS-VM-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VM-FILE-STATUS.
+
+           SELECT F04-PARAMETER-FILE
+               ASSIGN TO WS-PARM-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-FILE-STATUS.
+
+      *Same 50-byte layout as F01-SALE-FILE, just the corrected
+      *values for invoices that were previously rejected.
+           SELECT F05-CORRECTIONS-PROBE-FILE
+               ASSIGN TO WS-CORRECTIONS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CORR-PROBE-STATUS.
+
+      *Reject extract, same 132-byte key/name/message/contents layout
+      *RENTALS uses for badrentals.dat (see ERROR-LINE there), so the
+      *two validation programs' reject records line up field-for-field.
+           SELECT F06-REJECT-FILE
+               ASSIGN TO WS-REJECT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *Shared end-of-day operations log, appended to by every batch
+      *program in the suite, req 046.
+           SELECT F07-OPS-LOG-FILE
+               ASSIGN TO WS-OPSLOG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPSLOG-FILE-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -34,14 +76,55 @@
                REDEFINES F01-ASK       PIC X(6).
            05  F01-SELL                PIC 9(6).
            05  F01-SELL-X
-               REDEFINES F01-SELL      PIC X(6)
-           05  F01-SALEPERSON          PIC X(7). 
-           
+               REDEFINES F01-SELL      PIC X(6).
+           05  F01-SALEPERSON          PIC X(7).
+
        FD  F02-REPT-FILE
-           RECORD CONTAINS 120 CHARACTERS
+           RECORD CONTAINS 146 CHARACTERS
            DATA RECORD IS F02-REPT-RECORD.
-       01  F02-REPT-RECORD         PIC X(120).
-      
+       01  F02-REPT-RECORD         PIC X(146).
+
+      *Reference file of valid model-year/make combinations, loaded
+      *into memory at startup so 240-VALIDATE-YEAR-MAKE can cross-
+      *check each sale.
+       FD  F03-VEHICLE-MASTER-FILE
+           RECORD CONTAINS 13 CHARACTERS
+           DATA RECORD IS F03-VEHICLE-RECORD.
+       01  F03-VEHICLE-RECORD.
+           05  F03-VM-YEAR          PIC X(2).
+           05  F03-VM-MAKE          PIC X(11).
+
+      *Deep-discount threshold, invoice-gap threshold, and
+      *rejection-rate alert threshold, all configurable without a
+      *recompile.
+       FD  F04-PARAMETER-FILE
+           RECORD CONTAINS 16 CHARACTERS
+           DATA RECORD IS F04-PARM-RECORD.
+       01  F04-PARM-RECORD.
+           05  F04-PARM-DISCOUNT-THRESHOLD  PIC 9(6).
+           05  F04-PARM-INVOICE-GAP-LIMIT   PIC 9(5).
+           05  F04-PARM-REJECTION-THRESHOLD PIC 9(3)V99.
+
+      *Only opened to probe whether a corrections file was dropped
+      *off for reprocessing; the real read happens through
+      *F01-SALE-FILE once WS-INPUT-FILENAME is redirected to it.
+       FD  F05-CORRECTIONS-PROBE-FILE
+           RECORD CONTAINS 50 CHARACTERS
+           DATA RECORD IS F05-PROBE-RECORD.
+       01  F05-PROBE-RECORD              PIC X(50).
+
+       FD  F06-REJECT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS F06-REJECT-RECORD.
+       01  F06-REJECT-RECORD             PIC X(132).
+
+      *One line is appended here at the end of every run, across
+      *every program in the suite, req 046.
+       FD  F07-OPS-LOG-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS F07-OPS-LOG-RECORD.
+       01  F07-OPS-LOG-RECORD            PIC X(132).
+
 
        WORKING-STORAGE SECTION.
         01  W01-SWITCHES.
@@ -53,6 +136,149 @@
            05  W01-VALID-ASK-PRICE-SWITCH    PIC X.
                88 W01-ASK-IS-VALID  VALUE "Y".
                88 W01-ASK-NOT-VALID VALUE "N".
+           05  W01-VALID-INVOICE-SWITCH      PIC X.
+               88 W01-INVOICE-IS-VALID  VALUE "Y".
+               88 W01-INVOICE-NOT-VALID VALUE "N".
+
+       01  WS-VM-FILE-STATUS             PIC XX   VALUE SPACES.
+       01  MAX-VEHICLES                  PIC 9(4) VALUE 500.
+       01  W-VM-FOUND-SWITCH             PIC X    VALUE 'N'.
+           88  W-VM-FOUND                    VALUE 'Y'.
+           88  W-VM-NOT-FOUND                VALUE 'N'.
+
+      *Valid year/make combinations, loaded from vehiclemaster.dat.
+      *If the file is missing, W-VM-COUNT stays 0 and
+      *240-VALIDATE-YEAR-MAKE does not restrict anything.
+       01  VEHICLE-TABLE-AREA.
+           05  W-VM-COUNT                PIC 9(4) VALUE 0.
+           05  VEHICLE-ENTRY OCCURS 0 TO 500 TIMES
+                   DEPENDING ON W-VM-COUNT
+                   INDEXED BY VM-IDX.
+               10  VM-T-YEAR             PIC X(2).
+               10  VM-T-MAKE             PIC X(11).
+
+       01  WS-PARAM-FILE-STATUS          PIC XX   VALUE SPACES.
+       01  WS-CORR-PROBE-STATUS          PIC XX   VALUE SPACES.
+
+      *Run-date heading, same ACCEPT FROM DATE/CCYY-MM-DD pattern used
+      *by the art inventory and SENIOR reports, printed as the first
+      *line of AuditRept.dat.
+       01  WS-TODAYS-DATE.
+           05  WS-TODAYS-CCYY                PIC 9(4).
+           05  WS-TODAYS-MM                  PIC 9(2).
+           05  WS-TODAYS-DD                  PIC 9(2).
+
+       01  W08-RUN-DATE-LINE.
+           05                                PIC X(46) VALUE SPACES.
+           05                                PIC X(10)
+                                              VALUE 'RUN DATE: '.
+           05  W08-RUN-MM                    PIC 99.
+           05                                PIC X     VALUE '/'.
+           05  W08-RUN-DD                    PIC 99.
+           05                                PIC X     VALUE '/'.
+           05  W08-RUN-CCYY                  PIC 9999.
+           05                                PIC X(80) VALUE SPACES.
+      *Redirected to WS-CORRECTIONS-FILENAME's value by
+      *140-CHECK-REPROCESS-MODE when that file is present.
+       01  WS-INPUT-FILENAME             PIC X(40)
+                 VALUE "BadCarSales.dat".
+
+      *Remaining file names, defaulted to the program's traditional
+      *literals and overridable at runtime via environment
+      *variables, req 045.
+       01  WS-REPT-FILENAME              PIC X(40)
+                 VALUE "AuditRept.dat".
+       01  WS-VM-FILENAME                PIC X(40)
+                 VALUE "vehiclemaster.dat".
+       01  WS-PARM-FILENAME              PIC X(40)
+                 VALUE "valcarparams.dat".
+       01  WS-CORRECTIONS-FILENAME       PIC X(40)
+                 VALUE "carsalescorrections.dat".
+       01  WS-REJECT-FILENAME            PIC X(40)
+                 VALUE "BadCarSalesReject.dat".
+       01  WS-OPSLOG-FILENAME            PIC X(40)
+                 VALUE "opslog.dat".
+       01  WS-OPSLOG-FILE-STATUS          PIC XX   VALUE SPACES.
+
+      *Scratch field for 098-SET-FILENAMES. GnuCOBOL's ACCEPT FROM
+      *ENVIRONMENT overwrites the receiving field with SPACES when
+      *the variable is not set, rather than leaving it unchanged, so
+      *each override is accepted here first and only MOVEd over the
+      *default when it actually came back non-blank, req 045.
+       01  WS-ENV-SCRATCH                PIC X(40) VALUE SPACES.
+
+      *Defaulted here, overlaid by 130-READ-VALCAR-PARAMETERS if
+      *valcarparams.dat is present.
+       01  W-DEEP-DISCOUNT-THRESHOLD     PIC 9(6) VALUE 5000.
+       01  W-MARGIN-VALUE                PIC S9(7) VALUE 0.
+
+      *Highest F01-INVOICE seen so far this run, used to flag gaps
+      *and out-of-sequence invoices; defaulted here, overlaid by
+      *130-READ-VALCAR-PARAMETERS if valcarparams.dat is present.
+       01  W-INVOICE-GAP-LIMIT           PIC 9(5) VALUE 10.
+       01  W-HIGHEST-INVOICE             PIC 9(5) VALUE 0.
+       01  W-FIRST-INVOICE-SWITCH        PIC X    VALUE 'Y'.
+           88  W-FIRST-INVOICE-NOT-SEEN      VALUE 'Y'.
+           88  W-FIRST-INVOICE-SEEN          VALUE 'N'.
+
+      *Default rejection-rate alert threshold (percent), overlaid by
+      *130-READ-VALCAR-PARAMETERS if valcarparams.dat is present.
+       01  W-REJECTION-THRESHOLD         PIC 9(3)V99 VALUE 10.
+
+      *Prior-day report outputs are renamed with a date suffix
+      *before this run's OPEN OUTPUT overwrites them, req 044.
+       01  WS-ARCHIVE-DATE.
+           05  WS-ARCHIVE-CCYY               PIC 9(4).
+           05  WS-ARCHIVE-MM                 PIC 9(2).
+           05  WS-ARCHIVE-DD                 PIC 9(2).
+       01  WS-ARCHIVE-SUFFIX                 PIC X(8).
+       01  WS-ARCHIVE-OLD-NAME               PIC X(40).
+       01  WS-ARCHIVE-NEW-NAME               PIC X(40).
+
+      *Start/end timestamps and detail line for the shared
+      *end-of-day operations log, req 046.
+       01  WS-RUN-DATE.
+           05  WS-RUN-CCYY                   PIC 9999.
+           05  WS-RUN-MM                     PIC 99.
+           05  WS-RUN-DD                     PIC 99.
+       01  WS-RUN-START-TIME.
+           05  WS-START-HH                   PIC 99.
+           05  WS-START-MM                   PIC 99.
+           05  WS-START-SS                   PIC 99.
+           05  WS-START-HS                   PIC 99.
+       01  WS-RUN-END-TIME.
+           05  WS-END-HH                     PIC 99.
+           05  WS-END-MM                     PIC 99.
+           05  WS-END-SS                     PIC 99.
+           05  WS-END-HS                     PIC 99.
+       01  OPS-LOG-LINE.
+           05  FILLER              PIC X(9)  VALUE 'PROGRAM: '.
+           05  OPL-PROGRAM-ID      PIC X(8)  VALUE 'VALCAR'.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+           05  OPL-RUN-MM          PIC 99.
+           05  FILLER              PIC X     VALUE '/'.
+           05  OPL-RUN-DD          PIC 99.
+           05  FILLER              PIC X     VALUE '/'.
+           05  OPL-RUN-CCYY        PIC 9999.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(7)  VALUE 'START: '.
+           05  OPL-START-HH        PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-START-MM        PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-START-SS        PIC 99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(5)  VALUE 'END: '.
+           05  OPL-END-HH          PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-END-MM          PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-END-SS          PIC 99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(9)  VALUE 'RECORDS: '.
+           05  OPL-RECORD-COUNT    PIC ZZZZZZ9.
+           05  FILLER              PIC X(39) VALUE SPACES.
 
         01  W02-TITLE1.
            05      PIC X(46) VALUE SPACES.
@@ -77,7 +303,12 @@
            05 PIC X(5)       VALUE 'PRICE'.
            05 PIC X(2)       VALUE SPACES.
            05 PIC X(13)      VALUE 'ERROR MESSAGE'.
-           05 PIC X(28)       VALUE SPACES.
+           05 PIC X(2)       VALUE SPACES.
+           05 PIC X(6)       VALUE 'MARGIN'.
+           05 PIC X(4)       VALUE SPACES.
+           05 PIC X(4)       VALUE 'FLAG'.
+           05 PIC X(12)      VALUE SPACES.
+           05 PIC X(26)      VALUE SPACES.
 
         01  W03-HEAD2.
            05 PIC X(3)       VALUE SPACES.
@@ -95,36 +326,120 @@
            05 PIC X(6)       VALUE SPACES.
            05 PIC X(4)       VALUE 'SOLD'.
            05 PIC X(43)      VALUE SPACES.
+           05 PIC X(26)      VALUE SPACES.
 
         01  W04-DETAIL.
            05                        PIC X(5)          VALUE SPACES.
-		   05  W04-INVOICE           PIC Z(4)9.
-		   05                        PIC X(4)          VALUE SPACES.
+           05  W04-INVOICE           PIC Z(4)9.
+           05                        PIC X(4)          VALUE SPACES.
            05  W04-SALEPERSON        PIC X(7).
-		   05                        PIC X(7)          VALUE SPACES.
+           05                        PIC X(7)          VALUE SPACES.
            05  W04-YEAR              PIC XX.
-		   05                        PIC X(3)          VALUE SPACES.
+           05                        PIC X(3)          VALUE SPACES.
            05  W04-MAKE              PIC X(11).
-		   05                        PIC X(2)          VALUE SPACES.
+           05                        PIC X(2)          VALUE SPACES.
            05  W04-MODEL             PIC X(13).
-		   05                        PIC XX            VALUE SPACES.
+           05                        PIC XX            VALUE SPACES.
            05  W04-ASK               PIC ZZZ,ZZ9.
-		   05                        PIC X(3)          VALUE SPACES.
+           05                        PIC X(3)          VALUE SPACES.
            05  W04-SELL              PIC ZZZ,ZZ9.
-		   05                        PIC X(3)          VALUE SPACES.
-		   05  W04-ERRMSG            PIC X(40).
-
-		01  W05-ERROR-MESSAGES.
-		   05  W05-INVOICE-NOTNUMERIC   PIC X(30) VALUE 'INVOICE IS NOT NUMERIC OR ZERO'.
-           05  W05-SELLPRICE-NOTVALID   PIC X(20) VALUE 'SELL PRICE NOT VALID'.
-		   05  W05-ASKPRICE-NOTNUMERIC  PIC X(32) VALUE 'ASK PRICE IS NOT NUMERIC OR ZERO'.
-		   05  W05-ASKPRICE-OUTOFRANGE  PIC X(34) VALUE 'ASK PRICE NOT IN 1 TO 500000 RANGE'.
-		   05  W05-SELLPRICEGTASKPRICE  PIC X(20) VALUE 'SELL PRICE IS GT ASK'.
-		   05  W05-SELLPRICE-OUTINRANGE PIC X(35) VALUE 'SELL PRICE NOT IN 1 TO 500000 RANGE'.
-		   05  W05-SELLPRICE-NOTNUMERIC PIC X(33) VALUE  'SELL PRICE IS NOT NUMERIC OR ZERO'.
-		   
+           05                        PIC X(3)          VALUE SPACES.
+           05  W04-MARGIN            PIC ZZZ,ZZ9.
+           05                        PIC X(3)          VALUE SPACES.
+           05  W04-FLAG              PIC X(13).
+           05                        PIC X(2)          VALUE SPACES.
+           05  W04-ERRMSG            PIC X(40).
+
+      *req042: each *-CODE is the short error code tied to the
+      *matching *-MSG, staged into W-CURRENT-ERROR-CODE alongside
+      *W04-ERRMSG and moved to REJ-ERROR-CODE by 400-WRITE-ERROR.
+        01  W05-ERROR-MESSAGES.
+           05  W05-INVOICE-NOTNUMERIC-CODE PIC 9(3) VALUE 010.
+           05  W05-INVOICE-NOTNUMERIC   PIC X(30)
+                 VALUE 'INVOICE IS NOT NUMERIC OR ZERO'.
+           05  W05-SELLPRICE-NOTVALID-CODE PIC 9(3) VALUE 020.
+           05  W05-SELLPRICE-NOTVALID   PIC X(20)
+                 VALUE 'SELL PRICE NOT VALID'.
+           05  W05-ASKPRICE-NOTNUMERIC-CODE PIC 9(3) VALUE 030.
+           05  W05-ASKPRICE-NOTNUMERIC  PIC X(32)
+                 VALUE 'ASK PRICE IS NOT NUMERIC OR ZERO'.
+           05  W05-ASKPRICE-OUTOFRANGE-CODE PIC 9(3) VALUE 040.
+           05  W05-ASKPRICE-OUTOFRANGE  PIC X(34)
+                 VALUE 'ASK PRICE NOT IN 1 TO 500000 RANGE'.
+           05  W05-SELLPRICEGTASKPRICE-CODE PIC 9(3) VALUE 050.
+           05  W05-SELLPRICEGTASKPRICE  PIC X(20)
+                 VALUE 'SELL PRICE IS GT ASK'.
+           05  W05-SELLPRICE-OUTINRANGE-CODE PIC 9(3) VALUE 060.
+           05  W05-SELLPRICE-OUTINRANGE PIC X(35)
+                 VALUE 'SELL PRICE NOT IN 1 TO 500000 RANGE'.
+           05  W05-SELLPRICE-NOTNUMERIC-CODE PIC 9(3) VALUE 070.
+           05  W05-SELLPRICE-NOTNUMERIC PIC X(33)
+                 VALUE 'SELL PRICE IS NOT NUMERIC OR ZERO'.
+           05  W05-YEARMAKE-MISMATCH-CODE PIC 9(3) VALUE 080.
+           05  W05-YEARMAKE-MISMATCH    PIC X(40)
+                 VALUE 'YEAR/MAKE NOT IN VEHICLE MASTER FILE'.
+           05  W05-INVOICE-OUTOFSEQ-CODE PIC 9(3) VALUE 090.
+           05  W05-INVOICE-OUTOFSEQ     PIC X(40)
+                 VALUE 'INVOICE OUT OF SEQUENCE OR GAP TOO LARGE'.
+
+        01  W-CURRENT-ERROR-CODE        PIC 9(3) VALUE 0.
+
+      *End-of-run audit counts written as a summary line at the
+      *bottom of AuditRept.dat.
+      *Common reject-record layout: same field order/widths as
+      *RENTALS' ERROR-LINE (key, name, message, contents, 132 bytes
+      *total) so BadCarSalesReject.dat and badrentals.dat line up.
+      *REJ-SOURCE-PROGRAM/REJ-ERROR-CODE are the req042 header block
+      *so a downstream reject-review report can tell which program a
+      *reject came from and classify it by code.
+        01  REJECT-LINE.
+           05                           PIC XX    VALUE SPACES.
+           05  REJ-KEY                  PIC 9(6).
+           05                           PIC X(4)  VALUE SPACES.
+           05  REJ-NAME                 PIC X(15).
+           05                           PIC XX    VALUE SPACES.
+           05  REJ-MESSAGE              PIC X(40).
+           05                           PIC XX    VALUE SPACES.
+           05  REJ-CONTENTS             PIC X(23).
+           05                           PIC X     VALUE SPACES.
+           05  REJ-SOURCE-PROGRAM       PIC X(7)  VALUE 'VALCAR'.
+           05                           PIC X     VALUE SPACES.
+           05  REJ-ERROR-CODE           PIC 9(3).
+           05                           PIC X(26) VALUE SPACES.
+
+        01  W06-COUNTERS.
+           05  W06-TOTAL-INVOICES       PIC 9(5) VALUE 0.
+           05  W06-TOTAL-REJECTED       PIC 9(5) VALUE 0.
+      *Standard rejection-rate control total, same shape as RENTALS'
+      *ERROR-TRAILER-LINE.
+           05  W06-REJECTION-PERCENT    PIC 9(3)V99 VALUE 0.
+
+        01  W07-SUMMARY-LINE.
+           05                           PIC X(5)  VALUE SPACES.
+           05                           PIC X(17)
+                 VALUE 'TOTAL INVOICES: '.
+           05  W07-TOTAL-INVOICES       PIC ZZZZ9.
+           05                           PIC X(5)  VALUE SPACES.
+           05                           PIC X(17)
+                 VALUE 'TOTAL REJECTED: '.
+           05  W07-TOTAL-REJECTED       PIC ZZZZ9.
+           05                           PIC X(5)  VALUE SPACES.
+           05                           PIC X(17)
+                 VALUE 'REJECTION RATE %:'.
+           05  W07-REJECTION-PERCENT    PIC ZZ9.99.
+           05                           PIC X(64) VALUE SPACES.
+
+      *Written to F02-REPT-FILE alongside W07-SUMMARY-LINE when
+      *W06-REJECTION-PERCENT exceeds W-REJECTION-THRESHOLD, same
+      *alert-flag pattern as RENTALS' REJECTION-ALERT-LINE.
+       01  W09-REJECTION-ALERT-LINE.
+           05                           PIC X(5)  VALUE SPACES.
+           05                           PIC X(40)
+                 VALUE '*** REJECTION RATE EXCEEDS THRESHOLD ***'.
+           05                           PIC X(101) VALUE SPACES.
+
        PROCEDURE DIVISION.
-        
+
            PERFORM 100-INPUT
            PERFORM 200-PROCESS
               UNTIL W01-EOF-REACHED
@@ -137,8 +452,16 @@
       **   initialize the program
       **
       *************
+           PERFORM 097-CAPTURE-START-TIME
+           PERFORM 098-SET-FILENAMES
+           PERFORM 099-ARCHIVE-PRIOR-OUTPUT
+           PERFORM 140-CHECK-REPROCESS-MODE
            OPEN INPUT F01-SALE-FILE
            OPEN OUTPUT F02-REPT-FILE
+           OPEN OUTPUT F06-REJECT-FILE
+           PERFORM 120-READ-VEHICLE-MASTER
+           PERFORM 130-READ-VALCAR-PARAMETERS
+           PERFORM 135-GET-TODAYS-DATE
            PERFORM 110-NEW-PAGE
 
            READ F01-SALE-FILE
@@ -153,18 +476,36 @@
       *************
       *    Clear data and error messages from previous record
            MOVE SPACES TO W04-DETAIL
+           MOVE F01-INVOICE TO W04-INVOICE
            MOVE F01-SALEPERSON TO W04-SALEPERSON
            MOVE F01-YEAR TO W04-YEAR
            MOVE F01-MAKE TO W04-MAKE
            MOVE F01-MODEL TO W04-MODEL
+           MOVE F01-ASK TO W04-ASK
+           MOVE F01-SELL TO W04-SELL
 
            SET W01-VALID TO TRUE
+           SET W01-INVOICE-IS-VALID TO TRUE
+           ADD 1 TO W06-TOTAL-INVOICES
+
+      * W04-MARGIN/W04-FLAG are computed first so that every
+      * 400-WRITE-ERROR detail line written below (by any of the
+      * validations that can reject the record) already carries the
+      * correct margin and deep-discount flag instead of blanks.
+           PERFORM 235-COMPUTE-MARGIN
+           PERFORM 240-VALIDATE-YEAR-MAKE
 
       * Call validation routines here
+           PERFORM 210-VALIDATE-INVOICE
+           PERFORM 215-VALIDATE-INVOICE-SEQUENCE
+           PERFORM 220-VALIDATE-ASK
+           PERFORM 230-VALIDATE-SELL
 
       ******** WRITE THE DETAIL LINE IF NO ERROR FOUND
            IF W01-VALID
               WRITE F02-REPT-RECORD FROM W04-DETAIL
+           ELSE
+              ADD 1 TO W06-TOTAL-REJECTED
            END-IF
 
       ******** READ NEXT RECORD
@@ -178,9 +519,154 @@
       **   finish program
       **
       *************
+           PERFORM 310-WRITE-SUMMARY
 
            CLOSE F01-SALE-FILE
            CLOSE F02-REPT-FILE
+           CLOSE F06-REJECT-FILE
+           PERFORM 900-WRITE-OPERATIONS-LOG
+           .
+
+      *Captures the run date and start time before any file is
+      *opened, so the end-of-day operations log entry (req 046)
+      *reflects this run's true start.
+       097-CAPTURE-START-TIME.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME
+           .
+
+      *Overlays each file name default above with an environment
+      *variable, if one is set, so file locations can be changed
+      *without a recompile (req 045). ACCEPT FROM ENVIRONMENT
+      *blanks the receiving field when the variable is not present,
+      *so each value is staged through WS-ENV-SCRATCH and only
+      *MOVEd over the default when it came back non-blank.
+       098-SET-FILENAMES.
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT 'VALCAR_SALE_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-INPUT-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT 'VALCAR_REPT_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-REPT-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'VALCAR_VEHICLE_MASTER_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-VM-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'VALCAR_PARAMETER_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-PARM-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'VALCAR_CORRECTIONS_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-CORRECTIONS-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT 'VALCAR_REJECT_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-REJECT-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT 'VALCAR_OPSLOG_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-OPSLOG-FILENAME
+           END-IF
+           .
+
+      *Renames today's report outputs, if a copy is already on disk
+      *from a prior run, to <name>.<CCYYMMDD> before this run's
+      *OPEN OUTPUT overwrites it. CBL_RENAME_FILE is a no-op
+      *(ignored here) when the old name does not exist yet.
+       099-ARCHIVE-PRIOR-OUTPUT.
+           ACCEPT WS-ARCHIVE-DATE FROM DATE YYYYMMDD
+           STRING WS-ARCHIVE-CCYY WS-ARCHIVE-MM WS-ARCHIVE-DD
+               DELIMITED BY SIZE INTO WS-ARCHIVE-SUFFIX
+
+           MOVE WS-REPT-FILENAME TO WS-ARCHIVE-OLD-NAME
+           STRING FUNCTION TRIM(WS-REPT-FILENAME) '.'
+               WS-ARCHIVE-SUFFIX DELIMITED BY SIZE
+               INTO WS-ARCHIVE-NEW-NAME
+           CALL 'CBL_RENAME_FILE' USING WS-ARCHIVE-OLD-NAME
+               WS-ARCHIVE-NEW-NAME
+
+           MOVE WS-REJECT-FILENAME TO WS-ARCHIVE-OLD-NAME
+           STRING FUNCTION TRIM(WS-REJECT-FILENAME) '.'
+               WS-ARCHIVE-SUFFIX DELIMITED BY SIZE
+               INTO WS-ARCHIVE-NEW-NAME
+           CALL 'CBL_RENAME_FILE' USING WS-ARCHIVE-OLD-NAME
+               WS-ARCHIVE-NEW-NAME
+           .
+
+       130-READ-VALCAR-PARAMETERS.
+      *************
+      **   READ THE DEEP-DISCOUNT AND INVOICE-GAP THRESHOLDS,
+      **   IF SUPPLIED
+      **
+      *************
+           OPEN INPUT F04-PARAMETER-FILE
+           IF WS-PARAM-FILE-STATUS = '00'
+               READ F04-PARAMETER-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE F04-PARM-DISCOUNT-THRESHOLD
+                           TO W-DEEP-DISCOUNT-THRESHOLD
+                       MOVE F04-PARM-INVOICE-GAP-LIMIT
+                           TO W-INVOICE-GAP-LIMIT
+                       MOVE F04-PARM-REJECTION-THRESHOLD
+                           TO W-REJECTION-THRESHOLD
+               END-READ
+               CLOSE F04-PARAMETER-FILE
+           END-IF
+           .
+
+      *If a corrections file is present, redirect F01-SALE-FILE to
+      *it so only the previously-rejected invoices get reprocessed
+      *instead of the whole day's batch.
+       140-CHECK-REPROCESS-MODE.
+           OPEN INPUT F05-CORRECTIONS-PROBE-FILE
+           IF WS-CORR-PROBE-STATUS = '00'
+               CLOSE F05-CORRECTIONS-PROBE-FILE
+               MOVE WS-CORRECTIONS-FILENAME TO WS-INPUT-FILENAME
+           END-IF
+           .
+
+       120-READ-VEHICLE-MASTER.
+      *************
+      **   LOAD VALID YEAR/MAKE COMBINATIONS INTO MEMORY
+      **
+      *************
+           OPEN INPUT F03-VEHICLE-MASTER-FILE
+           IF WS-VM-FILE-STATUS = '00'
+               PERFORM UNTIL WS-VM-FILE-STATUS NOT = '00'
+                   READ F03-VEHICLE-MASTER-FILE
+                       AT END
+                           MOVE '10' TO WS-VM-FILE-STATUS
+                       NOT AT END
+                           IF W-VM-COUNT < MAX-VEHICLES
+                               ADD 1 TO W-VM-COUNT
+                               MOVE F03-VM-YEAR TO VM-T-YEAR(W-VM-COUNT)
+                               MOVE F03-VM-MAKE TO VM-T-MAKE(W-VM-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE F03-VEHICLE-MASTER-FILE
+           END-IF
+           .
+
+       135-GET-TODAYS-DATE.
+           ACCEPT WS-TODAYS-DATE FROM DATE YYYYMMDD
+           MOVE WS-TODAYS-MM   TO W08-RUN-MM
+           MOVE WS-TODAYS-DD   TO W08-RUN-DD
+           MOVE WS-TODAYS-CCYY TO W08-RUN-CCYY
            .
 
        110-NEW-PAGE.
@@ -188,6 +674,7 @@
       **   PRINT TITLES AND HEADINGS
       **
       *************
+           WRITE F02-REPT-RECORD FROM W08-RUN-DATE-LINE
            WRITE F02-REPT-RECORD FROM W02-TITLE1
            WRITE F02-REPT-RECORD FROM W02-TITLE2
 
@@ -204,33 +691,187 @@
       **  INVOICE MUST BE NUMERIC AND NOT ALL ZEROS
       **
       *************
+           IF F01-INVOICE NOT NUMERIC OR F01-INVOICE = ZERO
+               SET W01-INVOICE-NOT-VALID TO TRUE
+               MOVE W05-INVOICE-NOTNUMERIC TO W04-ERRMSG
+               MOVE W05-INVOICE-NOTNUMERIC-CODE TO W-CURRENT-ERROR-CODE
+               PERFORM 400-WRITE-ERROR
+           END-IF
+           .
 
-       .
-
-
+       215-VALIDATE-INVOICE-SEQUENCE.
+      *************
+      **  INVOICE NUMBERS SHOULD INCREASE WITHIN A POSTING RUN;
+      **  FLAG ANY GAP PAST W-INVOICE-GAP-LIMIT OR ANY INVOICE
+      **  AT OR BELOW THE HIGHEST ONE SEEN SO FAR. SKIPPED WHEN
+      **  210-VALIDATE-INVOICE HAS ALREADY REJECTED THE INVOICE.
+      *************
+           IF W01-INVOICE-IS-VALID AND F01-INVOICE IS NUMERIC
+               IF W-FIRST-INVOICE-NOT-SEEN
+                   SET W-FIRST-INVOICE-SEEN TO TRUE
+               ELSE
+                   IF F01-INVOICE <= W-HIGHEST-INVOICE
+                           OR F01-INVOICE - W-HIGHEST-INVOICE
+                               > W-INVOICE-GAP-LIMIT
+                       MOVE W05-INVOICE-OUTOFSEQ TO W04-ERRMSG
+                       MOVE W05-INVOICE-OUTOFSEQ-CODE
+                           TO W-CURRENT-ERROR-CODE
+                       PERFORM 400-WRITE-ERROR
+                   END-IF
+               END-IF
+               IF F01-INVOICE > W-HIGHEST-INVOICE
+                   MOVE F01-INVOICE TO W-HIGHEST-INVOICE
+               END-IF
+           END-IF
+           .
 
        220-VALIDATE-ASK.
       *************
       **  ASK PRICE MUST BE NUMERIC AND NOT ALL ZEROS
       **
       *************
-
-
-       .
+           IF F01-ASK NOT NUMERIC OR F01-ASK = ZERO
+               MOVE W05-ASKPRICE-NOTNUMERIC TO W04-ERRMSG
+               MOVE W05-ASKPRICE-NOTNUMERIC-CODE TO W-CURRENT-ERROR-CODE
+               SET W01-ASK-NOT-VALID TO TRUE
+               PERFORM 400-WRITE-ERROR
+           ELSE
+               SET W01-ASK-IS-VALID TO TRUE
+               IF F01-ASK > 500000
+                   MOVE W05-ASKPRICE-OUTOFRANGE TO W04-ERRMSG
+                   MOVE W05-ASKPRICE-OUTOFRANGE-CODE
+                       TO W-CURRENT-ERROR-CODE
+                   PERFORM 400-WRITE-ERROR
+               END-IF
+           END-IF
+           .
 
        230-VALIDATE-SELL.
       *************
       **  SELL PRICE MUST BE NUMERIC AND NOT ALL ZEROS
       **  SELL PRICE MUST BE LESS THAN OR EQUAL TO ASKING PRICE
       *************
+           IF F01-SELL NOT NUMERIC OR F01-SELL = ZERO
+               MOVE W05-SELLPRICE-NOTNUMERIC TO W04-ERRMSG
+               MOVE W05-SELLPRICE-NOTNUMERIC-CODE
+                   TO W-CURRENT-ERROR-CODE
+               PERFORM 400-WRITE-ERROR
+           ELSE
+               IF F01-SELL > 500000
+                   MOVE W05-SELLPRICE-OUTINRANGE TO W04-ERRMSG
+                   MOVE W05-SELLPRICE-OUTINRANGE-CODE
+                       TO W-CURRENT-ERROR-CODE
+                   PERFORM 400-WRITE-ERROR
+               ELSE
+                   IF W01-ASK-IS-VALID AND F01-SELL > F01-ASK
+                       MOVE W05-SELLPRICEGTASKPRICE TO W04-ERRMSG
+                       MOVE W05-SELLPRICEGTASKPRICE-CODE
+                           TO W-CURRENT-ERROR-CODE
+                       PERFORM 400-WRITE-ERROR
+                   END-IF
+               END-IF
+           END-IF
+           .
 
+       235-COMPUTE-MARGIN.
+      *************
+      **  PRICE SPREAD BETWEEN ASK AND SELL, FLAGGED FOR MANAGER
+      **  REVIEW WHEN IT EXCEEDS THE DEEP-DISCOUNT THRESHOLD
+      *************
+           IF F01-ASK IS NUMERIC AND F01-SELL IS NUMERIC
+               COMPUTE W-MARGIN-VALUE = F01-ASK - F01-SELL
+               MOVE W-MARGIN-VALUE TO W04-MARGIN
+               IF W-MARGIN-VALUE > W-DEEP-DISCOUNT-THRESHOLD
+                   MOVE 'DEEP DISCOUNT' TO W04-FLAG
+               END-IF
+           END-IF
+           .
 
+       240-VALIDATE-YEAR-MAKE.
+      *************
+      **  F01-YEAR/F01-MAKE MUST BE A KNOWN COMBINATION IN THE
+      **  VEHICLE MASTER FILE, IF ONE WAS SUPPLIED
+      *************
+           IF W-VM-COUNT > 0
+               SET VM-IDX TO 1
+               MOVE 'N' TO W-VM-FOUND-SWITCH
+               SEARCH VEHICLE-ENTRY
+                   AT END CONTINUE
+                   WHEN VM-T-YEAR(VM-IDX) = F01-YEAR
+                        AND VM-T-MAKE(VM-IDX) = F01-MAKE
+                       MOVE 'Y' TO W-VM-FOUND-SWITCH
+               END-SEARCH
+               IF W-VM-NOT-FOUND
+                   MOVE W05-YEARMAKE-MISMATCH TO W04-ERRMSG
+                   MOVE W05-YEARMAKE-MISMATCH-CODE
+                       TO W-CURRENT-ERROR-CODE
+                   PERFORM 400-WRITE-ERROR
+               END-IF
+           END-IF
+           .
 
-       .
+       310-WRITE-SUMMARY.
+      *************
+      **   WRITE END-OF-RUN INVOICE/REJECT COUNTS
+      **
+      *************
+           WRITE F02-REPT-RECORD FROM SPACES
+           IF W06-TOTAL-INVOICES > 0
+               COMPUTE W06-REJECTION-PERCENT ROUNDED =
+                   (W06-TOTAL-REJECTED / W06-TOTAL-INVOICES) * 100
+           ELSE
+               MOVE 0 TO W06-REJECTION-PERCENT
+           END-IF
+           MOVE W06-TOTAL-INVOICES TO W07-TOTAL-INVOICES
+           MOVE W06-TOTAL-REJECTED TO W07-TOTAL-REJECTED
+           MOVE W06-REJECTION-PERCENT TO W07-REJECTION-PERCENT
+           WRITE F02-REPT-RECORD FROM W07-SUMMARY-LINE
+           IF W06-REJECTION-PERCENT > W-REJECTION-THRESHOLD
+               WRITE F02-REPT-RECORD FROM W09-REJECTION-ALERT-LINE
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           .
 
        400-WRITE-ERROR.
            WRITE F02-REPT-RECORD FROM W04-DETAIL
            SET W01-NOT-VALID TO TRUE
+           IF F01-INVOICE IS NUMERIC
+               MOVE F01-INVOICE TO REJ-KEY
+           ELSE
+               MOVE ZEROS TO REJ-KEY
+           END-IF
+           MOVE F01-SALEPERSON TO REJ-NAME
+           MOVE W04-ERRMSG TO REJ-MESSAGE
+           MOVE W-CURRENT-ERROR-CODE TO REJ-ERROR-CODE
+           STRING 'YR:' F01-YEAR ' ' F01-MAKE DELIMITED BY SIZE
+               INTO REJ-CONTENTS
+           WRITE F06-REJECT-RECORD FROM REJECT-LINE
        .
 
- 
\ No newline at end of file
+      *Appends one line to the shared end-of-day operations log
+      *recording this run's start/end time and records processed,
+      *req 046. OPEN EXTEND adds to the file instead of overwriting
+      *it, so every program's runs accumulate in the same log.
+       900-WRITE-OPERATIONS-LOG.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           MOVE WS-RUN-MM       TO OPL-RUN-MM
+           MOVE WS-RUN-DD       TO OPL-RUN-DD
+           MOVE WS-RUN-CCYY     TO OPL-RUN-CCYY
+           MOVE WS-START-HH     TO OPL-START-HH
+           MOVE WS-START-MM     TO OPL-START-MM
+           MOVE WS-START-SS     TO OPL-START-SS
+           MOVE WS-END-HH       TO OPL-END-HH
+           MOVE WS-END-MM       TO OPL-END-MM
+           MOVE WS-END-SS       TO OPL-END-SS
+           MOVE W06-TOTAL-INVOICES TO OPL-RECORD-COUNT
+           OPEN EXTEND F07-OPS-LOG-FILE
+           IF WS-OPSLOG-FILE-STATUS = '35'
+               OPEN OUTPUT F07-OPS-LOG-FILE
+               CLOSE F07-OPS-LOG-FILE
+               OPEN EXTEND F07-OPS-LOG-FILE
+           END-IF
+           MOVE OPS-LOG-LINE TO F07-OPS-LOG-RECORD
+           WRITE F07-OPS-LOG-RECORD
+           CLOSE F07-OPS-LOG-FILE
+           .
+
