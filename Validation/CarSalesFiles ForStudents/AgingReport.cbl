@@ -0,0 +1,324 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.     AGERPT.
+
+      *Companion report to VALCAR. VALCAR only validates sales that
+      *already happened; this program reads a separate file of cars
+      *still sitting on the lot and reports how many days each has
+      *been there, so the unsold inventory can be reviewed for a
+      *markdown.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT F01-INVENTORY-FILE
+               ASSIGN TO "UnsoldInventory.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT F02-AGE-REPT-FILE
+               ASSIGN TO "AgingRept.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Markdown-review threshold, configurable without a recompile,
+      *same pattern as VALCAR's valcarparams.dat.
+           SELECT F03-PARAMETER-FILE
+               ASSIGN TO "agingparams.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-FILE-STATUS.
+
+      *Shared end-of-day operations log, appended to by every batch
+      *program in the suite, req 046.
+           SELECT F04-OPS-LOG-FILE
+               ASSIGN TO "opslog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPSLOG-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  F01-INVENTORY-FILE
+           RECORD CONTAINS 32 CHARACTERS
+           DATA RECORD IS F01-INVENTORY-RECORD.
+       01  F01-INVENTORY-RECORD.
+           05  F01-MAKE                 PIC X(11).
+           05  F01-MODEL                PIC X(13).
+           05  F01-YEAR                 PIC X(2).
+      *2-digit year/month/day, assumed 20xx, matching the date
+      *fields already used for RENTALS contract dates.
+           05  F01-DATE-RECEIVED.
+               10  F01-RECEIVED-YEAR    PIC 9(2).
+               10  F01-RECEIVED-MONTH   PIC 9(2).
+               10  F01-RECEIVED-DAY     PIC 9(2).
+
+       FD  F02-AGE-REPT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS F02-AGE-REPT-RECORD.
+       01  F02-AGE-REPT-RECORD          PIC X(80).
+
+      *Days-on-lot threshold past which a unit is flagged for
+      *markdown review.
+       FD  F03-PARAMETER-FILE
+           RECORD CONTAINS 5 CHARACTERS
+           DATA RECORD IS F03-PARM-RECORD.
+       01  F03-PARM-RECORD.
+           05  F03-PARM-AGING-THRESHOLD PIC 9(5).
+
+      *One line is appended here at the end of every run, across
+      *every program in the suite, req 046.
+       FD  F04-OPS-LOG-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS F04-OPS-LOG-RECORD.
+       01  F04-OPS-LOG-RECORD           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  W01-EOF-SWITCH                PIC X VALUE "N".
+           88  W01-EOF-REACHED               VALUE "Y".
+
+       01  WS-PARAM-FILE-STATUS          PIC XX   VALUE SPACES.
+      *Defaulted here, overlaid by 120-READ-AGING-PARAMETERS if
+      *agingparams.dat is present.
+       01  W-AGING-THRESHOLD             PIC 9(5) VALUE 90.
+
+       01  W-TODAYS-DATE.
+           05  W-TODAYS-CCYY             PIC 9(4).
+           05  W-TODAYS-MM               PIC 9(2).
+           05  W-TODAYS-DD               PIC 9(2).
+
+       01  W-RECEIVED-DATE-8             PIC 9(8).
+       01  W-TODAYS-DATE-8               PIC 9(8).
+       01  W-DAYS-ON-LOT                 PIC S9(7).
+
+      *Run-date heading, same ACCEPT FROM DATE/RUN DATE: pattern used
+      *by VALCAR and the other batch report programs, req 040.
+       01  WS-OPSLOG-FILE-STATUS         PIC XX   VALUE SPACES.
+       01  W08-RUN-DATE-LINE.
+           05                            PIC X(25) VALUE SPACES.
+           05                            PIC X(10)
+                 VALUE 'RUN DATE: '.
+           05  W08-RUN-MM                PIC 99.
+           05                            PIC X     VALUE '/'.
+           05  W08-RUN-DD                PIC 99.
+           05                            PIC X     VALUE '/'.
+           05  W08-RUN-CCYY              PIC 9999.
+           05                            PIC X(35) VALUE SPACES.
+
+      *Start/end timestamps and detail line for the shared
+      *end-of-day operations log, req 046.
+       01  WS-RUN-START-TIME.
+           05  WS-START-HH               PIC 99.
+           05  WS-START-MM               PIC 99.
+           05  WS-START-SS               PIC 99.
+           05  WS-START-HS               PIC 99.
+       01  WS-RUN-END-TIME.
+           05  WS-END-HH                 PIC 99.
+           05  WS-END-MM                 PIC 99.
+           05  WS-END-SS                 PIC 99.
+           05  WS-END-HS                 PIC 99.
+       01  W-RECORDS-READ                PIC 9(7) VALUE 0.
+       01  OPS-LOG-LINE.
+           05  FILLER              PIC X(9)  VALUE 'PROGRAM: '.
+           05  OPL-PROGRAM-ID      PIC X(8)  VALUE 'AGERPT'.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+           05  OPL-RUN-MM          PIC 99.
+           05  FILLER              PIC X     VALUE '/'.
+           05  OPL-RUN-DD          PIC 99.
+           05  FILLER              PIC X     VALUE '/'.
+           05  OPL-RUN-CCYY        PIC 9999.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(7)  VALUE 'START: '.
+           05  OPL-START-HH        PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-START-MM        PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-START-SS        PIC 99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(5)  VALUE 'END: '.
+           05  OPL-END-HH          PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-END-MM          PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-END-SS          PIC 99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(9)  VALUE 'RECORDS: '.
+           05  OPL-RECORD-COUNT    PIC ZZZZZZ9.
+           05  FILLER              PIC X(39) VALUE SPACES.
+
+       01  W02-TITLE1.
+           05                            PIC X(25) VALUE SPACES.
+           05                            PIC X(30)
+                 VALUE "UNSOLD INVENTORY AGING REPORT".
+           05                            PIC X(25) VALUE SPACES.
+
+       01  W03-HEADING.
+           05                            PIC X(3)  VALUE SPACES.
+           05                            PIC X(11) VALUE 'MAKE'.
+           05                            PIC X(8)  VALUE SPACES.
+           05                            PIC X(13) VALUE 'MODEL'.
+           05                            PIC X(5)  VALUE SPACES.
+           05                            PIC X(4)  VALUE 'YEAR'.
+           05                            PIC X(6)  VALUE SPACES.
+           05                            PIC X(11) VALUE 'DAYS ON LOT'.
+           05                            PIC X(3)  VALUE SPACES.
+           05                            PIC X(8)  VALUE 'FLAG'.
+
+       01  W04-DETAIL.
+           05                            PIC X(3)  VALUE SPACES.
+           05  W04-MAKE                  PIC X(11).
+           05                            PIC X(2)  VALUE SPACES.
+           05  W04-MODEL                 PIC X(13).
+           05                            PIC X(2)  VALUE SPACES.
+           05  W04-YEAR                  PIC XX.
+           05                            PIC X(6)  VALUE SPACES.
+           05  W04-DAYS-ON-LOT           PIC ZZZ,ZZ9.
+           05                            PIC X(3)  VALUE SPACES.
+           05  W04-FLAG                  PIC X(15).
+
+       PROCEDURE DIVISION.
+
+           PERFORM 097-CAPTURE-START-TIME
+           PERFORM 100-INPUT
+           PERFORM 200-PROCESS
+              UNTIL W01-EOF-REACHED
+           PERFORM 300-FINAL
+           PERFORM 900-WRITE-OPERATIONS-LOG
+           STOP RUN
+           .
+
+      *Captures the run start time before any file is opened, so the
+      *end-of-day operations log entry (req 046) reflects this run's
+      *true start.
+       097-CAPTURE-START-TIME.
+           ACCEPT WS-RUN-START-TIME FROM TIME
+           .
+
+       100-INPUT.
+      *************
+      **   initialize the program
+      **
+      *************
+           OPEN INPUT F01-INVENTORY-FILE
+           OPEN OUTPUT F02-AGE-REPT-FILE
+           PERFORM 110-GET-TODAYS-DATE
+           PERFORM 120-READ-AGING-PARAMETERS
+           PERFORM 130-NEW-PAGE
+
+           READ F01-INVENTORY-FILE
+               AT END SET W01-EOF-REACHED TO TRUE
+           END-READ
+           .
+
+       110-GET-TODAYS-DATE.
+           ACCEPT W-TODAYS-DATE FROM DATE YYYYMMDD
+           MOVE W-TODAYS-DATE TO W-TODAYS-DATE-8
+           MOVE W-TODAYS-MM   TO W08-RUN-MM
+           MOVE W-TODAYS-DD   TO W08-RUN-DD
+           MOVE W-TODAYS-CCYY TO W08-RUN-CCYY
+           .
+
+       120-READ-AGING-PARAMETERS.
+      *************
+      **   READ THE MARKDOWN-REVIEW THRESHOLD, IF SUPPLIED
+      **
+      *************
+           OPEN INPUT F03-PARAMETER-FILE
+           IF WS-PARAM-FILE-STATUS = '00'
+               READ F03-PARAMETER-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE F03-PARM-AGING-THRESHOLD
+                           TO W-AGING-THRESHOLD
+               END-READ
+               CLOSE F03-PARAMETER-FILE
+           END-IF
+           .
+
+       130-NEW-PAGE.
+      *************
+      **   PRINT TITLE AND HEADING
+      **
+      *************
+           WRITE F02-AGE-REPT-RECORD FROM W08-RUN-DATE-LINE
+           WRITE F02-AGE-REPT-RECORD FROM W02-TITLE1
+           WRITE F02-AGE-REPT-RECORD FROM SPACES
+           WRITE F02-AGE-REPT-RECORD FROM W03-HEADING
+           WRITE F02-AGE-REPT-RECORD FROM SPACES
+           .
+
+       200-PROCESS.
+      *************
+      **   process one record at a time
+      **
+      *************
+           MOVE SPACES TO W04-DETAIL
+           MOVE F01-MAKE TO W04-MAKE
+           MOVE F01-MODEL TO W04-MODEL
+           MOVE F01-YEAR TO W04-YEAR
+           ADD 1 TO W-RECORDS-READ
+
+           PERFORM 210-COMPUTE-DAYS-ON-LOT
+
+           MOVE W04-DETAIL TO F02-AGE-REPT-RECORD
+           WRITE F02-AGE-REPT-RECORD
+
+           READ F01-INVENTORY-FILE
+               AT END SET W01-EOF-REACHED TO TRUE
+           END-READ
+           .
+
+      *Assumes 20xx for the 2-digit received year, same assumption
+      *RENTALS makes for contract dates; fine until the year 2100.
+       210-COMPUTE-DAYS-ON-LOT.
+           MOVE 20 TO W-RECEIVED-DATE-8(1:2)
+           MOVE F01-RECEIVED-YEAR TO W-RECEIVED-DATE-8(3:2)
+           MOVE F01-RECEIVED-MONTH TO W-RECEIVED-DATE-8(5:2)
+           MOVE F01-RECEIVED-DAY TO W-RECEIVED-DATE-8(7:2)
+
+           COMPUTE W-DAYS-ON-LOT =
+               FUNCTION INTEGER-OF-DATE(W-TODAYS-DATE-8) -
+               FUNCTION INTEGER-OF-DATE(W-RECEIVED-DATE-8)
+
+           MOVE W-DAYS-ON-LOT TO W04-DAYS-ON-LOT
+           IF W-DAYS-ON-LOT > W-AGING-THRESHOLD
+               MOVE 'NEEDS MARKDOWN' TO W04-FLAG
+           END-IF
+           .
+
+       300-FINAL.
+      *************
+      **   finish program
+      **
+      *************
+           CLOSE F01-INVENTORY-FILE
+           CLOSE F02-AGE-REPT-FILE
+           .
+
+      *Appends one line to the shared end-of-day operations log
+      *recording this run's start/end time and records processed,
+      *req 046. OPEN EXTEND adds to the file instead of overwriting
+      *it, so every program's runs accumulate in the same log.
+       900-WRITE-OPERATIONS-LOG.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           MOVE W08-RUN-MM      TO OPL-RUN-MM
+           MOVE W08-RUN-DD      TO OPL-RUN-DD
+           MOVE W08-RUN-CCYY    TO OPL-RUN-CCYY
+           MOVE WS-START-HH     TO OPL-START-HH
+           MOVE WS-START-MM     TO OPL-START-MM
+           MOVE WS-START-SS     TO OPL-START-SS
+           MOVE WS-END-HH       TO OPL-END-HH
+           MOVE WS-END-MM       TO OPL-END-MM
+           MOVE WS-END-SS       TO OPL-END-SS
+           MOVE W-RECORDS-READ  TO OPL-RECORD-COUNT
+           OPEN EXTEND F04-OPS-LOG-FILE
+           IF WS-OPSLOG-FILE-STATUS = '35'
+               OPEN OUTPUT F04-OPS-LOG-FILE
+               CLOSE F04-OPS-LOG-FILE
+               OPEN EXTEND F04-OPS-LOG-FILE
+           END-IF
+           MOVE OPS-LOG-LINE TO F04-OPS-LOG-RECORD
+           WRITE F04-OPS-LOG-RECORD
+           CLOSE F04-OPS-LOG-FILE
+           .
