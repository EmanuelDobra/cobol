@@ -1,56 +1,211 @@
-/* TODO 
-Page 70 - Fix the errors of the debugging excercise
-      
-      IDENTIFICATION DIVISION. 
-       PROGRAM-ID.    TUIT6COM. 
+      * Page 70 debugging exercise, since fixed: extra period after the
+      * STUDENT-FILE SELECT, PRINT-FILE missing DATA RECORD IS, a
+      * misspelled data name (STUDNET-FILE), UNI UNION FEE missing its
+      * hyphen, UNI-SCHOLARSHIP declared alphanumeric instead of
+      * numeric, WRITE-UNIVERSITY-TOTALS writing PRINT-FILE instead of
+      * PRINT-LINE and blanking the dash line before the totals ever
+      * printed, and the FILLER counts that didn't add up to the
+      * record lengths documented in the comments.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TUIT6COM.
        AUTHOR.        CAROL VAZQUEZ VILLAR.
- 
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-           SELECT STUDENT-FILE      ASSIGN TO 'tuitiondebug.dat'.     // Extra period
+
+      *Canonical regression fixture: regressiontest/
+      *TuitionRegressionInput.dat, one row per STU-UNION-MEMBER/
+      *STU-INSTALLMENT-PLAN branch. See TuitionRegressionNotes.txt in
+      *that folder for what each row is expected to exercise, req 047.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *File names are working-storage fields, defaulted below and
+      *overridable at runtime via environment variables (req 045).
+           SELECT STUDENT-FILE      ASSIGN TO WS-STUDENT-FILENAME
                                     ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PRINT-FILE
-                                    ASSIGN TO 'tuitiondebug.dat'
+                                    ASSIGN TO WS-PRINT-FILENAME
                                     ORGANIZATION IS LINE SEQUENTIAL.
- 
-       DATA DIVISION. 
-       FILE SECTION. 
-       FD  STUDENT-FILE 
-           RECORD CONTAINS 28 CHARACTERS.  // Only 26 defined below
-       01  STUDENT-RECORD. 
-           05  STU-NAME. 
-               10  STU-LAST-NAME    PIC X(15). 
-               10  STU-INITIALS     PIC XX. 
-           05  STU-CREDITS          PIC 9(2). 
-           05  STU-UNION-MEMBER     PIC X. 
-           05  STU-SCHOLARSHIP      PIC 9(4). 
-           05  STU-GPA              PIC 9V99. 
- 
-       FD  PRINT-FILE 
-           RECORD CONTAINS 132 CHARACTERS.     // Missing line -> DATA RECORD IS F02-PRINT-LINE.
-       01  PRINT-LINE               PIC X(132). 
-      
-       WORKING-STORAGE SECTION. 
-       01  DATA-REMAINS-SWITCH      PIC X(2)  VALUE SPACES. 
-       
-       01  INDIVIDUAL-CALCULATIONS. 
-           05  IND-TUITION          PIC 9(4)  VALUE ZEROS. 
-           05  IND-ACTIVITY-FEE     PIC 9(2)  VALUE ZEROS. 
-           05  IND-UNION-FEE        PIC 9(2)  VALUE ZEROS. 
-           05  IND-SCHOLARSHIP      PIC 9(3)  VALUE ZEROS. 
-           05  IND-BILL             PIC 9(6)  VALUE ZEROS. 
-       
+
+      *Work file backing the SORT below, so the bill run can group
+      *and subtotal by college without requiring STUDENT-FILE to
+      *already be in college order. Same SD/OUTPUT PROCEDURE pattern
+      *used by the art inventory program's value-band sort.
+           SELECT SD-SORT-FILE      ASSIGN TO 'tuitsort.tmp'.
+
+      *Activity-fee credit-hour brackets, external so the business
+      *office can add or adjust tiers each year without a recompile.
+      *Same external-parameter pattern as VALCAR's valcarparams.dat.
+           SELECT ACTIVITY-RATE-FILE
+                                    ASSIGN TO WS-ACTIVITY-RATE-FILENAME
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-RATE-FILE-STATUS.
+
+      *Presence of this file turns on the year-over-year rate
+      *comparison companion report, same probe-file pattern VALCAR
+      *uses to detect carsalescorrections.dat.
+           SELECT COMPARE-MODE-PROBE-FILE
+                                    ASSIGN TO WS-COMPARE-PROBE-FILENAME
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS
+                                        WS-COMPARE-PROBE-STATUS.
+
+           SELECT COMPARE-FILE
+                                    ASSIGN TO WS-COMPARE-FILENAME
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Shared end-of-day operations log, appended to by every batch
+      *program in the suite, req 046.
+           SELECT OPS-LOG-FILE
+                                    ASSIGN TO WS-OPSLOG-FILENAME
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS
+                                        WS-OPSLOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Widened as fields were added for later requests: installment
+      *plan, prior balance, per-type scholarships, and college code.
+       FD  STUDENT-FILE
+           RECORD CONTAINS 47 CHARACTERS
+           DATA RECORD IS STUDENT-RECORD.
+       01  STUDENT-RECORD.
+           05  STU-NAME.
+               10  STU-LAST-NAME    PIC X(15).
+               10  STU-INITIALS     PIC XX.
+           05  STU-CREDITS          PIC 9(2).
+      *Y = union dues waived, N = full UNION-FEE, P = part-time
+      *member paying a fee prorated by credit hours.
+           05  STU-UNION-MEMBER     PIC X.
+           05  STU-MERIT-SCHOLARSHIP    PIC 9(4).
+           05  STU-NEED-SCHOLARSHIP     PIC 9(4).
+           05  STU-ATHLETIC-SCHOLARSHIP PIC 9(4).
+           05  STU-GPA              PIC 9V99.
+           05  STU-INSTALLMENT-PLAN PIC X.
+           05  STU-NUM-INSTALLMENTS PIC 9.
+           05  STU-PRIOR-BALANCE    PIC 9(6).
+           05  STU-COLLEGE-CODE     PIC X(4).
+
+       FD  PRINT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE               PIC X(132).
+
+      *SORT record, same layout as STUDENT-RECORD so the sort can
+      *read tuitiondebug.dat directly with USING. The compute
+      *paragraphs work directly off these SD- fields once the
+      *output procedure RETURNs a record, the same way the art
+      *inventory program's output procedure works off SD-VALUE etc.
+       SD  SD-SORT-FILE.
+       01  SD-STUDENT-RECORD.
+           05  SD-NAME.
+               10  SD-LAST-NAME     PIC X(15).
+               10  SD-INITIALS      PIC XX.
+           05  SD-CREDITS           PIC 9(2).
+           05  SD-UNION-MEMBER      PIC X.
+           05  SD-MERIT-SCHOLARSHIP     PIC 9(4).
+           05  SD-NEED-SCHOLARSHIP      PIC 9(4).
+           05  SD-ATHLETIC-SCHOLARSHIP  PIC 9(4).
+           05  SD-GPA               PIC 9V99.
+           05  SD-INSTALLMENT-PLAN  PIC X.
+           05  SD-NUM-INSTALLMENTS  PIC 9.
+           05  SD-PRIOR-BALANCE     PIC 9(6).
+           05  SD-COLLEGE-CODE      PIC X(4).
+
+      *Activity-fee rate table record: one credit-hour ceiling and
+      *its flat fee per record, read in ascending order at startup.
+       FD  ACTIVITY-RATE-FILE
+           RECORD CONTAINS 4 CHARACTERS
+           DATA RECORD IS ACTIVITY-RATE-RECORD.
+       01  ACTIVITY-RATE-RECORD.
+           05  AR-CREDIT-LIMIT      PIC 9(2).
+           05  AR-FEE               PIC 9(2).
+
+       FD  COMPARE-MODE-PROBE-FILE
+           RECORD CONTAINS 1 CHARACTERS
+           DATA RECORD IS COMPARE-PROBE-RECORD.
+       01  COMPARE-PROBE-RECORD     PIC X.
+
+       FD  COMPARE-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS COMPARE-LINE.
+       01  COMPARE-LINE             PIC X(80).
+
+      *One line is appended here at the end of every run, across
+      *every program in the suite, req 046.
+       FD  OPS-LOG-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS OPS-LOG-RECORD.
+       01  OPS-LOG-RECORD           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  DATA-REMAINS-SWITCH      PIC X(2)  VALUE SPACES.
+
+       01  WS-SORT-EOF-SWITCH       PIC X     VALUE 'N'.
+           88  WS-SORT-EOF                    VALUE 'Y'.
+
+       01  WS-RATE-FILE-STATUS      PIC XX    VALUE SPACES.
+       01  WS-COMPARE-PROBE-STATUS  PIC XX    VALUE SPACES.
+       01  WS-COMPARISON-MODE-SWITCH PIC X    VALUE 'N'.
+           88  WS-COMPARISON-MODE             VALUE 'Y'.
+
+      *Activity-fee tier table, populated from activityrates.dat or,
+      *if that file is absent, the historic 3-tier defaults so the
+      *program's original behavior is preserved.
+       01  WS-TIER-COUNT            PIC 9(2)  VALUE 0.
+       01  WS-TIER-SUBSCRIPT        PIC 9(2)  VALUE 0.
+       01  WS-ACTIVITY-TIERS.
+           05  WS-ACTIVITY-TIER OCCURS 10 TIMES.
+               10  WS-TIER-LIMIT    PIC 9(2).
+               10  WS-TIER-FEE      PIC 9(2).
+
+      *Per-student college-break control fields, used while walking
+      *the sorted output procedure.
+       01  WS-PRIOR-COLLEGE-CODE    PIC X(4)  VALUE SPACES.
+
+       01  INDIVIDUAL-CALCULATIONS.
+           05  IND-TUITION          PIC 9(4)  VALUE ZEROS.
+           05  IND-ACTIVITY-FEE     PIC 9(2)  VALUE ZEROS.
+           05  IND-UNION-FEE        PIC 9(2)  VALUE ZEROS.
+           05  IND-MERIT-SCHOLARSHIP    PIC 9(4) VALUE ZEROS.
+           05  IND-NEED-SCHOLARSHIP     PIC 9(4) VALUE ZEROS.
+           05  IND-ATHLETIC-SCHOLARSHIP PIC 9(4) VALUE ZEROS.
+           05  IND-SCHOLARSHIP      PIC 9(4)  VALUE ZEROS.
+           05  IND-PRIOR-BALANCE-DUE PIC 9(6) VALUE ZEROS.
+      *Signed working total so a scholarship that exceeds charges
+      *can be recognized as a refund instead of wrapping negative
+      *into an unsigned field.
+           05  IND-BILL-SIGNED      PIC S9(6) VALUE ZEROS.
+      *Unsigned amount actually printed: the bill when positive, or
+      *the refund amount (its absolute value) when negative.
+           05  IND-BILL             PIC 9(6)  VALUE ZEROS.
+           05  IND-INSTALLMENT-AMOUNT PIC 9(6) VALUE ZEROS.
+
        01  UNIVERSITY-TOTALS.
-           05  UNI-TUITION          PIC 9(6)  VALUE ZEROS. 
-           05  UNI UNION FEE        PIC 9(4)  VALUE ZEROS. 
-           05  UNI-ACTIVITY-FEE     PIC 9(4)  VALUE ZEROS.
-           05  UNI-SCHOLARSHIP      PIC X(6)  VALUE ZEROS. 
-           05  UNI-IND-BILL         PIC 9(6)  VALUE ZEROS. 
+           05  UNI-TUITION          PIC 9(7)  VALUE ZEROS.
+           05  UNI-UNION-FEE        PIC 9(5)  VALUE ZEROS.
+           05  UNI-ACTIVITY-FEE     PIC 9(5)  VALUE ZEROS.
+           05  UNI-MERIT-SCHOLARSHIP    PIC 9(7) VALUE ZEROS.
+           05  UNI-NEED-SCHOLARSHIP     PIC 9(7) VALUE ZEROS.
+           05  UNI-ATHLETIC-SCHOLARSHIP PIC 9(7) VALUE ZEROS.
+           05  UNI-IND-BILL         PIC 9(7)  VALUE ZEROS.
+           05  UNI-REFUND-TOTAL     PIC 9(7)  VALUE ZEROS.
+
+      *Per-college subtotal accumulators, reset at each college
+      *break and rolled up into UNIVERSITY-TOTALS as they go.
+       01  COLLEGE-TOTALS.
+           05  COL-TUITION          PIC 9(7)  VALUE ZEROS.
+           05  COL-UNION-FEE        PIC 9(5)  VALUE ZEROS.
+           05  COL-ACTIVITY-FEE     PIC 9(5)  VALUE ZEROS.
+           05  COL-SCHOLARSHIP      PIC 9(7)  VALUE ZEROS.
+           05  COL-IND-BILL         PIC 9(7)  VALUE ZEROS.
 
        01  CONSTANTS-AND-RATES.
            05  PRICE-PER-CREDIT     PIC 9(3)  VALUE 200.
            05  UNION-FEE            PIC 9(2)  VALUE 25.
+      *Full-time credit baseline a part-time union member's fee is
+      *prorated against.
+           05  UNION-FEE-FT-CREDITS PIC 9(2)  VALUE 12.
            05  ACTIVITY-FEES.
                10  1ST-ACTIVITY-FEE PIC 99    VALUE 25.
                10  1ST-CREDIT-LIMIT PIC 99    VALUE 6.
@@ -58,174 +213,644 @@ Page 70 - Fix the errors of the debugging excercise
                10  2ND-CREDIT-LIMIT PIC 99    VALUE 12.
                10  3RD-ACTIVITY-FEE PIC 99    VALUE 75.
            05  MINIMUM-SCHOLAR-GPA  PIC 9V9   VALUE 2.5.
-           
-       01  HEADING-LINE. 
+      *Flat late fee added to a carried-forward prior balance.
+           05  LATE-FEE             PIC 9(3)  VALUE 25.
+
+      *Last year's rates, for the year-over-year comparison report.
+       01  LAST-YEAR-RATES.
+           05  LY-PRICE-PER-CREDIT  PIC 9(3)  VALUE 180.
+           05  LY-UNION-FEE         PIC 9(2)  VALUE 20.
+           05  LY-ACTIVITY-FEE      PIC 9(2)  VALUE 50.
+
+      *Run-date heading, same pattern used by the art inventory,
+      *SENIOR, VALCAR, and songs reports.
+       01  WS-TODAYS-DATE.
+           05  WS-TODAYS-CCYY       PIC 9(4).
+           05  WS-TODAYS-MM         PIC 9(2).
+           05  WS-TODAYS-DD         PIC 9(2).
+
+       01  RUN-DATE-LINE.
+           05  FILLER               PIC X(1)   VALUE SPACES.
+           05  FILLER               PIC X(10)
+                                    VALUE 'RUN DATE: '.
+           05  RDL-RUN-MM           PIC 99.
+           05  FILLER               PIC X      VALUE '/'.
+           05  RDL-RUN-DD           PIC 99.
+           05  FILLER               PIC X      VALUE '/'.
+           05  RDL-RUN-CCYY         PIC 9999.
+           05  FILLER               PIC X(111) VALUE SPACES.
+
+      *File names, defaulted to the program's traditional literals
+      *and overridable at runtime via environment variables, req 045.
+       01  WS-STUDENT-FILENAME       PIC X(40)
+                 VALUE 'tuitiondebug.dat'.
+       01  WS-PRINT-FILENAME         PIC X(40)
+                 VALUE 'TuitionBillReport.dat'.
+       01  WS-ACTIVITY-RATE-FILENAME PIC X(40)
+                 VALUE 'activityrates.dat'.
+       01  WS-COMPARE-PROBE-FILENAME PIC X(40)
+                 VALUE 'comparemode.dat'.
+       01  WS-COMPARE-FILENAME       PIC X(40)
+                 VALUE 'TuitionRateCompare.dat'.
+       01  WS-OPSLOG-FILENAME        PIC X(40)
+                 VALUE 'opslog.dat'.
+       01  WS-OPSLOG-FILE-STATUS      PIC XX   VALUE SPACES.
+
+      *Scratch field for SET-FILENAMES. GnuCOBOL's ACCEPT FROM
+      *ENVIRONMENT overwrites the receiving field with SPACES when
+      *the variable is not set, rather than leaving it unchanged, so
+      *each override is accepted here first and only MOVEd over the
+      *default when it actually came back non-blank, req 045.
+       01  WS-ENV-SCRATCH            PIC X(40) VALUE SPACES.
+
+      *Prior-day report output is renamed with a date suffix before
+      *this run's OPEN OUTPUT overwrites it, req 044.
+       01  WS-ARCHIVE-DATE.
+           05  WS-ARCHIVE-CCYY      PIC 9(4).
+           05  WS-ARCHIVE-MM        PIC 9(2).
+           05  WS-ARCHIVE-DD        PIC 9(2).
+       01  WS-ARCHIVE-SUFFIX        PIC X(8).
+       01  WS-ARCHIVE-OLD-NAME      PIC X(40).
+       01  WS-ARCHIVE-NEW-NAME      PIC X(40).
+
+      *Start/end timestamps and detail line for the shared
+      *end-of-day operations log, req 046.
+       01  WS-RUN-DATE.
+           05  WS-RUN-CCYY          PIC 9999.
+           05  WS-RUN-MM            PIC 99.
+           05  WS-RUN-DD            PIC 99.
+       01  WS-RUN-START-TIME.
+           05  WS-START-HH          PIC 99.
+           05  WS-START-MM          PIC 99.
+           05  WS-START-SS          PIC 99.
+           05  WS-START-HS          PIC 99.
+       01  WS-RUN-END-TIME.
+           05  WS-END-HH            PIC 99.
+           05  WS-END-MM            PIC 99.
+           05  WS-END-SS            PIC 99.
+           05  WS-END-HS            PIC 99.
+       01  OPS-LOG-LINE.
+           05  FILLER              PIC X(9)  VALUE 'PROGRAM: '.
+           05  OPL-PROGRAM-ID      PIC X(8)  VALUE 'TUIT6COM'.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+           05  OPL-RUN-MM          PIC 99.
+           05  FILLER              PIC X     VALUE '/'.
+           05  OPL-RUN-DD          PIC 99.
+           05  FILLER              PIC X     VALUE '/'.
+           05  OPL-RUN-CCYY        PIC 9999.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(7)  VALUE 'START: '.
+           05  OPL-START-HH        PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-START-MM        PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-START-SS        PIC 99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(5)  VALUE 'END: '.
+           05  OPL-END-HH          PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-END-MM          PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-END-SS          PIC 99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(9)  VALUE 'RECORDS: '.
+           05  OPL-RECORD-COUNT    PIC ZZZZZZ9.
+           05  FILLER              PIC X(39) VALUE SPACES.
+
+       01  HEADING-LINE.
            05  FILLER               PIC X     VALUE SPACES.
-           05  FILLER               PIC X(12) VALUE 'STUDENT NAME'. 
-           05  FILLER               PIC X(10) VALUE SPACES  
-           05  FILLER               PIC X(7)  VALUE 'CREDITS'. 
-           05  FILLER               PIC X(2)  VALUE SPACES. 
-           05  FILLER               PIC X(7)  VALUE 'TUITION'. 
-           05  FILLER               PIC X(2)  VALUE SPACES. 
-           05  FILLER               PIC X(9)  VALUE 'UNION FEE'. 
-           05  FILLER               PIC X(2)  VALUE SPACES. 
-           05  FILLER               PIC X(7)  VALUE 'ACT FEE'. 
-           05  FILLER               PIC X(2)  VALUE SPACES. 
-           05  FILLER               PIC X(11) VALUE 'SCHOLARSHIP'. 
-           05  FILLER               PIC X(2)  VALUE SPACES. 
-           05  FILLER               PIC X(10) VALUE 'TOTAL BILL'. 
-           05  FILLER               PIC X(48) VALUE SPACES. 
-       
-       01  DETAIL-LINE. 
+           05  FILLER               PIC X(12) VALUE 'STUDENT NAME'.
+           05  FILLER               PIC X(10) VALUE SPACES.
+           05  FILLER               PIC X(7)  VALUE 'CREDITS'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(7)  VALUE 'TUITION'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(9)  VALUE 'UNION FEE'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(7)  VALUE 'ACT FEE'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(11) VALUE 'SCHOLARSHIP'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE 'TOTAL BILL'.
+           05  FILLER               PIC X(48) VALUE SPACES.
+
+       01  DETAIL-LINE.
            05  FILLER               PIC X     VALUE SPACES.
-           05  DET-LAST-NAME        PIC X(15). 
-           05  FILLER               PIC X(2)  VALUE SPACES. 
-           05  DET-INITIALS         PIC X(2). 
-           05  FILLER               PIC X(5)  VALUE SPACES. 
-           05  STU-CREDITS          PIC 9(2). 
-           05  FILLER               PIC X(6)  VALUE SPACES. 
-           05  DET-TUITION          PIC 9(6). 
-           05  FILLER               PIC X(7)  VALUE SPACES. 
-           05  DET-UNION-FEE        PIC 9(3). 
-           05  FILLER               PIC X(6)  VALUE SPACES. 
-           05  DET-ACTIVITY-FEE     PIC 9(3). 
-           05  FILLER               PIC X(8)  VALUE SPACES. 
-           05  DET-SCHOLARSHIP      PIC 9(5). 
-           05  FILLER               PIC X(6)  VALUE SPACES. 
-           05  DET-IND-BILL         PIC 9(6). 
-           05  FILLER               PIC X(49) VALUE SPACES. // Should be 51 to add up to 132 
-
-        01  DASH-LINE.
-            05  FILLER               PIC X(31) VALUE SPACES.
-            05  FILLER               PIC X(8)  VALUE ALL '-'.
-            05  FILLER               PIC X(2)  VALUE SPACES.
-            05  FILLER               PIC X(8)  VALUE ALL '-'.
-            05  FILLER               PIC X(2)  VALUE SPACES. 
-            05  FILLER               PIC X(7)  VALUE ALL '-'.
-            05  FILLER               PIC X(6)  VALUE SPACES. 
-            05  FILLER               PIC X(7)  VALUE ALL '-'.
-            05  FILLER               PIC X(5)  VALUE SPACES. 
-            05  FILLER               PIC X(7)  VALUE ALL '-'.
-            05  FILLER               PIC X(49) VALUE SPACES. 
-
-        01  TOTAL-LINE. 
-            05  FILLER               PIC X(8)  VALUE SPACES. 
-            05  FILLER               PIC X(17) VALUE 'UNIVERSITY TOTALS'. 
-            05  FILLER               PIC X(8)  VALUE SPACES. 
-            05  TOT-TUITION          PIC 9(6). 
-            05  FILLER               PIC X(6)  VALUE SPACES. 
-            05  TOT-UNION-FEE        PIC 9(4). 
-            05  FILLER               PIC X(5)  VALUE SPACES. 
-            05  TOT-ACTIVITY-FEE     PIC 9(4). 
-            05  FILLER               PIC X(7)  VALUE SPACES. 
-            05  TOT-SCHOLARSHIP      PIC 9(6). 
-            05  FILLER               PIC X(6)  VALUE SPACES. 
-            05  TOT-IND-BILL         PIC 9(6). 
-            05  FILLER               PIC X(49) VALUE SPACES. 
-       
-       PROCEDURE DIVISION. 
-       START. 
-           OPEN INPUT STUDENT-FILE 
-                OUTPUT PRINT-FILE
+           05  DET-LAST-NAME        PIC X(15).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  DET-INITIALS         PIC X(2).
+           05  FILLER               PIC X(5)  VALUE SPACES.
+           05  DET-CREDITS          PIC 9(2).
+           05  FILLER               PIC X(6)  VALUE SPACES.
+           05  DET-TUITION          PIC 9(6).
+           05  FILLER               PIC X(7)  VALUE SPACES.
+           05  DET-UNION-FEE        PIC 9(3).
+           05  FILLER               PIC X(6)  VALUE SPACES.
+           05  DET-ACTIVITY-FEE     PIC 9(3).
+           05  FILLER               PIC X(8)  VALUE SPACES.
+           05  DET-SCHOLARSHIP      PIC 9(5).
+           05  FILLER               PIC X(6)  VALUE SPACES.
+           05  DET-IND-BILL         PIC 9(6).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+      *REFUND when the computed bill went negative, so the amount
+      *above is a refund due rather than a balance owed.
+           05  DET-BILL-FLAG        PIC X(6).
+           05  FILLER               PIC X(41) VALUE SPACES.
+
+       01  SCHOLARSHIP-DETAIL-LINE.
+           05  FILLER               PIC X(20) VALUE SPACES.
+           05  FILLER               PIC X(20)
+                                    VALUE '  MERIT/NEED/ATHL: '.
+           05  SDL-MERIT            PIC ZZZ9.
+           05  FILLER               PIC X(1)  VALUE '/'.
+           05  SDL-NEED             PIC ZZZ9.
+           05  FILLER               PIC X(1)  VALUE '/'.
+           05  SDL-ATHLETIC         PIC ZZZ9.
+           05  FILLER               PIC X(78) VALUE SPACES.
+
+       01  INSTALLMENT-DETAIL-LINE.
+           05  FILLER               PIC X(20) VALUE SPACES.
+           05  FILLER               PIC X(16) VALUE '  INSTALLMENTS: '.
+           05  IDL-COUNT            PIC 9.
+           05  FILLER               PIC X(4)  VALUE ' OF '.
+           05  IDL-AMOUNT           PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(12) VALUE ' DUE MONTHLY'.
+           05  FILLER               PIC X(72) VALUE SPACES.
+
+       01  DASH-LINE.
+           05  FILLER               PIC X(31) VALUE SPACES.
+           05  FILLER               PIC X(8)  VALUE ALL '-'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(8)  VALUE ALL '-'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(7)  VALUE ALL '-'.
+           05  FILLER               PIC X(6)  VALUE SPACES.
+           05  FILLER               PIC X(7)  VALUE ALL '-'.
+           05  FILLER               PIC X(5)  VALUE SPACES.
+           05  FILLER               PIC X(7)  VALUE ALL '-'.
+           05  FILLER               PIC X(49) VALUE SPACES.
+
+       01  COLLEGE-TOTAL-LINE.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  FILLER               PIC X(7)  VALUE 'COLLEGE'.
+           05  FILLER               PIC X(1)  VALUE SPACES.
+           05  CTL-COLLEGE-CODE     PIC X(4).
+           05  FILLER               PIC X(4)  VALUE ' - '.
+           05  FILLER               PIC X(13) VALUE 'SUBTOTAL BILL'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  CTL-IND-BILL         PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(90) VALUE SPACES.
+
+       01  TOTAL-LINE.
+           05  FILLER               PIC X(8)  VALUE SPACES.
+           05  FILLER               PIC X(17) VALUE 'UNIVERSITY TOTALS'.
+           05  FILLER               PIC X(8)  VALUE SPACES.
+           05  TOT-TUITION          PIC 9(7).
+           05  FILLER               PIC X(5)  VALUE SPACES.
+           05  TOT-UNION-FEE        PIC 9(5).
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  TOT-ACTIVITY-FEE     PIC 9(5).
+           05  FILLER               PIC X(6)  VALUE SPACES.
+           05  TOT-SCHOLARSHIP      PIC 9(7).
+           05  FILLER               PIC X(5)  VALUE SPACES.
+           05  TOT-IND-BILL         PIC 9(7).
+           05  FILLER               PIC X(1)  VALUE SPACES.
+           05  FILLER               PIC X(9)  VALUE 'REFUNDS: '.
+           05  TOT-REFUND           PIC 9(7).
+           05  FILLER               PIC X(31) VALUE SPACES.
+
+       01  COMPARE-HEADING-LINE.
+           05  FILLER               PIC X(1)  VALUE SPACES.
+           05  FILLER               PIC X(17) VALUE 'STUDENT NAME'.
+           05  FILLER               PIC X(10) VALUE 'THIS YEAR'.
+           05  FILLER               PIC X(10) VALUE 'LAST YEAR'.
+           05  FILLER               PIC X(32) VALUE SPACES.
+
+       01  COMPARE-DETAIL-LINE.
+           05  FILLER               PIC X(1)  VALUE SPACES.
+           05  CDL-LAST-NAME        PIC X(15).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  CDL-THIS-YEAR        PIC ZZ,ZZ9.
+           05  FILLER               PIC X(3)  VALUE SPACES.
+           05  CDL-LAST-YEAR        PIC ZZ,ZZ9.
+           05  FILLER               PIC X(3)  VALUE SPACES.
+           05  CDL-DIFFERENCE       PIC +ZZ,ZZ9.
+           05  FILLER               PIC X(35) VALUE SPACES.
+
+      *Standard control-total trailer, same shape as RENTALS'
+      *ERROR-TRAILER-LINE and VALCAR's W07-SUMMARY-LINE. TUIT6COM has
+      *no reject concept (every student on tuitiondebug.dat gets a
+      *bill), so this counts records read against bills issued
+      *instead of records read against rejected.
+       01  WS-RECORDS-READ            PIC 9(7) VALUE ZEROS.
+       01  WS-BILLS-ISSUED            PIC 9(7) VALUE ZEROS.
+
+       01  CONTROL-TOTAL-LINE.
+           05  FILLER                 PIC X(8)  VALUE SPACES.
+           05  FILLER                 PIC X(19)
+                                       VALUE 'TOTAL RECORDS READ'.
+           05  FILLER                 PIC X(3)  VALUE SPACES.
+           05  CTL-RECORDS-READ       PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(5)  VALUE SPACES.
+           05  FILLER                 PIC X(18)
+                                       VALUE 'TOTAL BILLS ISSUED'.
+           05  FILLER                 PIC X(3)  VALUE SPACES.
+           05  CTL-BILLS-ISSUED       PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(62) VALUE SPACES.
+
+       01  WS-COMPARE-AMOUNTS.
+           05  WS-CMP-THIS-YEAR     PIC S9(5) VALUE ZEROS.
+           05  WS-CMP-LAST-YEAR     PIC S9(5) VALUE ZEROS.
+           05  WS-CMP-DIFFERENCE    PIC S9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM CAPTURE-START-TIME
+           PERFORM SET-FILENAMES
+           PERFORM ARCHIVE-PRIOR-OUTPUT
+           OPEN OUTPUT PRINT-FILE
+           PERFORM GET-TODAYS-DATE
+           PERFORM READ-ACTIVITY-FEE-RATES
+           PERFORM CHECK-COMPARISON-MODE
            PERFORM WRITE-HEADING-LINE
-           PERFORM READ-STUDENT-FILE
-           PERFORM PROCESS-STUDENT-RECORD
-                UNTIL DATA-REMAINS-SWITCH = 'NO'
+           SORT SD-SORT-FILE
+               ON ASCENDING KEY SD-COLLEGE-CODE
+               ON ASCENDING KEY SD-LAST-NAME
+               USING STUDENT-FILE
+               OUTPUT PROCEDURE IS PROCESS-SORTED-STUDENTS
            PERFORM WRITE-UNIVERSITY-TOTALS
-           CLOSE STUDENT-FILE 
-                 PRINT-FILE
-           STOP RUN. 
-      
-       WRITE-HEADING-LINE. 
+           CLOSE PRINT-FILE
+           IF WS-COMPARISON-MODE
+               CLOSE COMPARE-FILE
+           END-IF
+           PERFORM WRITE-OPERATIONS-LOG
+           STOP RUN.
+
+      *Captures the run date and start time before any file is
+      *opened, so the end-of-day operations log entry (req 046)
+      *reflects this run's true start.
+       CAPTURE-START-TIME.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME
+           .
+
+      *Reads the activity-fee tiers from activityrates.dat in
+      *ascending credit-limit order; falls back to the program's
+      *historic 3-tier table when the file is absent.
+       READ-ACTIVITY-FEE-RATES.
+           OPEN INPUT ACTIVITY-RATE-FILE
+           IF WS-RATE-FILE-STATUS = '00'
+               PERFORM READ-ONE-ACTIVITY-RATE
+               PERFORM UNTIL WS-RATE-FILE-STATUS NOT = '00'
+                   OR WS-TIER-COUNT = 10
+                   ADD 1 TO WS-TIER-COUNT
+                   MOVE AR-CREDIT-LIMIT TO WS-TIER-LIMIT(WS-TIER-COUNT)
+                   MOVE AR-FEE TO WS-TIER-FEE(WS-TIER-COUNT)
+                   PERFORM READ-ONE-ACTIVITY-RATE
+               END-PERFORM
+               CLOSE ACTIVITY-RATE-FILE
+           ELSE
+               MOVE 3 TO WS-TIER-COUNT
+               MOVE 1ST-CREDIT-LIMIT TO WS-TIER-LIMIT(1)
+               MOVE 1ST-ACTIVITY-FEE TO WS-TIER-FEE(1)
+               MOVE 2ND-CREDIT-LIMIT TO WS-TIER-LIMIT(2)
+               MOVE 2ND-ACTIVITY-FEE TO WS-TIER-FEE(2)
+               MOVE 99 TO WS-TIER-LIMIT(3)
+               MOVE 3RD-ACTIVITY-FEE TO WS-TIER-FEE(3)
+           END-IF.
+
+       READ-ONE-ACTIVITY-RATE.
+           READ ACTIVITY-RATE-FILE
+               AT END MOVE 'NO' TO WS-RATE-FILE-STATUS
+           END-READ.
+
+      *Turns on the year-over-year rate comparison companion report
+      *when comparemode.dat is present.
+       CHECK-COMPARISON-MODE.
+           OPEN INPUT COMPARE-MODE-PROBE-FILE
+           IF WS-COMPARE-PROBE-STATUS = '00'
+               CLOSE COMPARE-MODE-PROBE-FILE
+               SET WS-COMPARISON-MODE TO TRUE
+               OPEN OUTPUT COMPARE-FILE
+               MOVE COMPARE-HEADING-LINE TO COMPARE-LINE
+               WRITE COMPARE-LINE
+           END-IF.
+
+      *Overlays each file name default above with an environment
+      *variable, if one is set (req 045). ACCEPT FROM ENVIRONMENT
+      *blanks the receiving field when the variable is not present,
+      *so each value is staged through WS-ENV-SCRATCH and only
+      *MOVEd over the default when it came back non-blank.
+       SET-FILENAMES.
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'TUIT6COM_STUDENT_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-STUDENT-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'TUIT6COM_PRINT_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-PRINT-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'TUIT6COM_ACTIVITY_RATE_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-ACTIVITY-RATE-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'TUIT6COM_COMPARE_PROBE_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-COMPARE-PROBE-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'TUIT6COM_COMPARE_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-COMPARE-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'TUIT6COM_OPSLOG_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-OPSLOG-FILENAME
+           END-IF
+           .
+
+      *Renames today's report output, if a copy is already on disk
+      *from a prior run, to <name>.<CCYYMMDD> before this run's
+      *OPEN OUTPUT overwrites it. CBL_RENAME_FILE is a no-op
+      *(ignored here) when the old name does not exist yet.
+       ARCHIVE-PRIOR-OUTPUT.
+           ACCEPT WS-ARCHIVE-DATE FROM DATE YYYYMMDD
+           STRING WS-ARCHIVE-CCYY WS-ARCHIVE-MM WS-ARCHIVE-DD
+               DELIMITED BY SIZE INTO WS-ARCHIVE-SUFFIX
+           MOVE WS-PRINT-FILENAME TO WS-ARCHIVE-OLD-NAME
+           STRING FUNCTION TRIM(WS-PRINT-FILENAME) '.'
+               WS-ARCHIVE-SUFFIX DELIMITED BY SIZE
+               INTO WS-ARCHIVE-NEW-NAME
+           CALL 'CBL_RENAME_FILE' USING WS-ARCHIVE-OLD-NAME
+               WS-ARCHIVE-NEW-NAME
+           .
+
+       GET-TODAYS-DATE.
+           ACCEPT WS-TODAYS-DATE FROM DATE YYYYMMDD
+           MOVE WS-TODAYS-MM   TO RDL-RUN-MM
+           MOVE WS-TODAYS-DD   TO RDL-RUN-DD
+           MOVE WS-TODAYS-CCYY TO RDL-RUN-CCYY.
+
+       WRITE-HEADING-LINE.
+           MOVE RUN-DATE-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
            MOVE HEADING-LINE TO PRINT-LINE
-           WRITE PRINT-LINE 
+           WRITE PRINT-LINE
            MOVE SPACES TO PRINT-LINE
            WRITE PRINT-LINE.
-       
-       READ-STUDENT-FILE. 
-           READ STUDNET-FILE 
-               AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
 
-       
-       PROCESS-STUDENT-RECORD. 
+      *Output procedure for the SORT: walks the students in college
+      *order, writing a subtotal line at each college break.
+       PROCESS-SORTED-STUDENTS.
+           PERFORM RETURN-SORTED-STUDENT
+           PERFORM UNTIL WS-SORT-EOF
+               IF SD-COLLEGE-CODE NOT = WS-PRIOR-COLLEGE-CODE
+                   IF WS-PRIOR-COLLEGE-CODE NOT = SPACES
+                       PERFORM WRITE-COLLEGE-SUBTOTAL
+                   END-IF
+                   MOVE ZEROS TO COLLEGE-TOTALS
+                   MOVE SD-COLLEGE-CODE TO WS-PRIOR-COLLEGE-CODE
+               END-IF
+               PERFORM PROCESS-STUDENT-RECORD
+               PERFORM RETURN-SORTED-STUDENT
+           END-PERFORM
+           IF WS-PRIOR-COLLEGE-CODE NOT = SPACES
+               PERFORM WRITE-COLLEGE-SUBTOTAL
+           END-IF.
+
+       RETURN-SORTED-STUDENT.
+           RETURN SD-SORT-FILE
+               AT END SET WS-SORT-EOF TO TRUE
+           END-RETURN.
+
+       PROCESS-STUDENT-RECORD.
+           ADD 1 TO WS-RECORDS-READ
+           ADD 1 TO WS-BILLS-ISSUED
            PERFORM COMPUTE-INDIVIDUAL-BILL
-           PERFORM INCREMENT-UNIVERSITY-TOTALS 
+           PERFORM INCREMENT-COLLEGE-TOTALS
            PERFORM WRITE-DETAIL-LINE
-           PERFORM READ-STUDENT-FILE
+           IF SD-INSTALLMENT-PLAN = 'Y' AND IND-BILL-SIGNED > 0
+               PERFORM WRITE-INSTALLMENT-LINE
+           END-IF
+           IF IND-MERIT-SCHOLARSHIP > 0 OR IND-NEED-SCHOLARSHIP > 0
+                   OR IND-ATHLETIC-SCHOLARSHIP > 0
+               PERFORM WRITE-SCHOLARSHIP-LINE
+           END-IF
+           IF WS-COMPARISON-MODE
+               PERFORM WRITE-COMPARISON-LINE
+           END-IF
            .
-       
-       COMPUTE-INDIVIDUAL-BILL. 
+
+       COMPUTE-INDIVIDUAL-BILL.
            PERFORM COMPUTE-TUITION
            PERFORM COMPUTE-UNION-FEE
            PERFORM COMPUTE-ACTIVITY-FEE
            PERFORM COMPUTE-SCHOLARSHIP
-           COMPUTE IND-BILL ROUNDED = IND-TUITION + IND-UNION-FEE +
-                              IND-ACTIVITY-FEE - IND-SCHOLARSHIP
+           PERFORM COMPUTE-PRIOR-BALANCE-DUE
+           COMPUTE IND-BILL-SIGNED ROUNDED =
+               IND-TUITION + IND-UNION-FEE + IND-ACTIVITY-FEE
+               - IND-SCHOLARSHIP + IND-PRIOR-BALANCE-DUE
+           IF IND-BILL-SIGNED < 0
+               COMPUTE IND-BILL = 0 - IND-BILL-SIGNED
+           ELSE
+               MOVE IND-BILL-SIGNED TO IND-BILL
+           END-IF
+           PERFORM COMPUTE-INSTALLMENT-AMOUNT
            .
 
-       COMPUTE-TUITION. 
-           COMPUTE IND-TUITION=PRICE-PER-CREDIT * STU-CREDITS
-           .
-      
+       COMPUTE-TUITION.
+           COMPUTE IND-TUITION = PRICE-PER-CREDIT * SD-CREDITS.
+
        COMPUTE-UNION-FEE.
-               IF STU-UNION-MEMBER = 'Y'
-                  MOVE ZERO TO IND-UNION-FEE.
-               ELSE
-                  MOVE UNION-FEE  TO IND-UNION-FEE
-               END-IF
-               .
-
-       COMPUTE-ACTIVITY-FEE. 
-           EVALUATE TRUE
-               WHEN STU-CREDITS <= 1ST-CREDIT-LIMIT
-                   MOVE 1ST-ACTIVITY-FEE TO IND-ACTIVITY-FEE
-               WHEN STU-CREDITS > 1ST-CREDIT-LIMIT
-                   AND STU-CREDITS <= 2ND-CREDIT-LIMIT
-                       MOVE 2ND-ACTIVITY-FEE TO IND-ACTIVITY-FEE 
-               WHEN STU-CREDITS > 2ND-CREDIT-LIMIT
-                   MOVE 3RD-ACTIVITY-FEE TO IND-ACTIVITY-FEE
+           EVALUATE SD-UNION-MEMBER
+               WHEN 'Y'
+                   MOVE ZERO TO IND-UNION-FEE
+               WHEN 'P'
+                   COMPUTE IND-UNION-FEE ROUNDED =
+                       UNION-FEE * SD-CREDITS / UNION-FEE-FT-CREDITS
                WHEN OTHER
-                   DISPLAY 'INVALID CREDITS FOR: ' STU-NAME
-           END-EVALUATE
-           .
+                   MOVE UNION-FEE TO IND-UNION-FEE
+           END-EVALUATE.
 
-       COMPUTE-SCHOLARSHIP. 
-           IF STU-GPA > MINIMUM-SCHOLAR-GPA
-              MOVE STU-SCHOLARSHIP TO IND-SCHOLARSHIP
-           ELSE 
-              MOVE ZERO TO IND-SCHOLARSHIP
+      *Walks the activity-fee tiers in ascending credit-limit order
+      *and stops at the first tier the student's credits fit under.
+       COMPUTE-ACTIVITY-FEE.
+           MOVE 0 TO IND-ACTIVITY-FEE
+           PERFORM VARYING WS-TIER-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-TIER-SUBSCRIPT > WS-TIER-COUNT
+                   OR IND-ACTIVITY-FEE NOT = 0
+               IF SD-CREDITS <= WS-TIER-LIMIT(WS-TIER-SUBSCRIPT)
+                   MOVE WS-TIER-FEE(WS-TIER-SUBSCRIPT)
+                       TO IND-ACTIVITY-FEE
+               END-IF
+           END-PERFORM
+           IF IND-ACTIVITY-FEE = 0 AND WS-TIER-COUNT > 0
+               MOVE WS-TIER-FEE(WS-TIER-COUNT) TO IND-ACTIVITY-FEE
+           END-IF.
+
+       COMPUTE-SCHOLARSHIP.
+           IF SD-GPA > MINIMUM-SCHOLAR-GPA
+               MOVE SD-MERIT-SCHOLARSHIP TO IND-MERIT-SCHOLARSHIP
+               MOVE SD-NEED-SCHOLARSHIP TO IND-NEED-SCHOLARSHIP
+               MOVE SD-ATHLETIC-SCHOLARSHIP TO IND-ATHLETIC-SCHOLARSHIP
+           ELSE
+               MOVE ZERO TO IND-MERIT-SCHOLARSHIP
+               MOVE ZERO TO IND-NEED-SCHOLARSHIP
+               MOVE ZERO TO IND-ATHLETIC-SCHOLARSHIP
            END-IF
+           COMPUTE IND-SCHOLARSHIP = IND-MERIT-SCHOLARSHIP +
+               IND-NEED-SCHOLARSHIP + IND-ATHLETIC-SCHOLARSHIP
            .
 
-       INCREMENT-UNIVERSITY-TOTALS. 
-           ADD IND-TUITION      TO UNI-TUITION ROUNDED
-           ADD IND-ACTIVITY-FEE TO UNI-ACTIVITY-FEE ROUNDED
-           ADD IND-SCHOLARSHIP  TO UNI-SCHOLARSHIP ROUNDED
-           ADD IND-BILL         TO UNI-IND-BILL ROUNDED
+       COMPUTE-PRIOR-BALANCE-DUE.
+           IF SD-PRIOR-BALANCE > 0
+               COMPUTE IND-PRIOR-BALANCE-DUE =
+                   SD-PRIOR-BALANCE + LATE-FEE
+           ELSE
+               MOVE 0 TO IND-PRIOR-BALANCE-DUE
+           END-IF.
+
+       COMPUTE-INSTALLMENT-AMOUNT.
+           MOVE 0 TO IND-INSTALLMENT-AMOUNT
+           IF SD-INSTALLMENT-PLAN = 'Y' AND SD-NUM-INSTALLMENTS > 0
+                   AND IND-BILL-SIGNED > 0
+               COMPUTE IND-INSTALLMENT-AMOUNT ROUNDED =
+                   IND-BILL-SIGNED / SD-NUM-INSTALLMENTS
+           END-IF.
+
+       INCREMENT-COLLEGE-TOTALS.
+           ADD IND-TUITION      TO COL-TUITION UNI-TUITION
+           ADD IND-ACTIVITY-FEE TO COL-ACTIVITY-FEE UNI-ACTIVITY-FEE
+           ADD IND-UNION-FEE    TO COL-UNION-FEE UNI-UNION-FEE
+           ADD IND-SCHOLARSHIP  TO COL-SCHOLARSHIP
+           ADD IND-MERIT-SCHOLARSHIP TO UNI-MERIT-SCHOLARSHIP
+           ADD IND-NEED-SCHOLARSHIP TO UNI-NEED-SCHOLARSHIP
+           ADD IND-ATHLETIC-SCHOLARSHIP TO UNI-ATHLETIC-SCHOLARSHIP
+           IF IND-BILL-SIGNED >= 0
+               ADD IND-BILL-SIGNED TO COL-IND-BILL UNI-IND-BILL
+           ELSE
+               ADD IND-BILL TO UNI-REFUND-TOTAL
+           END-IF
            .
-       
-       WRITE-DETAIL-LINE. 
-           MOVE STU-LAST-NAME TO DET-LAST-NAME
-           MOVE STU-INITIALS TO DET-INITIALS
-           MOVE STU-CREDITS TO DET-CREDITS
+
+       WRITE-DETAIL-LINE.
+           MOVE SD-LAST-NAME TO DET-LAST-NAME
+           MOVE SD-INITIALS TO DET-INITIALS
+           MOVE SD-CREDITS TO DET-CREDITS
            MOVE IND-TUITION TO DET-TUITION
            MOVE IND-UNION-FEE TO DET-UNION-FEE
            MOVE IND-ACTIVITY-FEE TO DET-ACTIVITY-FEE
            MOVE IND-SCHOLARSHIP TO DET-SCHOLARSHIP
            MOVE IND-BILL TO DET-IND-BILL
+           IF IND-BILL-SIGNED < 0
+               MOVE 'REFUND' TO DET-BILL-FLAG
+           ELSE
+               MOVE SPACES TO DET-BILL-FLAG
+           END-IF
            MOVE DETAIL-LINE TO PRINT-LINE
            WRITE PRINT-LINE
            .
-       
-       WRITE-UNIVERSITY-TOTALS. 
+
+       WRITE-SCHOLARSHIP-LINE.
+           MOVE IND-MERIT-SCHOLARSHIP TO SDL-MERIT
+           MOVE IND-NEED-SCHOLARSHIP TO SDL-NEED
+           MOVE IND-ATHLETIC-SCHOLARSHIP TO SDL-ATHLETIC
+           MOVE SCHOLARSHIP-DETAIL-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           .
+
+      *Prints the monthly installment schedule for students who
+      *opted into the installment plan.
+       WRITE-INSTALLMENT-LINE.
+           MOVE SD-NUM-INSTALLMENTS TO IDL-COUNT
+           MOVE IND-INSTALLMENT-AMOUNT TO IDL-AMOUNT
+           MOVE INSTALLMENT-DETAIL-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           .
+
+       WRITE-COLLEGE-SUBTOTAL.
+           MOVE WS-PRIOR-COLLEGE-CODE TO CTL-COLLEGE-CODE
+           MOVE COL-IND-BILL TO CTL-IND-BILL
+           MOVE COLLEGE-TOTAL-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           .
+
+       WRITE-UNIVERSITY-TOTALS.
            MOVE DASH-LINE TO PRINT-LINE
            WRITE PRINT-LINE
            MOVE UNI-TUITION TO TOT-TUITION
            MOVE UNI-UNION-FEE TO TOT-UNION-FEE
            MOVE UNI-ACTIVITY-FEE TO TOT-ACTIVITY-FEE
-           MOVE UNI-SCHOLARSHIP TO TOT-SCHOLARSHIP
-           MOVE IND-BILL TO TOT-IND-BILL
-           WRITE PRINT-LINE FROM SPACES
+           COMPUTE TOT-SCHOLARSHIP = UNI-MERIT-SCHOLARSHIP +
+               UNI-NEED-SCHOLARSHIP + UNI-ATHLETIC-SCHOLARSHIP
+           MOVE UNI-IND-BILL TO TOT-IND-BILL
+           MOVE UNI-REFUND-TOTAL TO TOT-REFUND
            MOVE TOTAL-LINE TO PRINT-LINE
-           WRITE PRINT-FILE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-RECORDS-READ TO CTL-RECORDS-READ
+           MOVE WS-BILLS-ISSUED TO CTL-BILLS-ISSUED
+           MOVE CONTROL-TOTAL-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           .
+
+      *Companion report: recomputes tuition + union fee + activity
+      *fee (flat, ignoring credit tiers/proration for simplicity)
+      *under last year's rates alongside this year's, so the board
+      *can see the dollar impact of a proposed rate increase.
+       WRITE-COMPARISON-LINE.
+           MOVE SD-LAST-NAME TO CDL-LAST-NAME
+           COMPUTE WS-CMP-THIS-YEAR =
+               IND-TUITION + IND-UNION-FEE + IND-ACTIVITY-FEE
+               - IND-SCHOLARSHIP
+           COMPUTE WS-CMP-LAST-YEAR =
+               (LY-PRICE-PER-CREDIT * SD-CREDITS) + LY-UNION-FEE +
+               LY-ACTIVITY-FEE - IND-SCHOLARSHIP
+           COMPUTE WS-CMP-DIFFERENCE =
+               WS-CMP-THIS-YEAR - WS-CMP-LAST-YEAR
+           MOVE WS-CMP-THIS-YEAR TO CDL-THIS-YEAR
+           MOVE WS-CMP-LAST-YEAR TO CDL-LAST-YEAR
+           MOVE WS-CMP-DIFFERENCE TO CDL-DIFFERENCE
+           MOVE COMPARE-DETAIL-LINE TO COMPARE-LINE
+           WRITE COMPARE-LINE
+           .
+
+      *Appends one line to the shared end-of-day operations log
+      *recording this run's start/end time and records processed,
+      *req 046. OPEN EXTEND adds to the file instead of overwriting
+      *it, so every program's runs accumulate in the same log.
+       WRITE-OPERATIONS-LOG.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           MOVE WS-RUN-MM       TO OPL-RUN-MM
+           MOVE WS-RUN-DD       TO OPL-RUN-DD
+           MOVE WS-RUN-CCYY     TO OPL-RUN-CCYY
+           MOVE WS-START-HH     TO OPL-START-HH
+           MOVE WS-START-MM     TO OPL-START-MM
+           MOVE WS-START-SS     TO OPL-START-SS
+           MOVE WS-END-HH       TO OPL-END-HH
+           MOVE WS-END-MM       TO OPL-END-MM
+           MOVE WS-END-SS       TO OPL-END-SS
+           MOVE WS-RECORDS-READ TO OPL-RECORD-COUNT
+           OPEN EXTEND OPS-LOG-FILE
+           IF WS-OPSLOG-FILE-STATUS = '35'
+               OPEN OUTPUT OPS-LOG-FILE
+               CLOSE OPS-LOG-FILE
+               OPEN EXTEND OPS-LOG-FILE
+           END-IF
+           MOVE OPS-LOG-LINE TO OPS-LOG-RECORD
+           WRITE OPS-LOG-RECORD
+           CLOSE OPS-LOG-FILE
            .
