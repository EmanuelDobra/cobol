@@ -5,23 +5,41 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT F01-STUDENT-FILE ASSIGN TO 'SENIOR.DAT'
+      *File names are working-storage fields, defaulted below and
+      *overridable at runtime via environment variables (req 045).
+           SELECT F01-STUDENT-FILE ASSIGN TO WS-STUDENT-FILENAME
                                    ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT F02-PRINT-FILE   ASSIGN TO 'SENIORREPORT.DAT'
+           SELECT F02-PRINT-FILE   ASSIGN TO WS-PRINT-FILENAME
                                    ORGANIZATION IS LINE SEQUENTIAL.
 
+      *Registrar-maintained qualifying majors/credit/GPA thresholds,
+      *same external-parameter pattern VALCAR uses for valcarparams.dat,
+      *so the honor-roll run doesn't need a recompile per major.
+           SELECT F03-PARAMETER-FILE ASSIGN TO WS-PARAMETER-FILENAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-PARAM-FILE-STATUS.
+
+      *Shared end-of-day operations log, appended to by every batch
+      *program in the suite, req 046.
+           SELECT F04-OPS-LOG-FILE ASSIGN TO WS-OPSLOG-FILENAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-OPSLOG-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
       * This is the definition of the input file.
        FD  F01-STUDENT-FILE
-           RECORD CONTAINS 43 CHARACTERS
+           RECORD CONTAINS 46 CHARACTERS
            DATA RECORD IS F01-STUDENT-RECORD.
       * All these numbers have to add up to the number of
-      * characters written above (43)
+      * characters written above (46)
        01 F01-STUDENT-RECORD.
          05 F01-STU-NAME PIC X(25).
          05 F01-STU-CREDITS PIC 9(3).
          05 F01-STU-MAJOR PIC X(15).
+      *Added for req 023: overall grade-point average, required
+      *alongside credits before a student earns honor-roll standing.
+         05 F01-STU-GPA PIC 9V99.
 
       * This is the definition of the output file.
        FD  F02-PRINT-FILE
@@ -29,26 +47,190 @@
            DATA RECORD IS F02-PRINT-LINE-RECORD.
        01 F02-PRINT-LINE-RECORD PIC X(132).
 
+      *Qualifying-major list, honors credit/GPA thresholds, and the
+      *near-graduation near-miss credit threshold, read once at
+      *startup. Up to 5 qualifying majors; unused entries left spaces.
+       FD  F03-PARAMETER-FILE
+           RECORD CONTAINS 84 CHARACTERS
+           DATA RECORD IS F03-PARM-RECORD.
+       01  F03-PARM-RECORD.
+           05  F03-PARM-MAJORS OCCURS 5 TIMES.
+               10  F03-PARM-MAJOR-NAME     PIC X(15).
+           05  F03-PARM-CREDIT-THRESHOLD   PIC 9(3).
+           05  F03-PARM-MIN-GPA            PIC 9V99.
+           05  F03-PARM-NEAR-MISS-CREDITS  PIC 9(3).
+
+      *One line is appended here at the end of every run, across
+      *every program in the suite, req 046.
+       FD  F04-OPS-LOG-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS F04-OPS-LOG-RECORD.
+       01  F04-OPS-LOG-RECORD PIC X(132).
+
        WORKING-STORAGE SECTION.
        01 W01-DATA-REMAINS-SWITCH PIC X(2) VALUE SPACES.
 
+       01  WS-PARAM-FILE-STATUS            PIC XX VALUE SPACES.
+
+      *Defaults preserve the program's original behavior (single
+      *ENGINEERING major, 110 credits, no GPA floor) when
+      *seniorparams.dat is absent, matching the fallback precedent
+      *set for RENTALS' fleet inventory and VALCAR's vehicle master.
+       01  WS-QUALIFYING-MAJORS.
+           05  WS-QUALIFYING-MAJOR OCCURS 5 TIMES PIC X(15).
+       01  WS-QUALIFYING-MAJOR-COUNT        PIC 9      VALUE 1.
+       01  WS-CREDIT-THRESHOLD              PIC 9(3)   VALUE 110.
+       01  WS-MIN-GPA                       PIC 9V99   VALUE 0.
+       01  WS-NEAR-MISS-CREDITS             PIC 9(3)   VALUE 100.
+
+       01  WS-MAJOR-SUBSCRIPT               PIC 9      VALUE 0.
+       01  WS-MAJOR-MATCH-SWITCH            PIC X      VALUE 'N'.
+           88  WS-MAJOR-MATCHES                  VALUE 'Y'.
+
+      *Run-date heading, same ACCEPT FROM DATE/CCYY-MM-DD pattern used
+      *by the art inventory report, printed as the first line of
+      *SENIORREPORT.DAT so a reader can tell which day's honor-roll
+      *run produced it.
+       01  WS-TODAYS-DATE.
+           05  WS-TODAYS-CCYY                PIC 9(4).
+           05  WS-TODAYS-MM                  PIC 9(2).
+           05  WS-TODAYS-DD                  PIC 9(2).
+
+       01  W06-RUN-DATE-LINE.
+           05                                PIC X(8)  VALUE SPACES.
+           05                                PIC X(10)
+                                              VALUE 'RUN DATE: '.
+           05  W06-RUN-MM                    PIC 99.
+           05                                PIC X     VALUE '/'.
+           05  W06-RUN-DD                    PIC 99.
+           05                                PIC X     VALUE '/'.
+           05  W06-RUN-CCYY                  PIC 9999.
+           05                                PIC X(104) VALUE SPACES.
+
+      *File names, defaulted to the program's traditional literals
+      *and overridable at runtime via environment variables, req 045.
+       01  WS-STUDENT-FILENAME          PIC X(40) VALUE 'SENIOR.DAT'.
+       01  WS-PRINT-FILENAME            PIC X(40)
+                 VALUE 'SENIORREPORT.DAT'.
+       01  WS-PARAMETER-FILENAME        PIC X(40)
+                 VALUE 'seniorparams.dat'.
+       01  WS-OPSLOG-FILENAME           PIC X(40)
+                 VALUE 'opslog.dat'.
+       01  WS-OPSLOG-FILE-STATUS         PIC XX   VALUE SPACES.
+
+      *Scratch field for 098-SET-FILENAMES. GnuCOBOL's ACCEPT FROM
+      *ENVIRONMENT overwrites the receiving field with SPACES when
+      *the variable is not set, rather than leaving it unchanged, so
+      *each override is accepted here first and only MOVEd over the
+      *default when it actually came back non-blank, req 045.
+       01  WS-ENV-SCRATCH               PIC X(40) VALUE SPACES.
+
+      *Prior-day report output is renamed with a date suffix before
+      *this run's OPEN OUTPUT overwrites it, req 044.
+       01  WS-ARCHIVE-DATE.
+           05  WS-ARCHIVE-CCYY               PIC 9(4).
+           05  WS-ARCHIVE-MM                 PIC 9(2).
+           05  WS-ARCHIVE-DD                 PIC 9(2).
+       01  WS-ARCHIVE-SUFFIX                 PIC X(8).
+       01  WS-ARCHIVE-OLD-NAME               PIC X(40).
+       01  WS-ARCHIVE-NEW-NAME               PIC X(40).
+
+      *Start/end timestamps, record count, and detail line for the
+      *shared end-of-day operations log, req 046.
+       01  WS-STUDENT-COUNT                  PIC 9(5)   VALUE 0.
+       01  WS-RUN-DATE.
+           05  WS-RUN-CCYY                   PIC 9999.
+           05  WS-RUN-MM                     PIC 99.
+           05  WS-RUN-DD                     PIC 99.
+       01  WS-RUN-START-TIME.
+           05  WS-START-HH                   PIC 99.
+           05  WS-START-MM                   PIC 99.
+           05  WS-START-SS                   PIC 99.
+           05  WS-START-HS                   PIC 99.
+       01  WS-RUN-END-TIME.
+           05  WS-END-HH                     PIC 99.
+           05  WS-END-MM                     PIC 99.
+           05  WS-END-SS                     PIC 99.
+           05  WS-END-HS                     PIC 99.
+       01  OPS-LOG-LINE.
+           05  FILLER              PIC X(9)  VALUE 'PROGRAM: '.
+           05  OPL-PROGRAM-ID      PIC X(8)  VALUE 'SENIOR'.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+           05  OPL-RUN-MM          PIC 99.
+           05  FILLER              PIC X     VALUE '/'.
+           05  OPL-RUN-DD          PIC 99.
+           05  FILLER              PIC X     VALUE '/'.
+           05  OPL-RUN-CCYY        PIC 9999.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(7)  VALUE 'START: '.
+           05  OPL-START-HH        PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-START-MM        PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-START-SS        PIC 99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(5)  VALUE 'END: '.
+           05  OPL-END-HH          PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-END-MM          PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-END-SS          PIC 99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(9)  VALUE 'RECORDS: '.
+           05  OPL-RECORD-COUNT    PIC ZZZZZZ9.
+           05  FILLER              PIC X(39) VALUE SPACES.
+
+      *Near-miss table accumulated during the main pass and written
+      *as a second report section once the main list is complete,
+      *since F01-STUDENT-FILE is only readable in one forward pass.
+       01  WS-NEAR-MISS-COUNT               PIC 9(4)   VALUE 0.
+       01  WS-NEAR-MISS-TABLE.
+           05  WS-NEAR-MISS-ENTRY OCCURS 500 TIMES.
+               10  WS-NM-NAME               PIC X(25).
+               10  WS-NM-CREDITS            PIC 9(3).
+               10  WS-NM-MAJOR              PIC X(15).
+
       * All these numbers have to add up to the number of
       * characters written above (132)
        01 W02-HEADING-LINE.
          05 PIC X(10) VALUE SPACES.
          05 PIC X(12) VALUE 'STUDENT NAME'.
-         05 PIC X(110) VALUE SPACES.
+         05 PIC X(5)  VALUE SPACES.
+         05 PIC X(15) VALUE 'MAJOR'.
+         05 PIC X(90) VALUE SPACES.
 
       * All these numbers have to add up to the number of
       * characters written above (132)
        01 W03-DETAIL-LINE.
          05 PIC X(8) VALUE SPACES.
          05 W03-PRINT-NAME PIC X(25).
-         05 PIC X(99) VALUE SPACES.
+         05 PIC X(2) VALUE SPACES.
+         05 W03-PRINT-MAJOR PIC X(15).
+         05 PIC X(82) VALUE SPACES.
+
+       01  W04-NEAR-MISS-TITLE.
+           05  PIC X(8)  VALUE SPACES.
+           05  PIC X(30) VALUE 'NEAR-GRADUATION - WRONG MAJOR'.
+           05  PIC X(94) VALUE SPACES.
+
+       01  W05-NEAR-MISS-DETAIL.
+           05  PIC X(8) VALUE SPACES.
+           05  W05-PRINT-NAME    PIC X(25).
+           05  PIC X(2) VALUE SPACES.
+           05  W05-PRINT-CREDITS PIC ZZ9.
+           05  PIC X(3) VALUE SPACES.
+           05  W05-PRINT-MAJOR   PIC X(15).
+           05  PIC X(74) VALUE SPACES.
 
        PROCEDURE DIVISION.
+           PERFORM 097-CAPTURE-START-TIME
+           PERFORM 098-SET-FILENAMES
+           PERFORM 099-ARCHIVE-PRIOR-OUTPUT
            OPEN INPUT F01-STUDENT-FILE
            OPEN OUTPUT F02-PRINT-FILE
+           PERFORM 105-READ-PARAMETERS
+           PERFORM 104-GET-TODAYS-DATE
            READ F01-STUDENT-FILE
                AT END
                    MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
@@ -56,25 +238,204 @@
            PERFORM 100-WRITE-HEADING-LINE
            PERFORM 200-PROCESS-RECORDS
              UNTIL W01-DATA-REMAINS-SWITCH = 'NO'
+           PERFORM 300-WRITE-NEAR-MISS-SECTION
            CLOSE F01-STUDENT-FILE
              F02-PRINT-FILE
+           PERFORM 900-WRITE-OPERATIONS-LOG
            STOP RUN.
 
+      *Captures the run date and start time before any file is
+      *opened, so the end-of-day operations log entry (req 046)
+      *reflects this run's true start.
+       097-CAPTURE-START-TIME.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME
+           .
+
+      *Overlays each file name default above with an environment
+      *variable, if one is set (req 045). GnuCOBOL's ACCEPT FROM
+      *ENVIRONMENT blanks the receiving field when the variable is
+      *not present, so each value is staged through WS-ENV-SCRATCH
+      *and only MOVEd over the default when it came back non-blank.
+       098-SET-FILENAMES.
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'SENIOR_STUDENT_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-STUDENT-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'SENIOR_PRINT_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-PRINT-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'SENIOR_PARAMETER_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-PARAMETER-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH
+               FROM ENVIRONMENT 'SENIOR_OPSLOG_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-OPSLOG-FILENAME
+           END-IF
+           .
+
+      *Renames today's report output, if a copy is already on disk
+      *from a prior run, to <name>.<CCYYMMDD> before this run's
+      *OPEN OUTPUT overwrites it. CBL_RENAME_FILE is a no-op
+      *(ignored here) when the old name does not exist yet.
+       099-ARCHIVE-PRIOR-OUTPUT.
+           ACCEPT WS-ARCHIVE-DATE FROM DATE YYYYMMDD
+           STRING WS-ARCHIVE-CCYY WS-ARCHIVE-MM WS-ARCHIVE-DD
+               DELIMITED BY SIZE INTO WS-ARCHIVE-SUFFIX
+           MOVE WS-PRINT-FILENAME TO WS-ARCHIVE-OLD-NAME
+           STRING FUNCTION TRIM(WS-PRINT-FILENAME) '.'
+               WS-ARCHIVE-SUFFIX DELIMITED BY SIZE
+               INTO WS-ARCHIVE-NEW-NAME
+           CALL 'CBL_RENAME_FILE' USING WS-ARCHIVE-OLD-NAME
+               WS-ARCHIVE-NEW-NAME
+           .
+
+      *Reads the qualifying-major list and thresholds; falls back to
+      *the program's historic ENGINEERING/110 rule when the parameter
+      *file is missing.
+       105-READ-PARAMETERS.
+           OPEN INPUT F03-PARAMETER-FILE
+           IF WS-PARAM-FILE-STATUS = '00'
+               READ F03-PARAMETER-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       PERFORM VARYING WS-MAJOR-SUBSCRIPT
+                           FROM 1 BY 1
+                           UNTIL WS-MAJOR-SUBSCRIPT > 5
+                           MOVE F03-PARM-MAJOR-NAME(WS-MAJOR-SUBSCRIPT)
+                             TO WS-QUALIFYING-MAJOR(WS-MAJOR-SUBSCRIPT)
+                       END-PERFORM
+                       MOVE F03-PARM-CREDIT-THRESHOLD
+                           TO WS-CREDIT-THRESHOLD
+                       MOVE F03-PARM-MIN-GPA     TO WS-MIN-GPA
+                       MOVE F03-PARM-NEAR-MISS-CREDITS
+                           TO WS-NEAR-MISS-CREDITS
+                       PERFORM 106-COUNT-QUALIFYING-MAJORS
+               END-READ
+               CLOSE F03-PARAMETER-FILE
+           ELSE
+               MOVE 'ENGINEERING' TO WS-QUALIFYING-MAJOR(1)
+               MOVE 1 TO WS-QUALIFYING-MAJOR-COUNT
+           END-IF.
+
+       106-COUNT-QUALIFYING-MAJORS.
+           MOVE 0 TO WS-QUALIFYING-MAJOR-COUNT
+           PERFORM VARYING WS-MAJOR-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-MAJOR-SUBSCRIPT > 5
+               IF WS-QUALIFYING-MAJOR(WS-MAJOR-SUBSCRIPT) NOT = SPACES
+                   ADD 1 TO WS-QUALIFYING-MAJOR-COUNT
+               END-IF
+           END-PERFORM.
+
+       104-GET-TODAYS-DATE.
+           ACCEPT WS-TODAYS-DATE FROM DATE YYYYMMDD
+           MOVE WS-TODAYS-MM   TO W06-RUN-MM
+           MOVE WS-TODAYS-DD   TO W06-RUN-DD
+           MOVE WS-TODAYS-CCYY TO W06-RUN-CCYY
+           .
+
       *Start of WRITE-HEADING-LINE paragraph
        100-WRITE-HEADING-LINE.
+           MOVE W06-RUN-DATE-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
            MOVE W02-HEADING-LINE TO F02-PRINT-LINE-RECORD
            WRITE F02-PRINT-LINE-RECORD.
       *End of WRITE-HEADING-LINE paragraph
 
       *Start of PROCESS-RECORDS paragraph
        200-PROCESS-RECORDS.
-           IF F01-STU-CREDITS > 110 AND F01-STU-MAJOR = 'ENGINEERING'
+           ADD 1 TO WS-STUDENT-COUNT
+           PERFORM 210-CHECK-MAJOR-MATCH
+           IF WS-MAJOR-MATCHES
+               AND F01-STU-CREDITS > WS-CREDIT-THRESHOLD
+               AND F01-STU-GPA >= WS-MIN-GPA
                MOVE F01-STU-NAME TO W03-PRINT-NAME
+               MOVE F01-STU-MAJOR TO W03-PRINT-MAJOR
                MOVE W03-DETAIL-LINE TO F02-PRINT-LINE-RECORD
                WRITE F02-PRINT-LINE-RECORD
+           ELSE
+               IF NOT WS-MAJOR-MATCHES
+                   AND F01-STU-CREDITS > WS-NEAR-MISS-CREDITS
+                   PERFORM 220-ADD-NEAR-MISS-ENTRY
+               END-IF
            END-IF
            READ F01-STUDENT-FILE
                AT END
                    MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
            END-READ.
       *End of PROCESS-RECORDS paragraph
+
+      *Sets WS-MAJOR-MATCHES when F01-STU-MAJOR is one of the
+      *qualifying majors read from seniorparams.dat.
+       210-CHECK-MAJOR-MATCH.
+           MOVE 'N' TO WS-MAJOR-MATCH-SWITCH
+           PERFORM VARYING WS-MAJOR-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-MAJOR-SUBSCRIPT > WS-QUALIFYING-MAJOR-COUNT
+               IF F01-STU-MAJOR =
+                       WS-QUALIFYING-MAJOR(WS-MAJOR-SUBSCRIPT)
+                   MOVE 'Y' TO WS-MAJOR-MATCH-SWITCH
+               END-IF
+           END-PERFORM.
+
+       220-ADD-NEAR-MISS-ENTRY.
+           IF WS-NEAR-MISS-COUNT < 500
+               ADD 1 TO WS-NEAR-MISS-COUNT
+               MOVE F01-STU-NAME TO WS-NM-NAME(WS-NEAR-MISS-COUNT)
+               MOVE F01-STU-CREDITS TO WS-NM-CREDITS(WS-NEAR-MISS-COUNT)
+               MOVE F01-STU-MAJOR TO WS-NM-MAJOR(WS-NEAR-MISS-COUNT)
+           END-IF.
+
+      *Second report section: students close to graduation whose
+      *major isn't on the qualifying list, for advising follow-up.
+       300-WRITE-NEAR-MISS-SECTION.
+           IF WS-NEAR-MISS-COUNT > 0
+               MOVE W04-NEAR-MISS-TITLE TO F02-PRINT-LINE-RECORD
+               WRITE F02-PRINT-LINE-RECORD
+               PERFORM VARYING WS-MAJOR-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-MAJOR-SUBSCRIPT > WS-NEAR-MISS-COUNT
+                   MOVE WS-NM-NAME(WS-MAJOR-SUBSCRIPT) TO W05-PRINT-NAME
+                   MOVE WS-NM-CREDITS(WS-MAJOR-SUBSCRIPT)
+                       TO W05-PRINT-CREDITS
+                   MOVE WS-NM-MAJOR(WS-MAJOR-SUBSCRIPT)
+                       TO W05-PRINT-MAJOR
+                   MOVE W05-NEAR-MISS-DETAIL TO F02-PRINT-LINE-RECORD
+                   WRITE F02-PRINT-LINE-RECORD
+               END-PERFORM
+           END-IF.
+
+      *Appends one line to the shared end-of-day operations log
+      *recording this run's start/end time and records processed,
+      *req 046. OPEN EXTEND adds to the file instead of overwriting
+      *it, so every program's runs accumulate in the same log.
+       900-WRITE-OPERATIONS-LOG.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           MOVE WS-RUN-MM       TO OPL-RUN-MM
+           MOVE WS-RUN-DD       TO OPL-RUN-DD
+           MOVE WS-RUN-CCYY     TO OPL-RUN-CCYY
+           MOVE WS-START-HH     TO OPL-START-HH
+           MOVE WS-START-MM     TO OPL-START-MM
+           MOVE WS-START-SS     TO OPL-START-SS
+           MOVE WS-END-HH       TO OPL-END-HH
+           MOVE WS-END-MM       TO OPL-END-MM
+           MOVE WS-END-SS       TO OPL-END-SS
+           MOVE WS-STUDENT-COUNT TO OPL-RECORD-COUNT
+           OPEN EXTEND F04-OPS-LOG-FILE
+           IF WS-OPSLOG-FILE-STATUS = '35'
+               OPEN OUTPUT F04-OPS-LOG-FILE
+               CLOSE F04-OPS-LOG-FILE
+               OPEN EXTEND F04-OPS-LOG-FILE
+           END-IF
+           MOVE OPS-LOG-LINE TO F04-OPS-LOG-RECORD
+           WRITE F04-OPS-LOG-RECORD
+           CLOSE F04-OPS-LOG-FILE
+           .
