@@ -2,52 +2,460 @@
        PROGRAM-ID.       Q1P1.
        AUTHOR.           EmanuelDobra.
 
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-           SELECT F01-SONGS-FILE ASSIGN TO 'songs.dat'
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Input and output were previously both assigned to songs.dat -
+      *fixed so the report no longer overwrites the very file it
+      *reads from.
+      *File names are working-storage fields, defaulted below and
+      *overridable at runtime via environment variables (req 045).
+           SELECT F01-SONGS-FILE ASSIGN TO WS-SONGS-FILENAME
                                 ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT F02-PRINT-FILE ASSIGN TO 'songs.dat'
+           SELECT F02-PRINT-FILE ASSIGN TO WS-PRINT-FILENAME
                                 ORGANIZATION IS LINE SEQUENTIAL.
 
-       DATA DIVISION. 
-       FILE SECTION. 
+      *Work file backing the SORT below, grouping songs by album and
+      *subtotaling runtime, same SD/OUTPUT PROCEDURE pattern the art
+      *inventory program uses for its value-band grouping.
+           SELECT SD-SORT-FILE ASSIGN TO 'songsort.tmp'.
+
+      *Shared end-of-day operations log, appended to by every batch
+      *program in the suite, req 046.
+           SELECT F03-OPS-LOG-FILE ASSIGN TO WS-OPSLOG-FILENAME
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-OPSLOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
       * Input file description for F01-SONGS-RECORD
        FD F01-SONGS-FILE
-           RECORD CONTAINS 18 CHARACTERS
+           RECORD CONTAINS 58 CHARACTERS
            DATA RECORD IS F01-SONGS-RECORD.
       * F01-SONG-NAME: string, 15 bytes
       * F01-LENGTH-IN-MINUTES: numeric, 3 digits (1 decimal)
+      * F01-ARTIST/F01-ALBUM added so songs can be grouped by album.
        01 F01-SONGS-RECORD.
            05 F01-SONG-NAME            PIC X(15).
            05 F01-LENGTH-IN-MINUTES    PIC 99V9.
+           05 F01-ARTIST               PIC X(20).
+           05 F01-ALBUM                PIC X(20).
+
       *  Output file definition
        FD  F02-PRINT-FILE
-          RECORD CONTAINS 18 CHARACTERS
+          RECORD CONTAINS 90 CHARACTERS
           DATA RECORD IS F02-PRINT-LINE-RECORD.
-       01  F02-PRINT-LINE-RECORD  PIC 9(18).
-         
+       01  F02-PRINT-LINE-RECORD  PIC X(90).
+
+      *SORT record, same layout as F01-SONGS-RECORD.
+       SD  SD-SORT-FILE.
+       01  SD-SONGS-RECORD.
+           05  SD-SONG-NAME            PIC X(15).
+           05  SD-LENGTH-IN-MINUTES    PIC 99V9.
+           05  SD-ARTIST               PIC X(20).
+           05  SD-ALBUM                PIC X(20).
+
+      *One line is appended here at the end of every run, across
+      *every program in the suite, req 046.
+       FD  F03-OPS-LOG-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS F03-OPS-LOG-RECORD.
+       01  F03-OPS-LOG-RECORD       PIC X(132).
+
+       WORKING-STORAGE SECTION.
        01  W01-DATA-REMAINS-SWITCH  PIC X(2)       VALUE SPACES.
+
+       01  WS-SORT-EOF-SWITCH       PIC X          VALUE 'N'.
+           88  WS-SORT-EOF                            VALUE 'Y'.
+
+       01  WS-PRIOR-ALBUM           PIC X(20)      VALUE SPACES.
+       01  WS-ALBUM-RUNTIME         PIC 9(4)V9     VALUE 0.
+       01  WS-ALBUM-COUNT           PIC 9(3)       VALUE 0.
+       01  WS-TOTAL-RUNTIME         PIC 9(6)V9     VALUE 0.
+       01  WS-TOTAL-COUNT           PIC 9(5)       VALUE 0.
+       01  WS-AVERAGE-LENGTH        PIC 9(3)V9     VALUE 0.
+
+      *Titles seen so far, searched on every new record to catch
+      *duplicate song titles anywhere in the file, not just adjacent
+      *ones. Same table-of-values idiom as SENIOR's near-miss buffer.
+       01  WS-SEEN-COUNT            PIC 9(4)       VALUE 0.
+       01  WS-SEEN-TITLES.
+           05  WS-SEEN-TITLE OCCURS 500 TIMES PIC X(15).
+       01  WS-SEARCH-SUBSCRIPT      PIC 9(4)       VALUE 0.
+       01  WS-TITLE-FOUND-SWITCH    PIC X          VALUE 'N'.
+           88  WS-TITLE-IS-DUPLICATE                  VALUE 'Y'.
+
+       01  WS-DUP-COUNT             PIC 9(4)       VALUE 0.
+       01  WS-DUP-TITLES.
+           05  WS-DUP-TITLE OCCURS 500 TIMES PIC X(15).
+       01  WS-DUP-ALREADY-LISTED-SWITCH PIC X      VALUE 'N'.
+           88  WS-DUP-ALREADY-LISTED                  VALUE 'Y'.
+
+      *Run-date heading, same pattern used by the art inventory,
+      *SENIOR, and VALCAR reports.
+       01  WS-TODAYS-DATE.
+           05  WS-TODAYS-CCYY       PIC 9(4).
+           05  WS-TODAYS-MM         PIC 9(2).
+           05  WS-TODAYS-DD         PIC 9(2).
+
+       01  RUN-DATE-LINE.
+           05  FILLER               PIC X(1)  VALUE SPACES.
+           05  FILLER               PIC X(10)
+                                    VALUE 'RUN DATE: '.
+           05  RDL-RUN-MM           PIC 99.
+           05  FILLER               PIC X     VALUE '/'.
+           05  RDL-RUN-DD           PIC 99.
+           05  FILLER               PIC X     VALUE '/'.
+           05  RDL-RUN-CCYY         PIC 9999.
+           05  FILLER               PIC X(69) VALUE SPACES.
+
+      *File names, defaulted to the program's traditional literals
+      *and overridable at runtime via environment variables, req 045.
+       01  WS-SONGS-FILENAME    PIC X(40) VALUE 'songs.dat'.
+       01  WS-PRINT-FILENAME    PIC X(40) VALUE 'SongsReport.dat'.
+       01  WS-OPSLOG-FILENAME   PIC X(40) VALUE 'opslog.dat'.
+       01  WS-OPSLOG-FILE-STATUS PIC XX   VALUE SPACES.
+
+      *Scratch field for 098-SET-FILENAMES. GnuCOBOL's ACCEPT FROM
+      *ENVIRONMENT overwrites the receiving field with SPACES when
+      *the variable is not set, rather than leaving it unchanged, so
+      *each override is accepted here first and only MOVEd over the
+      *default when it actually came back non-blank, req 045.
+       01  WS-ENV-SCRATCH        PIC X(40) VALUE SPACES.
+
+      *Prior-day report output is renamed with a date suffix before
+      *this run's OPEN OUTPUT overwrites it, req 044.
+       01  WS-ARCHIVE-DATE.
+           05  WS-ARCHIVE-CCYY      PIC 9(4).
+           05  WS-ARCHIVE-MM        PIC 9(2).
+           05  WS-ARCHIVE-DD        PIC 9(2).
+       01  WS-ARCHIVE-SUFFIX        PIC X(8).
+       01  WS-ARCHIVE-OLD-NAME      PIC X(40).
+       01  WS-ARCHIVE-NEW-NAME      PIC X(40).
+
+      *Start/end timestamps and detail line for the shared
+      *end-of-day operations log, req 046.
+       01  WS-RUN-DATE.
+           05  WS-RUN-CCYY          PIC 9999.
+           05  WS-RUN-MM            PIC 99.
+           05  WS-RUN-DD            PIC 99.
+       01  WS-RUN-START-TIME.
+           05  WS-START-HH          PIC 99.
+           05  WS-START-MM          PIC 99.
+           05  WS-START-SS          PIC 99.
+           05  WS-START-HS          PIC 99.
+       01  WS-RUN-END-TIME.
+           05  WS-END-HH            PIC 99.
+           05  WS-END-MM            PIC 99.
+           05  WS-END-SS            PIC 99.
+           05  WS-END-HS            PIC 99.
+       01  OPS-LOG-LINE.
+           05  FILLER              PIC X(9)  VALUE 'PROGRAM: '.
+           05  OPL-PROGRAM-ID      PIC X(8)  VALUE 'SONGS'.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+           05  OPL-RUN-MM          PIC 99.
+           05  FILLER              PIC X     VALUE '/'.
+           05  OPL-RUN-DD          PIC 99.
+           05  FILLER              PIC X     VALUE '/'.
+           05  OPL-RUN-CCYY        PIC 9999.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(7)  VALUE 'START: '.
+           05  OPL-START-HH        PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-START-MM        PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-START-SS        PIC 99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(5)  VALUE 'END: '.
+           05  OPL-END-HH          PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-END-MM          PIC 99.
+           05  FILLER              PIC X     VALUE ':'.
+           05  OPL-END-SS          PIC 99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(9)  VALUE 'RECORDS: '.
+           05  OPL-RECORD-COUNT    PIC ZZZZZZ9.
+           05  FILLER              PIC X(39) VALUE SPACES.
+
       * client requirements: one line of output with 19 columns.
+       01  HEADING-LINE.
+           05  FILLER               PIC X(1)  VALUE SPACES.
+           05  FILLER               PIC X(15) VALUE 'SONG'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(20) VALUE 'ARTIST'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(7)  VALUE 'LENGTH'.
+           05  FILLER               PIC X(43) VALUE SPACES.
+
+       01  ALBUM-HEADING-LINE.
+           05  FILLER               PIC X(1)  VALUE SPACES.
+           05  FILLER               PIC X(7)  VALUE 'ALBUM: '.
+           05  AHL-ALBUM-NAME       PIC X(20).
+           05  FILLER               PIC X(62) VALUE SPACES.
+
        01  W02-DETAIL-LINE.
-          05                       PIC X(4)       VALUE SPACES.
-          05  W02-SONG-NAME        PIC X(15).
-?
-       PROCEDURE DIVISION. 
-          OPEN INPUT F01-SONGS-FILE
-          PERFORM 100-READ-SONGS-FILE
-          PERFORM 200-PROCESS-SONGSRECORD
-               UNTIL W01-DATA-REMAINS-SWITCH = 'NO'
-          CLOSE F01-SONGS-FILE
-          CLOSE F02-PRINT-FILE
-       . 
-       100-READ-SONGS-FILE.
-           READ F01-SONGS-FILE
-                AT END MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
-           END-READ
-       .
-       200-PROCESS-SONGS-RECORD.
-            MOVE F01-SONG-NAME TO W02-SONG-NAME
-            MOVE W02-DETAIL-LINE TO F02-PRINT-FILE
-            WRITE F02-PRINT-LINE-RECORD
-       .
+           05  FILLER               PIC X(1)  VALUE SPACES.
+           05  W02-SONG-NAME        PIC X(15).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  W02-ARTIST           PIC X(20).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  W02-LENGTH           PIC ZZ9.9.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(43) VALUE SPACES.
+
+       01  ALBUM-SUBTOTAL-LINE.
+           05  FILLER               PIC X(3)  VALUE SPACES.
+           05  FILLER               PIC X(21)
+                                    VALUE 'ALBUM TOTAL RUNTIME:'.
+           05  AST-RUNTIME          PIC ZZZ9.9.
+           05  FILLER               PIC X(1)  VALUE SPACES.
+           05  FILLER               PIC X(3)  VALUE 'MIN'.
+           05  FILLER               PIC X(56) VALUE SPACES.
+
+       01  GRAND-TOTAL-LINE.
+           05  FILLER               PIC X(3)  VALUE SPACES.
+           05  FILLER               PIC X(15) VALUE 'TOTAL RUNTIME:'.
+           05  GTL-TOTAL-RUNTIME    PIC ZZZZ9.9.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(3)  VALUE 'MIN'.
+           05  FILLER               PIC X(3)  VALUE SPACES.
+           05  FILLER               PIC X(11) VALUE 'AVG LENGTH:'.
+           05  GTL-AVG-LENGTH       PIC ZZ9.9.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(3)  VALUE 'MIN'.
+           05  FILLER               PIC X(36) VALUE SPACES.
+
+       01  DUPLICATE-TITLE-HEADING.
+           05  FILLER               PIC X(1)  VALUE SPACES.
+           05  FILLER               PIC X(22)
+                                    VALUE 'DUPLICATE TITLES FOUND'.
+           05  FILLER               PIC X(67) VALUE SPACES.
+
+       01  DUPLICATE-DETAIL-LINE.
+           05  FILLER               PIC X(8)  VALUE SPACES.
+           05  DDL-TITLE            PIC X(15).
+           05  FILLER               PIC X(67) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           PERFORM 097-CAPTURE-START-TIME
+           PERFORM 098-SET-FILENAMES
+           PERFORM 099-ARCHIVE-PRIOR-OUTPUT
+           OPEN OUTPUT F02-PRINT-FILE
+           PERFORM 105-GET-TODAYS-DATE
+           PERFORM 100-WRITE-HEADING-LINE
+           SORT SD-SORT-FILE
+               ON ASCENDING KEY SD-ALBUM
+               ON ASCENDING KEY SD-SONG-NAME
+               USING F01-SONGS-FILE
+               OUTPUT PROCEDURE IS 200-PROCESS-SORTED-SONGS
+           PERFORM 400-WRITE-GRAND-TOTAL
+           PERFORM 500-WRITE-DUPLICATE-SECTION
+           CLOSE F02-PRINT-FILE
+           PERFORM 900-WRITE-OPERATIONS-LOG
+           STOP RUN
+           .
+
+      *Captures the run date and start time before any file is
+      *opened, so the end-of-day operations log entry (req 046)
+      *reflects this run's true start.
+       097-CAPTURE-START-TIME.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME
+           .
+
+      *Overlays each file name default above with an environment
+      *variable, if one is set (req 045). GnuCOBOL's ACCEPT FROM
+      *ENVIRONMENT blanks the receiving field when the variable is
+      *not present, so each value is staged through WS-ENV-SCRATCH
+      *and only MOVEd over the default when it came back non-blank.
+       098-SET-FILENAMES.
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT 'Q1P1_SONGS_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-SONGS-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT 'Q1P1_PRINT_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-PRINT-FILENAME
+           END-IF
+           MOVE SPACES TO WS-ENV-SCRATCH
+           ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT 'Q1P1_OPSLOG_FILE'
+           IF WS-ENV-SCRATCH NOT = SPACES
+               MOVE WS-ENV-SCRATCH TO WS-OPSLOG-FILENAME
+           END-IF
+           .
+
+      *Renames today's report output, if a copy is already on disk
+      *from a prior run, to <name>.<CCYYMMDD> before this run's
+      *OPEN OUTPUT overwrites it. CBL_RENAME_FILE is a no-op
+      *(ignored here) when the old name does not exist yet.
+       099-ARCHIVE-PRIOR-OUTPUT.
+           ACCEPT WS-ARCHIVE-DATE FROM DATE YYYYMMDD
+           STRING WS-ARCHIVE-CCYY WS-ARCHIVE-MM WS-ARCHIVE-DD
+               DELIMITED BY SIZE INTO WS-ARCHIVE-SUFFIX
+           MOVE WS-PRINT-FILENAME TO WS-ARCHIVE-OLD-NAME
+           STRING FUNCTION TRIM(WS-PRINT-FILENAME) '.'
+               WS-ARCHIVE-SUFFIX DELIMITED BY SIZE
+               INTO WS-ARCHIVE-NEW-NAME
+           CALL 'CBL_RENAME_FILE' USING WS-ARCHIVE-OLD-NAME
+               WS-ARCHIVE-NEW-NAME
+           .
+
+       105-GET-TODAYS-DATE.
+           ACCEPT WS-TODAYS-DATE FROM DATE YYYYMMDD
+           MOVE WS-TODAYS-MM   TO RDL-RUN-MM
+           MOVE WS-TODAYS-DD   TO RDL-RUN-DD
+           MOVE WS-TODAYS-CCYY TO RDL-RUN-CCYY
+           .
+
+       100-WRITE-HEADING-LINE.
+           MOVE RUN-DATE-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           MOVE HEADING-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           .
+
+      *Output procedure for the SORT: walks the songs in album order,
+      *writing an album heading at each break and a runtime subtotal
+      *when the album changes, plus checking every title for
+      *duplicates as it goes.
+       200-PROCESS-SORTED-SONGS.
+           PERFORM 210-RETURN-SORTED-SONG
+           PERFORM UNTIL WS-SORT-EOF
+               IF SD-ALBUM NOT = WS-PRIOR-ALBUM
+                   IF WS-PRIOR-ALBUM NOT = SPACES
+                       PERFORM 230-WRITE-ALBUM-SUBTOTAL
+                   END-IF
+                   MOVE 0 TO WS-ALBUM-RUNTIME
+                   MOVE 0 TO WS-ALBUM-COUNT
+                   MOVE SD-ALBUM TO WS-PRIOR-ALBUM
+                   PERFORM 225-WRITE-ALBUM-HEADING
+               END-IF
+               PERFORM 220-WRITE-DETAIL-LINE
+               PERFORM 240-CHECK-DUPLICATE-TITLE
+               PERFORM 210-RETURN-SORTED-SONG
+           END-PERFORM
+           IF WS-PRIOR-ALBUM NOT = SPACES
+               PERFORM 230-WRITE-ALBUM-SUBTOTAL
+           END-IF
+           .
+
+       210-RETURN-SORTED-SONG.
+           RETURN SD-SORT-FILE
+               AT END SET WS-SORT-EOF TO TRUE
+           END-RETURN.
+
+       225-WRITE-ALBUM-HEADING.
+           MOVE SD-ALBUM TO AHL-ALBUM-NAME
+           MOVE ALBUM-HEADING-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           .
+
+       220-WRITE-DETAIL-LINE.
+           MOVE SD-SONG-NAME TO W02-SONG-NAME
+           MOVE SD-ARTIST TO W02-ARTIST
+           MOVE SD-LENGTH-IN-MINUTES TO W02-LENGTH
+           MOVE W02-DETAIL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           ADD SD-LENGTH-IN-MINUTES TO WS-ALBUM-RUNTIME WS-TOTAL-RUNTIME
+           ADD 1 TO WS-ALBUM-COUNT WS-TOTAL-COUNT
+           .
+
+       230-WRITE-ALBUM-SUBTOTAL.
+           MOVE WS-ALBUM-RUNTIME TO AST-RUNTIME
+           MOVE ALBUM-SUBTOTAL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           .
+
+      *Searches the titles seen so far for this song's title; adds a
+      *new title to the seen table, or records a duplicate the first
+      *time a repeat is found. WS-DUP-TITLE is also searched before
+      *appending so a title seen a 3rd or later time is listed once,
+      *not once per extra occurrence.
+       240-CHECK-DUPLICATE-TITLE.
+           MOVE 'N' TO WS-TITLE-FOUND-SWITCH
+           PERFORM VARYING WS-SEARCH-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SEARCH-SUBSCRIPT > WS-SEEN-COUNT
+               IF SD-SONG-NAME = WS-SEEN-TITLE(WS-SEARCH-SUBSCRIPT)
+                   MOVE 'Y' TO WS-TITLE-FOUND-SWITCH
+               END-IF
+           END-PERFORM
+           IF WS-TITLE-IS-DUPLICATE
+               MOVE 'N' TO WS-DUP-ALREADY-LISTED-SWITCH
+               PERFORM VARYING WS-SEARCH-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SEARCH-SUBSCRIPT > WS-DUP-COUNT
+                   IF SD-SONG-NAME = WS-DUP-TITLE(WS-SEARCH-SUBSCRIPT)
+                       MOVE 'Y' TO WS-DUP-ALREADY-LISTED-SWITCH
+                   END-IF
+               END-PERFORM
+               IF NOT WS-DUP-ALREADY-LISTED
+                   IF WS-DUP-COUNT < 500
+                       ADD 1 TO WS-DUP-COUNT
+                       MOVE SD-SONG-NAME TO WS-DUP-TITLE(WS-DUP-COUNT)
+                   END-IF
+               END-IF
+           ELSE
+               IF WS-SEEN-COUNT < 500
+                   ADD 1 TO WS-SEEN-COUNT
+                   MOVE SD-SONG-NAME TO WS-SEEN-TITLE(WS-SEEN-COUNT)
+               END-IF
+           END-IF
+           .
+
+       400-WRITE-GRAND-TOTAL.
+           MOVE WS-TOTAL-RUNTIME TO GTL-TOTAL-RUNTIME
+           IF WS-TOTAL-COUNT > 0
+               COMPUTE WS-AVERAGE-LENGTH ROUNDED =
+                   WS-TOTAL-RUNTIME / WS-TOTAL-COUNT
+           ELSE
+               MOVE 0 TO WS-AVERAGE-LENGTH
+           END-IF
+           MOVE WS-AVERAGE-LENGTH TO GTL-AVG-LENGTH
+           MOVE GRAND-TOTAL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           .
+
+      *Second report section listing every title that appeared more
+      *than once, for catalog cleanup - same trailing-section pattern
+      *SENIOR uses for its near-miss list.
+       500-WRITE-DUPLICATE-SECTION.
+           IF WS-DUP-COUNT > 0
+               MOVE DUPLICATE-TITLE-HEADING TO F02-PRINT-LINE-RECORD
+               WRITE F02-PRINT-LINE-RECORD
+               PERFORM VARYING WS-SEARCH-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SEARCH-SUBSCRIPT > WS-DUP-COUNT
+                   MOVE WS-DUP-TITLE(WS-SEARCH-SUBSCRIPT) TO DDL-TITLE
+                   MOVE DUPLICATE-DETAIL-LINE TO F02-PRINT-LINE-RECORD
+                   WRITE F02-PRINT-LINE-RECORD
+               END-PERFORM
+           END-IF
+           .
+
+      *Appends one line to the shared end-of-day operations log
+      *recording this run's start/end time and records processed,
+      *req 046. OPEN EXTEND adds to the file instead of overwriting
+      *it, so every program's runs accumulate in the same log.
+       900-WRITE-OPERATIONS-LOG.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           MOVE WS-RUN-MM       TO OPL-RUN-MM
+           MOVE WS-RUN-DD       TO OPL-RUN-DD
+           MOVE WS-RUN-CCYY     TO OPL-RUN-CCYY
+           MOVE WS-START-HH     TO OPL-START-HH
+           MOVE WS-START-MM     TO OPL-START-MM
+           MOVE WS-START-SS     TO OPL-START-SS
+           MOVE WS-END-HH       TO OPL-END-HH
+           MOVE WS-END-MM       TO OPL-END-MM
+           MOVE WS-END-SS       TO OPL-END-SS
+           MOVE WS-TOTAL-COUNT  TO OPL-RECORD-COUNT
+           OPEN EXTEND F03-OPS-LOG-FILE
+           IF WS-OPSLOG-FILE-STATUS = '35'
+               OPEN OUTPUT F03-OPS-LOG-FILE
+               CLOSE F03-OPS-LOG-FILE
+               OPEN EXTEND F03-OPS-LOG-FILE
+           END-IF
+           MOVE OPS-LOG-LINE TO F03-OPS-LOG-RECORD
+           WRITE F03-OPS-LOG-RECORD
+           CLOSE F03-OPS-LOG-FILE
+           .
